@@ -0,0 +1,211 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MQRECV.
+       AUTHOR. NLOPEZ.
+       DATE-COMPILED. AUG 2026.
+       SECURITY.
+      ******************************************************************
+      *                                                                *
+      *  MQRECV:       MQ RECEIVE (CONSUMER) SAMPLE                    *
+      *                                                                *
+      *  FUNCTION:     CONNECTS TO THE QUEUE MANAGER, OPENS THE TARGET *
+      *                QUEUE FOR INPUT, GETS ONE MESSAGE, THEN CLOSES  *
+      *                THE QUEUE AND DISCONNECTS - THE CONSUMER SIDE   *
+      *                OF THE MQI CYCLE MQSAMP PUTS TO. CHECKS         *
+      *                W03-COMPCODE/W03-REASON AFTER EVERY CALL SO A   *
+      *                FAILED STEP DOESN'T FALL THROUGH INTO THE NEXT. *
+      *                THE MQMD CORRELATION ID COMES BACK WITH THE     *
+      *                MESSAGE AND IS DISPLAYED SO OPS CAN MATCH THIS  *
+      *                MESSAGE TO THE TRANSACTION THAT PRODUCED IT.    *
+      *                                                                *
+      *  ENVIRONMENT:  BATCH. REQUIRES AN MQ CLIENT/BINDINGS LIBRARY   *
+      *                AT LINK TIME FOR THE REAL MQCONN/MQOPEN/MQGET/  *
+      *                MQCLOSE/MQDISC ENTRY POINTS - NOT SUPPLIED IN   *
+      *                THIS SOURCE TREE.                               *
+      *                                                                *
+      *  PARAMETERS:   1. SYSIN - QUEUE MANAGER NAME (01-48),          *
+      *                           QUEUE NAME         (49-96)           *
+      *                                                                *
+      *  MODIFICATION HISTORY:                                        *
+      *  DATE       INIT   DESCRIPTION                                *
+      *  ---------  -----  ------------------------------------------ *
+      *  2026-08-08 UISAD  INITIAL VERSION                             *
+      *  2026-08-08 UISAD  DISPLAY MQMD CORRELATION ID RECEIVED WITH   *
+      *                    THE MESSAGE                                 *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       01  FILLER                           PIC X(27)
+                                  VALUE 'WORKING-STORAGE-BEGINS-HERE'.
+
+      ******************************************************************
+      *                                                                *
+      *         VARIABLE DATA AREA                                     *
+      *                                                                *
+      ******************************************************************
+      *
+       01  WS-CONSTANTS.
+           05  WS-NAME-OF-THIS-MODULE       PIC X(08) VALUE 'MQRECV'.
+           05  WS-MQ-OPTION-INPUT           PIC S9(09) COMP
+                                             VALUE 1.
+
+       01  WS-PARM-CARD.
+           05  WS-PARM-QMGR                 PIC X(48) VALUE SPACES.
+           05  WS-PARM-QNAME                PIC X(48) VALUE SPACES.
+
+       01  WS-MQ-AREA.
+           05  WS-MQ-QMGR                   PIC X(48) VALUE SPACES.
+           05  WS-MQ-QNAME                  PIC X(48) VALUE SPACES.
+           05  WS-MQ-HCONN                  PIC S9(09) COMP VALUE ZERO.
+           05  WS-MQ-HOBJ                   PIC S9(09) COMP VALUE ZERO.
+           05  WS-MQ-OPENOPTIONS            PIC S9(09) COMP VALUE ZERO.
+           05  WS-MQ-COMPCODE               PIC S9(09) COMP VALUE ZERO.
+           05  WS-MQ-REASON                 PIC S9(09) COMP VALUE ZERO.
+           05  WS-MQ-MSGLENGTH              PIC S9(09) COMP VALUE ZERO.
+           05  WS-MQ-CORRELID               PIC X(24) VALUE SPACES.
+           05  WS-MQ-MSGBUFFER              PIC X(100) VALUE SPACES.
+
+       01  FILLER                                PIC X(32) VALUE
+           'MQRECV WORKING STORAGE ENDS'.
+      *
+       PROCEDURE DIVISION.
+      ******************************************************************
+       0000-BEGIN.
+      *
+           PERFORM 1000-INITIALIZE
+              THRU 1000-EXIT.
+
+           PERFORM 2000-CONNECT
+              THRU 2000-EXIT.
+
+           IF WS-MQ-COMPCODE = 0
+               PERFORM 3000-OPEN-QUEUE
+                  THRU 3000-EXIT
+
+               IF WS-MQ-COMPCODE = 0
+                   PERFORM 4000-GET-MESSAGE
+                      THRU 4000-EXIT
+
+                   PERFORM 5000-CLOSE-QUEUE
+                      THRU 5000-EXIT
+               END-IF
+
+               PERFORM 6000-DISCONNECT
+                  THRU 6000-EXIT
+           END-IF.
+
+           STOP RUN.
+       0000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                       1000-INITIALIZE                          *
+      ******************************************************************
+       1000-INITIALIZE.
+
+           ACCEPT WS-PARM-CARD                FROM SYSIN.
+
+           MOVE WS-PARM-QMGR                  TO WS-MQ-QMGR.
+           MOVE WS-PARM-QNAME                 TO WS-MQ-QNAME.
+           MOVE LENGTH OF WS-MQ-MSGBUFFER      TO WS-MQ-MSGLENGTH.
+           MOVE WS-MQ-OPTION-INPUT             TO WS-MQ-OPENOPTIONS.
+
+           DISPLAY 'MQRECV - QMGR=' WS-MQ-QMGR ' QUEUE=' WS-MQ-QNAME.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                        2000-CONNECT                            *
+      ******************************************************************
+       2000-CONNECT.
+
+           CALL 'MQCONN' USING WS-MQ-QMGR
+                                WS-MQ-HCONN
+                                WS-MQ-COMPCODE
+                                WS-MQ-REASON.
+
+           IF WS-MQ-COMPCODE NOT = 0
+               DISPLAY 'MQRECV - MQCONN FAILED COMPCODE='
+                        WS-MQ-COMPCODE ' REASON=' WS-MQ-REASON
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                       3000-OPEN-QUEUE                          *
+      ******************************************************************
+       3000-OPEN-QUEUE.
+
+           CALL 'MQOPEN' USING WS-MQ-HCONN
+                                WS-MQ-QNAME
+                                WS-MQ-OPENOPTIONS
+                                WS-MQ-HOBJ
+                                WS-MQ-COMPCODE
+                                WS-MQ-REASON.
+
+           IF WS-MQ-COMPCODE NOT = 0
+               DISPLAY 'MQRECV - MQOPEN FAILED COMPCODE='
+                        WS-MQ-COMPCODE ' REASON=' WS-MQ-REASON
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                      4000-GET-MESSAGE                          *
+      ******************************************************************
+       4000-GET-MESSAGE.
+
+           CALL 'MQGET' USING WS-MQ-HCONN
+                               WS-MQ-HOBJ
+                               WS-MQ-MSGLENGTH
+                               WS-MQ-MSGBUFFER
+                               WS-MQ-CORRELID
+                               WS-MQ-COMPCODE
+                               WS-MQ-REASON.
+
+           IF WS-MQ-COMPCODE = 0
+               DISPLAY 'MQRECV - MESSAGE GOT: ' WS-MQ-MSGBUFFER
+               DISPLAY 'MQRECV - CORRELID: ' WS-MQ-CORRELID
+           ELSE
+               DISPLAY 'MQRECV - MQGET FAILED COMPCODE='
+                        WS-MQ-COMPCODE ' REASON=' WS-MQ-REASON
+           END-IF.
+       4000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                      5000-CLOSE-QUEUE                          *
+      ******************************************************************
+       5000-CLOSE-QUEUE.
+
+           CALL 'MQCLOSE' USING WS-MQ-HCONN
+                                 WS-MQ-HOBJ
+                                 WS-MQ-COMPCODE
+                                 WS-MQ-REASON.
+
+           IF WS-MQ-COMPCODE NOT = 0
+               DISPLAY 'MQRECV - MQCLOSE FAILED COMPCODE='
+                        WS-MQ-COMPCODE ' REASON=' WS-MQ-REASON
+           END-IF.
+       5000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                      6000-DISCONNECT                           *
+      ******************************************************************
+       6000-DISCONNECT.
+
+           CALL 'MQDISC' USING WS-MQ-HCONN
+                                WS-MQ-COMPCODE
+                                WS-MQ-REASON.
+
+           IF WS-MQ-COMPCODE NOT = 0
+               DISPLAY 'MQRECV - MQDISC FAILED COMPCODE='
+                        WS-MQ-COMPCODE ' REASON=' WS-MQ-REASON
+           END-IF.
+       6000-EXIT.
+           EXIT.
