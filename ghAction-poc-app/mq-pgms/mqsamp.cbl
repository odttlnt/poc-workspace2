@@ -1,45 +1,234 @@
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MQSAMP.
+       AUTHOR. NLOPEZ.
+       DATE-COMPILED. AUG 2026.
+       SECURITY.
+      ******************************************************************
+      *                                                                *
+      *  MQSAMP:       MQ SEND (PRODUCER) SAMPLE                       *
+      *                                                                *
+      *  FUNCTION:     CONNECTS TO THE QUEUE MANAGER, OPENS THE TARGET *
+      *                QUEUE FOR OUTPUT, PUTS ONE MESSAGE, THEN CLOSES *
+      *                THE QUEUE AND DISCONNECTS - THE FULL MQI CYCLE, *
+      *                CHECKING W03-COMPCODE/W03-REASON AFTER EVERY    *
+      *                CALL SO A FAILED STEP DOESN'T FALL THROUGH INTO *
+      *                THE NEXT ONE. PAIRS WITH MQRECV, WHICH GETS THE *
+      *                MESSAGE THIS PROGRAM PUTS. THE SYSIN CORRELA-   *
+      *                TION ID IS STAMPED INTO THE MQMD CORRELATION ID *
+      *                ON THE PUT, THE SAME WAY F5748I00 STAMPS ITS    *
+      *                WS-LOG-ID INTO EVERY MQ ALERT IT PUBLISHES, SO  *
+      *                A MESSAGE CAN BE TIED BACK TO THE TRANSACTION   *
+      *                THAT PRODUCED IT.                               *
+      *                                                                *
+      *  ENVIRONMENT:  BATCH. REQUIRES AN MQ CLIENT/BINDINGS LIBRARY   *
+      *                AT LINK TIME FOR THE REAL MQCONN/MQOPEN/MQPUT/  *
+      *                MQCLOSE/MQDISC ENTRY POINTS - NOT SUPPLIED IN   *
+      *                THIS SOURCE TREE.                               *
+      *                                                                *
+      *  PARAMETERS:   1. SYSIN - QUEUE MANAGER NAME  (01-48),         *
+      *                           QUEUE NAME          (49-96),         *
+      *                           CORRELATION ID      (97-120),        *
+      *                           MESSAGE TEXT        (121-220)        *
+      *                                                                *
+      *  MODIFICATION HISTORY:                                        *
+      *  DATE       INIT   DESCRIPTION                                *
+      *  ---------  -----  ------------------------------------------ *
+      *  2022-01-01 NLOPEZ INITIAL STUB - MQCONN ONLY                  *
+      *  2026-08-08 UISAD  COMPLETED OPEN/PUT/CLOSE/DISC CYCLE WITH    *
+      *                    COMPLETION-CODE CHECKING                    *
+      *  2026-08-08 UISAD  ADDED SYSIN CORRELATION ID, STAMPED INTO    *
+      *                    THE MQMD CORRELATION ID ON THE PUT          *
+      *  2026-08-08 UISAD  SET A NON-ZERO RETURN-CODE ON ANY MQ        *
+      *                    FAILURE SO THE JOB STEP ABENDS INSTEAD OF   *
+      *                    ENDING CLEAN ON A DISPLAY MESSAGE ALONE     *
+      ******************************************************************
+      *
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
        DATA DIVISION.
-      * how topic with MQ Stub - need to split the source by folder
-      * add groovy code to include syslib stub see my tips
+      *
        WORKING-STORAGE SECTION.
-       01  W00-RETURN-CODE             PIC S9(4) BINARY VALUE ZERO.
-       01  W00-LOOP                    PIC S9(9) BINARY VALUE 0.
-       01  W00-NUMPUTS                 PIC S9(9) BINARY VALUE 0.
-       01  W00-ERROR-MESSAGE           PIC X(48) VALUE SPACES.
-       01  W00-QMGR                    PIC X(48).
-       01  W00-QNAME                   PIC X(48).
-       01  W00-PADCHAR                 PIC X(1) VALUE '*'.
-       01  W00-MSGBUFFER.
-         02  W00-MSGBUFFER-ARRAY       PIC X(1) OCCURS 65535 TIMES.
-       01  W00-NUMMSGS-NUM             PIC 9(4) VALUE  0.
-       01  W00-NUMMSGS                 PIC S9(9) BINARY VALUE 1.
-       01  W00-MSGLENGTH-NUM           PIC 9(4) VALUE 0.
-       01  W00-MSGLENGTH               PIC S9(9) BINARY VALUE 100.
-       01  W00-PERSISTENCE             PIC X(1) VALUE 'N'.
-           88 PERSISTENT     VALUE 'P'.
-           88 NOT-PERSISTENT VALUE 'N'.
-       01  W03-HCONN                   PIC S9(9) BINARY VALUE 0.
-       01  W03-HOBJ                    PIC S9(9) BINARY VALUE 0.
-       01  W03-OPENOPTIONS             PIC S9(9) BINARY.
-       01  W03-COMPCODE                PIC S9(9) BINARY.
-       01  W03-REASON                  PIC S9(9) BINARY.
-      * 01  MQM-OBJECT-DESCRIPTOR.
-      *     COPY CMQODV.
-      * 01  MQM-MESSAGE-DESCRIPTOR.
-      *     COPY CMQMDV.
-      * 01  MQM-PUT-MESSAGE-OPTIONS.
-      *     COPY CMQPMOV SUPPRESS.
-      * 01  MQM-CONSTANTS.
-      *     COPY CMQV SUPPRESS.
+       01  FILLER                           PIC X(27)
+                                  VALUE 'WORKING-STORAGE-BEGINS-HERE'.
+
+      ******************************************************************
+      *                                                                *
+      *         VARIABLE DATA AREA                                     *
+      *                                                                *
+      ******************************************************************
       *
+       01  WS-CONSTANTS.
+           05  WS-NAME-OF-THIS-MODULE       PIC X(08) VALUE 'MQSAMP'.
+           05  WS-MQ-OPTION-OUTPUT          PIC S9(09) COMP
+                                             VALUE 16.
+
+       01  WS-PARM-CARD.
+           05  WS-PARM-QMGR                 PIC X(48) VALUE SPACES.
+           05  WS-PARM-QNAME                PIC X(48) VALUE SPACES.
+           05  WS-PARM-CORRELID             PIC X(24) VALUE SPACES.
+           05  WS-PARM-MSGTEXT              PIC X(100) VALUE SPACES.
+
+       01  WS-MQ-AREA.
+           05  WS-MQ-QMGR                   PIC X(48) VALUE SPACES.
+           05  WS-MQ-QNAME                  PIC X(48) VALUE SPACES.
+           05  WS-MQ-HCONN                  PIC S9(09) COMP VALUE ZERO.
+           05  WS-MQ-HOBJ                   PIC S9(09) COMP VALUE ZERO.
+           05  WS-MQ-OPENOPTIONS            PIC S9(09) COMP VALUE ZERO.
+           05  WS-MQ-COMPCODE               PIC S9(09) COMP VALUE ZERO.
+           05  WS-MQ-REASON                 PIC S9(09) COMP VALUE ZERO.
+           05  WS-MQ-MSGLENGTH              PIC S9(09) COMP VALUE ZERO.
+           05  WS-MQ-CORRELID               PIC X(24) VALUE SPACES.
+           05  WS-MQ-MSGBUFFER              PIC X(100) VALUE SPACES.
+
+       01  FILLER                                PIC X(32) VALUE
+           'MQSAMP WORKING STORAGE ENDS'.
       *
        PROCEDURE DIVISION.
-           DISPLAY 'HELLO'.
-           CALL 'MQCONN' USING W00-QMGR
-                 W03-HCONN
-                 W03-COMPCODE
-                 W03-REASON.
+      ******************************************************************
+       0000-BEGIN.
+      *
+           PERFORM 1000-INITIALIZE
+              THRU 1000-EXIT.
+
+           PERFORM 2000-CONNECT
+              THRU 2000-EXIT.
+
+           IF WS-MQ-COMPCODE = 0
+               PERFORM 3000-OPEN-QUEUE
+                  THRU 3000-EXIT
+
+               IF WS-MQ-COMPCODE = 0
+                   PERFORM 4000-PUT-MESSAGE
+                      THRU 4000-EXIT
+
+                   PERFORM 5000-CLOSE-QUEUE
+                      THRU 5000-EXIT
+               END-IF
+
+               PERFORM 6000-DISCONNECT
+                  THRU 6000-EXIT
+           END-IF.
+
+      * A NON-ZERO COMPLETION CODE FROM ANY STEP MEANS THE PUT NEVER
+      * HAPPENED - ABEND WITH A NON-ZERO RETURN-CODE SO THE JOB STEP
+      * SHOWS FAILED INSTEAD OF ENDING CLEAN ON A DISPLAY MESSAGE ALONE.
+           IF WS-MQ-COMPCODE NOT = 0
+               DISPLAY 'MQSAMP - TERMINATING - LAST MQ COMPCODE='
+                        WS-MQ-COMPCODE ' REASON=' WS-MQ-REASON
+               MOVE 16                     TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+       0000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                       1000-INITIALIZE                          *
+      ******************************************************************
+       1000-INITIALIZE.
+
+           ACCEPT WS-PARM-CARD                FROM SYSIN.
+
+           MOVE WS-PARM-QMGR                  TO WS-MQ-QMGR.
+           MOVE WS-PARM-QNAME                 TO WS-MQ-QNAME.
+           MOVE WS-PARM-CORRELID                TO WS-MQ-CORRELID.
+           MOVE WS-PARM-MSGTEXT                TO WS-MQ-MSGBUFFER.
+           MOVE LENGTH OF WS-MQ-MSGBUFFER      TO WS-MQ-MSGLENGTH.
+           MOVE WS-MQ-OPTION-OUTPUT            TO WS-MQ-OPENOPTIONS.
+
+           DISPLAY 'MQSAMP - QMGR=' WS-MQ-QMGR ' QUEUE=' WS-MQ-QNAME
+                    ' CORRELID=' WS-MQ-CORRELID.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                        2000-CONNECT                            *
+      ******************************************************************
+       2000-CONNECT.
+
+           CALL 'MQCONN' USING WS-MQ-QMGR
+                                WS-MQ-HCONN
+                                WS-MQ-COMPCODE
+                                WS-MQ-REASON.
+
+           IF WS-MQ-COMPCODE NOT = 0
+               DISPLAY 'MQSAMP - MQCONN FAILED COMPCODE='
+                        WS-MQ-COMPCODE ' REASON=' WS-MQ-REASON
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                       3000-OPEN-QUEUE                          *
+      ******************************************************************
+       3000-OPEN-QUEUE.
+
+           CALL 'MQOPEN' USING WS-MQ-HCONN
+                                WS-MQ-QNAME
+                                WS-MQ-OPENOPTIONS
+                                WS-MQ-HOBJ
+                                WS-MQ-COMPCODE
+                                WS-MQ-REASON.
+
+           IF WS-MQ-COMPCODE NOT = 0
+               DISPLAY 'MQSAMP - MQOPEN FAILED COMPCODE='
+                        WS-MQ-COMPCODE ' REASON=' WS-MQ-REASON
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                      4000-PUT-MESSAGE                          *
+      ******************************************************************
+       4000-PUT-MESSAGE.
+
+           CALL 'MQPUT' USING WS-MQ-HCONN
+                               WS-MQ-HOBJ
+                               WS-MQ-MSGLENGTH
+                               WS-MQ-MSGBUFFER
+                               WS-MQ-CORRELID
+                               WS-MQ-COMPCODE
+                               WS-MQ-REASON.
+
+           IF WS-MQ-COMPCODE = 0
+               DISPLAY 'MQSAMP - MESSAGE PUT: ' WS-MQ-MSGBUFFER
+           ELSE
+               DISPLAY 'MQSAMP - MQPUT FAILED COMPCODE='
+                        WS-MQ-COMPCODE ' REASON=' WS-MQ-REASON
+           END-IF.
+       4000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                      5000-CLOSE-QUEUE                          *
+      ******************************************************************
+       5000-CLOSE-QUEUE.
+
+           CALL 'MQCLOSE' USING WS-MQ-HCONN
+                                 WS-MQ-HOBJ
+                                 WS-MQ-COMPCODE
+                                 WS-MQ-REASON.
+
+           IF WS-MQ-COMPCODE NOT = 0
+               DISPLAY 'MQSAMP - MQCLOSE FAILED COMPCODE='
+                        WS-MQ-COMPCODE ' REASON=' WS-MQ-REASON
+           END-IF.
+       5000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                      6000-DISCONNECT                           *
+      ******************************************************************
+       6000-DISCONNECT.
+
+           CALL 'MQDISC' USING WS-MQ-HCONN
+                                WS-MQ-COMPCODE
+                                WS-MQ-REASON.
 
+           IF WS-MQ-COMPCODE NOT = 0
+               DISPLAY 'MQSAMP - MQDISC FAILED COMPCODE='
+                        WS-MQ-COMPCODE ' REASON=' WS-MQ-REASON
+           END-IF.
+       6000-EXIT.
+           EXIT.
