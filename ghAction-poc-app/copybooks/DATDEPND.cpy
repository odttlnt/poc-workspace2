@@ -0,0 +1,9 @@
+      ******************************************************************
+      * DATDEPND                                                       *
+      * COMMON DEPENDENCY-LEVEL / VERSION FIELD FOR THE DAT* DEMO      *
+      * FAMILY - SEE THE COPY OF THIS RECORD UNDER POC-APP/COPYBOOKS   *
+      * FOR THE FULL EXPLANATION. THIS COPY IS STAMPED FOR THE         *
+      * GHACTION-POC-APP TREE.                                         *
+      ******************************************************************
+      *
+       01  WS-VER                          PIC X(10) VALUE 'DATDEPND01'.
