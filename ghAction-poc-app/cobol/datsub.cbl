@@ -6,6 +6,10 @@
        WORKING-STORAGE SECTION.
        01 MYDATA              PIC X(1).
        01 MYDATA2             PIC X(1).
+       COPY DATBLDID.
        PROCEDURE DIVISION.
            MOVE MYDATA TO MYDATA2.
-           DISPLAY 'DAT SUB HERE  v45'.
\ No newline at end of file
+           DISPLAY 'DAT SUB HERE  v45'.
+           DISPLAY 'BUILD-ID: VARIANT=' BLD-SOURCE-VARIANT
+                    ' PIPELINE=' BLD-PIPELINE-NAME
+                    ' BUILT=' BLD-BUILD-TIMESTAMP.
\ No newline at end of file
