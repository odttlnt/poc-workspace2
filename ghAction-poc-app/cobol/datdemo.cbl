@@ -15,6 +15,7 @@
           05  num2         PIC 9(3) value is 005.
       *
        COPY DATDEPND.
+       COPY DATBLDID.
       *
       *=============
       *
@@ -22,6 +23,9 @@
       * MAIN PGM DISPLAY
       *
            DISPLAY 'DATDEMO Via 3.5'.
+           DISPLAY 'BUILD-ID: VARIANT=' BLD-SOURCE-VARIANT
+                    ' PIPELINE=' BLD-PIPELINE-NAME
+                    ' BUILT=' BLD-BUILD-TIMESTAMP.
       *
       *    PERFORM FEATURE1-NEW.
       *
