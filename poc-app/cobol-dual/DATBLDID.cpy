@@ -0,0 +1,13 @@
+      ******************************************************************
+      * DATBLDID                                                       *
+      * STANDARD BUILD-INFO RECORD FOR THE DAT* PROGRAM FAMILY - SEE   *
+      * THE COPY OF THIS RECORD UNDER POC-APP/COPYBOOKS FOR THE FULL   *
+      * EXPLANATION. THIS COPY IS STAMPED FOR THE COBOL-DUAL TREE,     *
+      * WHICH COBOL.GROOVY BUILDS INTO TWO ARTIFACTS (CICS AND BATCH). *
+      ******************************************************************
+      *
+       01  DAT-BUILD-INFO.
+           05  BLD-SOURCE-VARIANT           PIC X(10) VALUE 'DUAL'.
+           05  BLD-PIPELINE-NAME            PIC X(10) VALUE 'POC-APP'.
+           05  BLD-BUILD-TIMESTAMP          PIC X(19) VALUE
+               '2026-08-08-00.00.00'.
