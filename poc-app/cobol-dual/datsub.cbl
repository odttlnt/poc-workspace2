@@ -8,6 +8,10 @@
        WORKING-STORAGE SECTION.
        01 MYDATA              PIC X(1).
        01 MYDATA2             PIC X(1).
+       COPY DATBLDID.
        PROCEDURE DIVISION.
            MOVE MYDATA TO MYDATA2.
-           DISPLAY 'DATSUB HERE In DUAL mode v48    '.
\ No newline at end of file
+           DISPLAY 'DATSUB HERE In DUAL mode v48    '.
+           DISPLAY 'BUILD-ID: VARIANT=' BLD-SOURCE-VARIANT
+                    ' PIPELINE=' BLD-PIPELINE-NAME
+                    ' BUILT=' BLD-BUILD-TIMESTAMP.
\ No newline at end of file
