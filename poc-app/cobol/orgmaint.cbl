@@ -0,0 +1,304 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORGMAINT.
+       AUTHOR. NLOPEZ.
+       DATE-COMPILED. AUG 2026.
+       SECURITY.
+      ******************************************************************
+      *                                                                *
+      *  ORGMAINT:     Q.ORG MAINTENANCE UTILITY                       *
+      *                                                                *
+      *  FUNCTION:     THIS IS THE SUPPORTED WAY TO ADD, CHANGE, OR    *
+      *                DELETE A Q.ORG DEPARTMENT ROW (INCLUDING        *
+      *                REASSIGNING A DEPARTMENT'S MANAGER) INSTEAD OF  *
+      *                A DBA RUNNING AD HOC SQL DIRECTLY AGAINST DB2.  *
+      *                BASIC EDITS ARE APPLIED BEFORE ANY SQL IS       *
+      *                ISSUED: AN ADD MAY NOT DUPLICATE AN EXISTING    *
+      *                DEPTNUMB, AND MANAGER MUST BE NUMERIC.          *
+      *                                                                *
+      *  ENVIRONMENT:  BATCH                                          *
+      *                                                                *
+      *  PARAMETERS:   1. SYSIN - ONE MAINTENANCE CARD:                *
+      *                   COLS 01-06  ACTION    (ADD/CHANGE/DELETE)   *
+      *                   COLS 07-10  DEPTNUMB                        *
+      *                   COLS 11-24  DEPTNAME                        *
+      *                   COLS 25-28  MANAGER                         *
+      *                   COLS 29-38  DIVISION                        *
+      *                   COLS 39-51  LOCATION                        *
+      *                                                                *
+      *  DB2 TABLES:   Q.ORG (READ/INSERT/UPDATE/DELETE)               *
+      *                                                                *
+      *  MODIFICATION HISTORY:                                        *
+      *  DATE       INIT   DESCRIPTION                                *
+      *  ---------  -----  ------------------------------------------ *
+      *  2026-08-08 UISAD  INITIAL VERSION                             *
+      *  2026-08-09 UISAD  ADDED NULL INDICATORS TO THE Q.ORG SELECT - *
+      *                    DEPTNAME/MANAGER/DIVISION/LOCATION ARE ALL  *
+      *                    NULLABLE PER ORG.CPY AND WERE ABENDING THE  *
+      *                    SELECT WITH SQLCODE -305 WHEN NULL          *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       01  FILLER                           PIC X(27)
+                                  VALUE 'WORKING-STORAGE-BEGINS-HERE'.
+
+      ******************************************************************
+      *                                                                *
+      *         VARIABLE DATA AREA                                     *
+      *                                                                *
+      ******************************************************************
+      *
+       01  WS-CONSTANTS.
+           05  WS-NAME-OF-THIS-MODULE       PIC X(08) VALUE 'ORGMAINT'.
+
+       01  WS-MAINT-CARD.
+           05  WS-MAINT-ACTION              PIC X(06) VALUE SPACES.
+               88  WS-ACTION-IS-ADD                   VALUE 'ADD'.
+               88  WS-ACTION-IS-CHANGE                VALUE 'CHANGE'.
+               88  WS-ACTION-IS-DELETE                VALUE 'DELETE'.
+               88  WS-ACTION-IS-VALID
+                                   VALUE 'ADD' 'CHANGE' 'DELETE'.
+           05  WS-MAINT-DEPTNUMB            PIC X(04) VALUE SPACES.
+           05  WS-MAINT-DEPTNAME            PIC X(14) VALUE SPACES.
+           05  WS-MAINT-MANAGER             PIC X(04) VALUE SPACES.
+           05  WS-MAINT-DIVISION            PIC X(10) VALUE SPACES.
+           05  WS-MAINT-LOCATION            PIC X(13) VALUE SPACES.
+
+       01  WS-WORKING-FIELDS.
+           05  WS-DEPTNUMB-NUM              PIC S9(4) USAGE COMP.
+           05  WS-MANAGER-NUM               PIC S9(4) USAGE COMP.
+
+       01  WS-SWITCHES.
+           05  WS-ROW-FOUND-SW              PIC X(01) VALUE 'N'.
+               88  WS-ROW-WAS-FOUND                   VALUE 'Y'.
+           05  WS-EDITS-PASSED-SW           PIC X(01) VALUE 'Y'.
+               88  WS-EDITS-PASSED                    VALUE 'Y'.
+
+      ******************************************************************
+      *                                                                *
+      *                    DB2 TABLES AREA                             *
+      *                                                                *
+      ******************************************************************
+      *
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+      * DCLGEN FOR Q.ORG
+           COPY ORG.
+
+       01  FILLER                                PIC X(32) VALUE
+           'ORGMAINT WORKING STORAGE ENDS'.
+      *
+       PROCEDURE DIVISION.
+      ******************************************************************
+       0000-BEGIN.
+      *
+           PERFORM 1000-INITIALIZE
+              THRU 1000-EXIT.
+
+           IF WS-ACTION-IS-VALID
+               PERFORM 2000-READ-CURRENT-ROW
+                  THRU 2000-EXIT
+
+               PERFORM 2500-EDIT-MAINTENANCE-CARD
+                  THRU 2500-EXIT
+
+               IF WS-EDITS-PASSED
+                   EVALUATE TRUE
+                       WHEN WS-ACTION-IS-ADD
+                           PERFORM 3100-ADD-ROW
+                              THRU 3100-EXIT
+                       WHEN WS-ACTION-IS-CHANGE
+                           PERFORM 3200-CHANGE-ROW
+                              THRU 3200-EXIT
+                       WHEN WS-ACTION-IS-DELETE
+                           PERFORM 3300-DELETE-ROW
+                              THRU 3300-EXIT
+                   END-EVALUATE
+               END-IF
+           ELSE
+               DISPLAY 'ORGMAINT - INVALID ACTION ON MAINTENANCE CARD: '
+                        WS-MAINT-ACTION
+           END-IF.
+
+           STOP RUN.
+       0000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                       1000-INITIALIZE                          *
+      ******************************************************************
+       1000-INITIALIZE.
+
+           ACCEPT WS-MAINT-CARD              FROM SYSIN.
+
+           DISPLAY 'ORGMAINT - ACTION=' WS-MAINT-ACTION
+                    ' DEPTNUMB=' WS-MAINT-DEPTNUMB
+                    ' MANAGER=' WS-MAINT-MANAGER.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                     2000-READ-CURRENT-ROW                      *
+      * READS THE ROW AS IT EXISTS TODAY. AN ADD USES THIS TO REJECT   *
+      * A DUPLICATE DEPTNUMB; CHANGE/DELETE USE IT TO CONFIRM THE ROW  *
+      * EXISTS BEFORE ATTEMPTING THE UPDATE/DELETE.                    *
+      ******************************************************************
+       2000-READ-CURRENT-ROW.
+
+           MOVE 'N'                         TO WS-ROW-FOUND-SW.
+
+           MOVE WS-MAINT-DEPTNUMB           TO WS-DEPTNUMB-NUM.
+
+           MOVE SPACES                      TO DEPTNAME-TEXT
+                                                DIVISION-TEXT
+                                                LOCATION-TEXT.
+           MOVE ZEROES                      TO MANAGER.
+
+           EXEC SQL
+                SELECT  DEPTNAME
+                       ,MANAGER
+                       ,DIVISION
+                       ,LOCATION
+                  INTO  :DEPTNAME    :INDSTRUC OF IORG(2)
+                       ,:MANAGER     :INDSTRUC OF IORG(3)
+                       ,:O_DIVISION  :INDSTRUC OF IORG(4)
+                       ,:LOCATION    :INDSTRUC OF IORG(5)
+                  FROM Q.ORG
+                 WHERE DEPTNUMB = :WS-DEPTNUMB-NUM
+           END-EXEC.
+
+           IF SQLCODE = 0
+               SET WS-ROW-WAS-FOUND         TO TRUE
+
+      * A NULL COLUMN LEAVES ITS HOST VARIABLE UNPREDICTABLE - PUT THE
+      * SPACE/ZERO DEFAULT ALREADY MOVED IN ABOVE BACK IN ITS PLACE.
+               IF INDSTRUC OF IORG(2) < ZERO
+                   MOVE SPACES              TO DEPTNAME-TEXT
+               END-IF
+               IF INDSTRUC OF IORG(3) < ZERO
+                   MOVE ZEROES              TO MANAGER
+               END-IF
+               IF INDSTRUC OF IORG(4) < ZERO
+                   MOVE SPACES              TO DIVISION-TEXT
+               END-IF
+               IF INDSTRUC OF IORG(5) < ZERO
+                   MOVE SPACES              TO LOCATION-TEXT
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                 2500-EDIT-MAINTENANCE-CARD                     *
+      * BASIC EDITS: AN ADD MAY NOT DUPLICATE AN EXISTING DEPTNUMB,    *
+      * AND MANAGER MUST BE NUMERIC.                                  *
+      ******************************************************************
+       2500-EDIT-MAINTENANCE-CARD.
+
+           MOVE 'Y'                         TO WS-EDITS-PASSED-SW.
+
+           IF WS-ACTION-IS-ADD AND WS-ROW-WAS-FOUND
+               MOVE 'N'                     TO WS-EDITS-PASSED-SW
+               DISPLAY 'ORGMAINT - ADD REJECTED, DUPLICATE DEPTNUMB: '
+                        WS-MAINT-DEPTNUMB
+           END-IF.
+
+           IF NOT WS-ACTION-IS-DELETE
+               IF WS-MAINT-MANAGER NOT NUMERIC
+                   MOVE 'N'                 TO WS-EDITS-PASSED-SW
+                   DISPLAY 'ORGMAINT - REJECTED, MANAGER NOT NUMERIC: '
+                            WS-MAINT-MANAGER
+               END-IF
+           END-IF.
+       2500-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                         3100-ADD-ROW                           *
+      ******************************************************************
+       3100-ADD-ROW.
+
+           MOVE WS-MAINT-MANAGER            TO WS-MANAGER-NUM.
+
+           EXEC SQL
+                INSERT INTO Q.ORG
+                       ( DEPTNUMB
+                       , DEPTNAME
+                       , MANAGER
+                       , DIVISION
+                       , LOCATION )
+                VALUES ( :WS-DEPTNUMB-NUM
+                       , :WS-MAINT-DEPTNAME
+                       , :WS-MANAGER-NUM
+                       , :WS-MAINT-DIVISION
+                       , :WS-MAINT-LOCATION )
+           END-EXEC.
+
+           IF SQLCODE = 0
+               DISPLAY 'ORGMAINT - ADD COMPLETE FOR DEPTNUMB: '
+                        WS-MAINT-DEPTNUMB
+           ELSE
+               DISPLAY 'ORGMAINT - INSERT FAILED SQLCODE=' SQLCODE
+           END-IF.
+       3100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                        3200-CHANGE-ROW                         *
+      ******************************************************************
+       3200-CHANGE-ROW.
+
+           IF NOT WS-ROW-WAS-FOUND
+               DISPLAY 'ORGMAINT - CHANGE FAILED, NO ROW FOUND FOR '
+                        WS-MAINT-DEPTNUMB
+           ELSE
+               MOVE WS-MAINT-MANAGER        TO WS-MANAGER-NUM
+
+               EXEC SQL
+                    UPDATE Q.ORG
+                       SET DEPTNAME = :WS-MAINT-DEPTNAME
+                         , MANAGER  = :WS-MANAGER-NUM
+                         , DIVISION = :WS-MAINT-DIVISION
+                         , LOCATION = :WS-MAINT-LOCATION
+                     WHERE DEPTNUMB = :WS-DEPTNUMB-NUM
+               END-EXEC
+
+               IF SQLCODE = 0
+                   DISPLAY 'ORGMAINT - CHANGE COMPLETE FOR DEPTNUMB: '
+                            WS-MAINT-DEPTNUMB
+               ELSE
+                   DISPLAY 'ORGMAINT - UPDATE FAILED SQLCODE=' SQLCODE
+               END-IF
+           END-IF.
+       3200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                        3300-DELETE-ROW                         *
+      ******************************************************************
+       3300-DELETE-ROW.
+
+           IF NOT WS-ROW-WAS-FOUND
+               DISPLAY 'ORGMAINT - DELETE FAILED, NO ROW FOUND FOR '
+                        WS-MAINT-DEPTNUMB
+           ELSE
+               EXEC SQL
+                    DELETE FROM Q.ORG
+                     WHERE DEPTNUMB = :WS-DEPTNUMB-NUM
+               END-EXEC
+
+               IF SQLCODE = 0
+                   DISPLAY 'ORGMAINT - DELETE COMPLETE FOR DEPTNUMB: '
+                            WS-MAINT-DEPTNUMB
+               ELSE
+                   DISPLAY 'ORGMAINT - DELETE FAILED SQLCODE=' SQLCODE
+               END-IF
+           END-IF.
+       3300-EXIT.
+           EXIT.
