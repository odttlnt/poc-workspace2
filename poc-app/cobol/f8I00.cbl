@@ -48,9 +48,36 @@
        01  WS-CONSTANTS.
            05  WS-NAME-OF-THIS-MODULE       PIC X(08) VALUE 'F5748I00'.
            05  WS-VERSION-NUMBER            PIC X(03) VALUE '001'.
+      * MAX AGE (IN DAYS) BEFORE THE INFORCE EMPLOYEE DATA F5748I00
+      * JUST RETURNED IS FLAGGED STALE IN ZOS-REPLY-INFORCE-STALE-IND.
+      * OPS CAN ADJUST AND RECOMPILE IF THE THRESHOLD NEEDS TO CHANGE.
+           05  WS-INFORCE-STALE-THRESHOLD-DAYS
+                                            PIC 9(03) VALUE 090.
+      * MAX NUMBER OF ADDITIONAL ATTEMPTS 9000-CALL-INFORCE MAKES WHEN
+      * THE INFORCE FILE COMES BACK RECORD-BUSY BEFORE GIVING UP.
+           05  WS-INFORCE-MAX-RETRY         PIC 9(01) VALUE 3.
+      * 5450-CHECK-SERVICE-BREAKER TRIPS A SERVICE PROGRAM'S CIRCUIT
+      * ONCE IT HAS FAILED THIS MANY TIMES WITHIN THIS MANY SECONDS -
+      * SEE T_UIS_SRV_HEALTH/F5748SHL.
+           05  WS-CB-FAIL-THRESHOLD         PIC S9(09) USAGE COMP
+                                                        VALUE 3.
+           05  WS-CB-WINDOW-SECONDS         PIC S9(09) USAGE COMP
+                                                        VALUE 120.
+      * A DB2 CALL TIMED BY 9350-TIME-SQL-START/9360-TIME-SQL-END THAT
+      * TAKES AT LEAST THIS LONG IS LOGGED AS A 'DB2TIMING' RECORD SO
+      * SLOW QUERIES CAN BE TRENDED WITHOUT LOGGING EVERY SINGLE CALL.
+           05  WS-SLOW-QUERY-THRESHOLD-MS   PIC S9(09) USAGE COMP
+                                                        VALUE 200.
+      * 3070-CHECK-DUPLICATE-REQUEST TREATS A SECOND 'UPDATE' REQUEST
+      * FOR THE SAME RACF ID/CUSTOMER/SERVICE FUNCTION/SERVICE ID AS A
+      * DUPLICATE WHEN IT ARRIVES WITHIN THIS MANY SECONDS OF THE
+      * FIRST ONE - SEE T_UIS_DUP_REQUEST/F5748DUP.
+           05  WS-DUP-REQUEST-WINDOW-SECONDS PIC S9(09) USAGE COMP
+                                                        VALUE 10.
 
        01  WS-WORKING-FIELDS.
            05  WS-SEGMENT-ID                PIC X(01) VALUE SPACE.
+           05  WS-PRIOR-SEG-ID              PIC X(01) VALUE SPACE.
            05  WS-TIMESTAMP                 PIC X(26) VALUE SPACES.
            05  WS-UPDATED-INFORCE-TS        PIC 9(14) VALUE ZEROES.
            05  WS-INFORCE-TS-NINES          PIC 9(14) VALUE ZEROES.
@@ -58,16 +85,27 @@
                                             VALUE 99999999999999.
            05  WS-REPLY-RESULT              PIC 9(02) VALUE ZEROES.
            05  WS-LOG-ID                    PIC X(50) VALUE SPACES.
+           05  WS-CURRENT-HOUR              PIC X(13) VALUE SPACES.
+           05  WS-MSG-IDX                   PIC 9(03) VALUE ZEROES.
+           05  WS-RESPONSE-TIMESTAMP        PIC X(26) VALUE SPACES.
+           05  WS-ELAPSED-SEC               PIC S9(07) USAGE COMP
+                                                        VALUE ZEROES.
+           05  WS-INFORCE-TS-CHAR           PIC X(26) VALUE SPACES.
+           05  WS-INFORCE-RETRY-COUNT       PIC 9(01) VALUE ZEROES.
            05  WS-USER-AUTH-LVL             PIC X(01) VALUE ' '.
                88  USER-HAS-UPDATE                    VALUE 'Y'.
                88  USER-HAS-INQUIRY                   VALUE 'I'.
                88  USER-HAS-NO-ACCESS                 VALUE 'N'.
+               88  USER-HAS-SUPERVISOR-OVERRIDE       VALUE 'S'.
            05  WS-RESPCODE                  PIC S9(9) USAGE COMP
                                                       VALUE ZEROS.
            05  WS-REPLY-CUST-NM             PIC X(50) VALUE SPACES.
            05  WS-REPLY-EMPLOYEE-NAME.
                10  WS-REPLY-EMPE-FRST-NM    PIC X(50) VALUE SPACES.
                10  WS-REPLY-EMPE-LST-NM     PIC X(50) VALUE SPACES.
+               10  WS-REPLY-EMPE-FIRST-NM2  PIC X(50) VALUE SPACES.
+               10  WS-REPLY-EMPE-PRFIX      PIC X(10) VALUE SPACES.
+               10  WS-REPLY-EMPE-FULL-NAME  PIC X(120) VALUE SPACES.
 ANKITV     05  WS-LOG-DATA                  PIC X(31600)
                                                       VALUE SPACES.
 
@@ -106,6 +144,14 @@ ANKITV     05  WS-LOG-DATA                  PIC X(31600)
          'SOURCE APPLICATION NAME NOT PROVIDED.                       '.
            05  WS-NO-OPER-MSG               PIC X(60) VALUE
          'REQUEST OPERATION NOT PROVIDED.                             '.
+           05  WS-QUOTA-EXCEEDED-MSG        PIC X(60) VALUE
+         'HOURLY REQUEST QUOTA EXCEEDED FOR THIS USER/SERVICE.        '.
+           05  WS-CUST-CHKDGT-MSG           PIC X(60) VALUE
+         'UIS CUSTOMER NUMBER FAILED CHECK DIGIT VALIDATION.          '.
+           05  WS-SOURCE-NOT-APPRVD-MSG     PIC X(60) VALUE
+         'SOURCE APPLICATION IS NOT AN APPROVED UIS CALLER.           '.
+           05  WS-DUPLICATE-REQUEST-MSG     PIC X(60) VALUE
+         'DUPLICATE UPDATE REQUEST - ORIGINAL IS STILL BEING PROCESSED'.
 
            05  WS-SYSTEM-ERROR-MSG.
                10  WS-SYSTEM-FAILURE        PIC X(30) VALUE
@@ -114,6 +160,12 @@ ANKITV     05  WS-LOG-DATA                  PIC X(31600)
                10  WS-SYSTEM-PGM            PIC X(08) VALUE SPACES.
                10  FILLER                   PIC X(03) VALUE ' - '.
                10  WS-SYSTEM-NUMBER         PIC 9(04) VALUE ZEROS.
+           05  WS-CIRCUIT-OPEN-MSG          PIC X(60) VALUE
+         'SERVICE TEMPORARILY UNAVAILABLE - TOO MANY RECENT FAILURES. '.
+           05  WS-PGM-NOT-ALLOWED-MSG       PIC X(60) VALUE
+         'SERVICE PROGRAM IS NOT ON THE APPROVED-PROGRAM REGISTRY.    '.
+           05  WS-UNDO-NOT-FOUND-MSG        PIC X(60) VALUE
+         'UNDO LOG ID NOT FOUND ON THE TRANSACTION LOG.               '.
 
            05  OPTIONAL-IO-MODULE-ERROR-MSG PIC X(80).
 
@@ -121,11 +173,70 @@ ANKITV     05  WS-LOG-DATA                  PIC X(31600)
            05  WS-DB2-CUST                  PIC X(01) VALUE SPACE.
                88 DB2-CUST-FND                        VALUE 'Y'.
                88 DB2-CUST-NOT-FND                    VALUE 'N'.
+           05  WS-BATCH-FAILURE-SW          PIC X(01) VALUE 'N'.
+               88 WS-BATCH-HAS-FAILURE               VALUE 'Y'.
+           05  WS-CIRCUIT-BREAKER-SW        PIC X(01) VALUE 'N'.
+               88 WS-CIRCUIT-BREAKER-OPEN             VALUE 'Y'.
+               88 WS-CIRCUIT-BREAKER-CLOSED           VALUE 'N'.
+           05  WS-PRIOR-SEG-EOF-SW          PIC X(01) VALUE 'N'.
+               88 WS-EOF-PRIOR-SEG-CURSOR             VALUE 'Y'.
+               88 WS-NOT-EOF-PRIOR-SEG-CURSOR         VALUE 'N'.
+           05  WS-CHKDGT-SW                 PIC X(01) VALUE 'N'.
+               88 WS-CHKDGT-VALID                     VALUE 'Y'.
+               88 WS-CHKDGT-INVALID                   VALUE 'N'.
+           05  WS-APPROVED-CALLER-SW        PIC X(01) VALUE 'N'.
+               88 WS-CALLER-IS-APPROVED               VALUE 'Y'.
+               88 WS-CALLER-NOT-APPROVED               VALUE 'N'.
+           05  WS-DUP-REQUEST-SW            PIC X(01) VALUE 'N'.
+               88 WS-DUP-REQUEST-FOUND                VALUE 'Y'.
+               88 WS-DUP-REQUEST-NOT-FOUND             VALUE 'N'.
+           05  WS-SRV-PGM-ALLOW-SW          PIC X(01) VALUE 'N'.
+               88 WS-SRV-PGM-IS-ALLOWED               VALUE 'Y'.
+               88 WS-SRV-PGM-NOT-ALLOWED               VALUE 'N'.
 
+      ******************************************************************
+      *          3195-CHECK-CUST-CHKDGT WORKING FIELDS                 *
+      * VALIDATES A MOD-10 CHECK DIGIT CARRIED IN THE 10TH BYTE OF     *
+      * ZOS-REQUEST-CUST-NUM AGAINST THE PRECEDING 9 DIGITS SO AN      *
+      * OBVIOUS FAT-FINGER/TRANSPOSITION IS CAUGHT BEFORE 3200-        *
+      * VALIDATE-CUST EVER GOES TO T_CUST_DATA.                        *
+      ******************************************************************
+       01  WS-CHKDGT-AREA.
+           05  WS-CHKDGT-SUB                PIC 9(02) VALUE ZEROES.
+           05  WS-CHKDGT-Q                  PIC 9(02) VALUE ZEROES.
+           05  WS-CHKDGT-R                  PIC 9(02) VALUE ZEROES.
+           05  WS-CHKDGT-DIGIT              PIC 9(01) VALUE ZERO.
+           05  WS-CHKDGT-DOUBLED            PIC 9(02) VALUE ZERO.
+           05  WS-CHKDGT-SUM                PIC 9(03) VALUE ZERO.
+           05  WS-CHKDGT-CALC               PIC 9(01) VALUE ZERO.
+           05  WS-CHKDGT-GIVEN              PIC 9(01) VALUE ZERO.
+
+       01  WS-SQL-TIMING-AREA.
+           05  WS-SQL-START-TS              PIC X(26) VALUE SPACES.
+           05  WS-SQL-END-TS                PIC X(26) VALUE SPACES.
+           05  WS-SQL-ELAPSED-SEC           PIC S9(09) USAGE COMP
+                                                        VALUE ZEROES.
+           05  WS-SQL-ELAPSED-MS            PIC S9(09) USAGE COMP
+                                                        VALUE ZEROES.
+      * 9360-TIME-SQL-END-AND-LOG ISSUES ITS OWN EXEC SQL STATEMENTS,
+      * WHICH WOULD OVERLAY SQLCODE FROM THE CALL BEING TIMED - CALLERS
+      * THAT NEED TO TEST SQLCODE AFTERWARD MUST SAVE IT HERE FIRST.
+           05  WS-SQL-SAVED-SQLCODE          PIC S9(09) USAGE COMP
+                                                        VALUE ZEROES.
 
        01  WS-COUNTER-AREA.
            05  WS-SPACE-COUNT               PIC 9(03) VALUE ZEROES.
            05  WS-SUB                       PIC 9(09) VALUE ZEROES.
+           05  WS-BATCH-SUB                 PIC 9(02) VALUE ZEROES.
+           05  WS-JSON-SUB                  PIC 9(03) VALUE ZEROES.
+
+      ******************************************************************
+      *          JSON PASSTHROUGH REPLY AREA - SEE 9500-BUILD-JSON-    *
+      *          REPLY/9510-APPEND-JSON-FAILURE.                       *
+      ******************************************************************
+       01  WS-JSON-AREA.
+           05  WS-JSON-PTR                  PIC S9(05) USAGE COMP
+                                                        VALUE 1.
 
       ******************************************************************
       *                                                                *
@@ -224,6 +335,49 @@ ANKITV     05  WS-LOG-DATA                  PIC X(31600)
                   INCLUDE F5748CST
              END-EXEC.
 
+      * DCLGEN FOR  T_UIS_RACF_QUOTA
+             EXEC SQL
+                  INCLUDE F5748QTA
+             END-EXEC.
+
+      * DCLGEN FOR  T_UIS_APPRVD_CALLER - SEE 3060-CHECK-APPROVED-CALLER
+             EXEC SQL
+                  INCLUDE F5748SAC
+             END-EXEC.
+
+      * DCLGEN FOR  T_UIS_DUP_REQUEST - SEE 3070-CHECK-DUPLICATE-REQUEST
+             EXEC SQL
+                  INCLUDE F5748DUP
+             END-EXEC.
+
+      * DCLGEN FOR  T_UIS_FAILURE_MSG
+             EXEC SQL
+                  INCLUDE F5748FMG
+             END-EXEC.
+
+      * DCLGEN FOR  T_UIS_SRV_HEALTH - SEE 5450-CHECK-SERVICE-BREAKER
+             EXEC SQL
+                  INCLUDE F5748SHL
+             END-EXEC.
+
+      * DCLGEN FOR  T_CUST_SEG_HIST - SEE 3330-FALLBACK-PRIOR-SEGMENT
+             EXEC SQL
+                  INCLUDE F5748CSH
+             END-EXEC.
+
+             EXEC SQL
+                  DECLARE PRIOR-SEG-CSR CURSOR FOR
+                  SELECT CSH_PRIOR_SEG_ID
+                    FROM T_CUST_SEG_HIST
+                   WHERE CSH_CUST_NUM = :CUST-NUM
+                   ORDER BY CSH_XFER_TS DESC
+             END-EXEC.
+
+      * DCLGEN FOR  T_UIS_TRANSACTION_LOG - SEE 5800-UNDO-SERVICE-UPDATE
+             EXEC SQL
+                  INCLUDE F5748TLG
+             END-EXEC.
+
       ******************************************************************
       *                                                                *
       *     LOGGING VARIABLES                                          *
@@ -238,6 +392,24 @@ ANKITV     05  WS-LOG-DATA                  PIC X(31600)
 
        01  KIQ-LOG-AREA.
            COPY F5748KIQ REPLACING ==:FD:== BY ==LF==.
+      *
+      ******************************************************************
+      *                                                                *
+      *     MQ MONITORING ALERT AREA                                   *
+      *                                                                *
+      ******************************************************************
+       01  WS-MQ-AREA.
+           05  WS-MQ-QMGR                   PIC X(48) VALUE SPACES.
+           05  WS-MQ-QNAME                  PIC X(48) VALUE
+                                            'UIS.MONITOR.ALERT.QUEUE'.
+           05  WS-MQ-HCONN                  PIC S9(09) COMP VALUE ZERO.
+           05  WS-MQ-HOBJ                   PIC S9(09) COMP VALUE ZERO.
+           05  WS-MQ-OPENOPTIONS            PIC S9(09) COMP VALUE ZERO.
+           05  WS-MQ-COMPCODE               PIC S9(09) COMP VALUE ZERO.
+           05  WS-MQ-REASON                 PIC S9(09) COMP VALUE ZERO.
+           05  WS-MQ-MSGLENGTH              PIC S9(09) COMP VALUE ZERO.
+           05  WS-MQ-CORRELID               PIC X(24) VALUE SPACES.
+           05  WS-MQ-ALERT-MSG              PIC X(200) VALUE SPACES.
       *
        01  FILLER                                PIC X(32) VALUE
            'F5748I00 WORKING STORAGE ENDS'.
@@ -266,28 +438,79 @@ ANKITV
 ANKITV     PERFORM 9300-LOG-DATA
 ANKITV        THRU 9300-EXIT.
 
-           PERFORM 3000-VALIDATE-INPUT
-              THRU 3000-EXIT.
+           IF ZOS-REQUEST-OPERATION = 'UNDO'
+              PERFORM 5800-UNDO-SERVICE-UPDATE
+                 THRU 5800-EXIT
 
-           IF ZOS-SUCCESS
-              PERFORM 5000-LINK-PROG
-                 THRU 5000-EXIT
+              IF ZOS-NUM-ERR > 0 AND ZOS-REQUEST-LOCALE-CD NOT = SPACES
+                 PERFORM 3900-LOOKUP-FAILURE-MSGS
+                    THRU 3900-EXIT
+              END-IF
+           ELSE
+              IF ZOS-REQUEST-BATCH-COUNT > 0
+                 PERFORM 6000-PROCESS-REQUEST-ARRAY
+                    THRU 6000-EXIT
+              ELSE
+                 PERFORM 3000-VALIDATE-INPUT
+                    THRU 3000-EXIT
+              END-IF
+
+              IF ZOS-NUM-ERR > 0 AND ZOS-REQUEST-LOCALE-CD NOT = SPACES
+                 PERFORM 3900-LOOKUP-FAILURE-MSGS
+                    THRU 3900-EXIT
+              END-IF
+
+              IF ZOS-REQUEST-BATCH-COUNT = 0
+                 IF ZOS-SUCCESS AND ZOS-NORMAL-PROCESSING
+                    PERFORM 5000-LINK-PROG
+                       THRU 5000-EXIT
+                 END-IF
+              END-IF
+           END-IF.
+
+           IF ZOS-REQUEST-WANTS-JSON
+              PERFORM 9500-BUILD-JSON-REPLY
+                 THRU 9500-EXIT
            END-IF.
 ANKITV
 ANKITV     MOVE WS-LOG-DATA                 TO LF-LOG-DATA.
 ANKITV     MOVE ZEROES                      TO LF-LOG-DATA-LENGTH.
 ANKITV
            MOVE 'RESPONSE'                  TO LF-LOG-TYPE
-           MOVE LENGTH OF ZOS-SRV-CNTRL-PGM-RESPONSE
+           MOVE LENGTH OF DFHCOMMAREA
                                             TO LF-LOG-DATA-LENGTH.
 
-ANKITV*    MOVE ZOS-SRV-CNTRL-PGM-RESPONSE  TO LF-LOG-DATA.
-ANKITV     STRING WS-INFORCE-TS-NINES  '|' ZOS-SRV-CNTRL-PGM-RESPONSE
+ANKITV     STRING WS-INFORCE-TS-NINES  '|' DFHCOMMAREA
 ANKITV                  DELIMITED BY SIZE INTO LF-LOG-DATA.
 
            PERFORM 9300-LOG-DATA
               THRU 9300-EXIT.
 
+           EXEC SQL
+                SET :WS-RESPONSE-TIMESTAMP = CURRENT TIMESTAMP
+           END-EXEC.
+
+           EXEC SQL
+                SELECT TIMESTAMPDIFF(2, CHAR(
+                          TIMESTAMP(:WS-RESPONSE-TIMESTAMP) -
+                          TIMESTAMP(:ZOS-REQUEST-TIMESTAMP)))
+                  INTO :WS-ELAPSED-SEC
+                  FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           MOVE SPACES                      TO LF-LOG-DATA.
+           MOVE ZEROES                      TO LF-LOG-DATA-LENGTH.
+
+           MOVE 'SUMMARY'                   TO LF-LOG-TYPE.
+           MULTIPLY WS-ELAPSED-SEC BY 1000  GIVING LF-DB2-ELAPSED-MS.
+
+           PERFORM 9300-LOG-DATA
+              THRU 9300-EXIT.
+
+           IF ZOS-FAILURE
+              PERFORM 9400-PUBLISH-MQ-ALERT
+                 THRU 9400-EXIT
+           END-IF.
 
        0000-EXIT.
            GOBACK.
@@ -316,6 +539,12 @@ ANKITV                  DELIMITED BY SIZE INTO LF-LOG-DATA.
 
            SET ZOS-SUCCESS                  TO TRUE.
 
+           IF ZOS-REQUEST-OPERATION = 'VALIDATE'
+               SET ZOS-VALIDATE-ONLY        TO TRUE
+           ELSE
+               SET ZOS-NORMAL-PROCESSING    TO TRUE
+           END-IF.
+
 
            MOVE WS-NAME-OF-THIS-MODULE      TO WS-SYSTEM-PGM.
 
@@ -325,7 +554,11 @@ ANKITV                  DELIMITED BY SIZE INTO LF-LOG-DATA.
 
            MOVE ZEROS                       TO ZQH-KEY-CUSTOMER-NUMBER.
            MOVE ZEROS                       TO WS-UPDATED-INFORCE-TS
-                                               WS-INFORCE-TS-NINES.
+                                               WS-INFORCE-TS-NINES
+           MOVE ZEROS                       TO
+                                             ZOS-REPLY-HOUSEHOLD-COUNT.
+           MOVE ZEROS                       TO
+                                             ZOS-REPLY-SRCH-CAND-COUNT.
            MOVE SPACES                      TO WS-LOG-DATA.
 
            EXEC SQL
@@ -356,6 +589,8 @@ ANKITV                  DELIMITED BY SIZE INTO LF-LOG-DATA.
                                                ZOS-REPLY-EMPE-FIRST-NM2
                                                ZOS-REPLY-EMPE-PRFIX
                                                ZOS-REPLY-EMPE-FULL-NAME
+                                               ZOS-REPLY-SRV-DSCR
+                                               ZOS-REPLY-SEGMENT-ID
                                                ZOS-REPLY-TIMESTAMP.
 ANKITV     MOVE SPACES                      TO ZOS-REPLY-ADDNTL-AREA.
            .
@@ -378,25 +613,33 @@ ANKITV          MOVE WS-NO-USERID-MSG
                MOVE 92
                   TO ZOS-FAILURE-CODE-N(ZOS-NUM-ERR)
            ELSE
-              PERFORM 3100-CHECK-OLS-SECURITY
-                 THRU 3100-EXIT
-
-              EVALUATE TRUE
-                  WHEN KZ8-REQUEST-SUCCESSFUL
-                     SET USER-HAS-UPDATE    TO TRUE
-                  WHEN KZ8-USER-HAS-READ-ACCESS-ONLY
-                     SET USER-HAS-INQUIRY   TO TRUE
-                  WHEN OTHER
-                     ADD 1                  TO ZOS-NUM-ERR
-                     SET ZOS-USER-NOT-AUTHORIZED
-                                            TO TRUE
-                     SET ZOS-USER-HAS-NO-ACCESS
-                                            TO TRUE
-                     MOVE WS-NOT-AUTHORIZED-MSG
-                       TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
-                     MOVE 98
-                       TO ZOS-FAILURE-CODE-N(ZOS-NUM-ERR)
-              END-EVALUATE
+              PERFORM 3050-CHECK-QUOTA
+                 THRU 3050-EXIT
+
+              IF ZOS-SUCCESS
+                 PERFORM 3100-CHECK-OLS-SECURITY
+                    THRU 3100-EXIT
+
+                 EVALUATE TRUE
+                     WHEN KZ8-USER-HAS-SUPERVISOR-OVERRIDE
+                        SET USER-HAS-SUPERVISOR-OVERRIDE
+                                               TO TRUE
+                     WHEN KZ8-REQUEST-SUCCESSFUL
+                        SET USER-HAS-UPDATE    TO TRUE
+                     WHEN KZ8-USER-HAS-READ-ACCESS-ONLY
+                        SET USER-HAS-INQUIRY   TO TRUE
+                     WHEN OTHER
+                        ADD 1                  TO ZOS-NUM-ERR
+                        SET ZOS-USER-NOT-AUTHORIZED
+                                               TO TRUE
+                        SET ZOS-USER-HAS-NO-ACCESS
+                                               TO TRUE
+                        MOVE WS-NOT-AUTHORIZED-MSG
+                          TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+                        MOVE 98
+                          TO ZOS-FAILURE-CODE-N(ZOS-NUM-ERR)
+                 END-EVALUATE
+              END-IF
 
            END-IF.
 
@@ -409,50 +652,114 @@ ANKITV         MOVE WS-NO-OPER-MSG
                MOVE 77
                  TO ZOS-FAILURE-CODE(ZOS-NUM-ERR)
            ELSE
-              IF ZOS-REQUEST-OPERATION = 'UPDATE' AND  USER-HAS-INQUIRY
+              IF (ZOS-REQUEST-OPERATION = 'UPDATE' OR
+                  ZOS-REQUEST-OPERATION = 'UNDO') AND USER-HAS-INQUIRY
                  ADD 1                      TO ZOS-NUM-ERR
                  SET ZOS-VALIDATION-ERR     TO TRUE
                  MOVE WS-NOT-AUTHORIZED-MSG
                    TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
                  MOVE 98
                    TO ZOS-FAILURE-CODE(ZOS-NUM-ERR)
+              ELSE
+                 IF ZOS-REQUEST-OPERATION = 'UPDATE' OR
+                    ZOS-REQUEST-OPERATION = 'UNDO'
+                    PERFORM 3070-CHECK-DUPLICATE-REQUEST
+                       THRU 3070-EXIT
+
+                    IF WS-DUP-REQUEST-FOUND
+                        ADD 1              TO ZOS-NUM-ERR
+                        SET ZOS-DUPLICATE-REQUEST
+                                           TO TRUE
+                        MOVE WS-DUPLICATE-REQUEST-MSG
+                          TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+                        MOVE 83
+                          TO ZOS-FAILURE-CODE(ZOS-NUM-ERR)
+                    END-IF
+                 END-IF
               END-IF
            END-IF.
 
-           IF ZOS-REQUEST-CUST-NUM = SPACES
-              ADD 1                         TO ZOS-NUM-ERR
-              SET ZOS-NO-CUST-NUM           TO TRUE
-ANKITV*       MOVE 'UIS CUSTOMER NUMBER NOT PROVIDED'
-ANKITV        MOVE WS-CUST-NOTPRVD-MSG
-                TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
-              MOVE 94
-                TO ZOS-FAILURE-CODE(ZOS-NUM-ERR)
+           IF ZOS-SRV-FUNC-CD = SPACES
+               SET ZOS-VALIDATION-ERR       TO TRUE
+               ADD 1                        TO ZOS-NUM-ERR
+ANKITV*        MOVE 'SERVICE FUNCTION CODE NOT PROVIDED'
+ANKITV         MOVE WS-NO-SERVFUNC-MSG
+                 TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+               MOVE 86
+                 TO ZOS-FAILURE-CODE(ZOS-NUM-ERR)
            ELSE
-               MOVE ZEROS                   TO WS-SPACE-COUNT
-               INSPECT FUNCTION REVERSE(ZOS-REQUEST-CUST-NUM)
-               TALLYING WS-SPACE-COUNT FOR LEADING SPACES
-               IF WS-SPACE-COUNT = 0
-                   IF ZOS-REQUEST-CUST-NUM  IS NOT NUMERIC
-                       ADD 1                TO ZOS-NUM-ERR
-                       SET ZOS-INVALID-CUST TO TRUE
-ANKITV*                MOVE 'UIS CUSTOMER NUMBER NOT VALID'
-ANKITV                 MOVE WS-INVALID-CUST-MSG
-                         TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
-                       MOVE 91
-                         TO ZOS-FAILURE-CODE(ZOS-NUM-ERR)
-                   ELSE
-                      PERFORM 3200-VALIDATE-CUST
-                         THRU 3200-EXIT
-                   END-IF
-               ELSE
-                   ADD 1                    TO ZOS-NUM-ERR
-                   SET ZOS-INVALID-CUST     TO TRUE
-ANKITV*            MOVE 'UIS CUSTOMER NUMBER NOT VALID'
-ANKITV             MOVE WS-INVALID-CUST-MSG
-                     TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
-                   MOVE 91
-                     TO ZOS-FAILURE-CODE(ZOS-NUM-ERR)
-               END-IF
+                PERFORM 9350-TIME-SQL-START
+                   THRU 9350-EXIT
+
+                PERFORM 3400-GET-SERVICE-PROG
+                 THRU 3400-EXIT
+
+                MOVE SQLCODE                TO WS-SQL-SAVED-SQLCODE
+
+                PERFORM 9360-TIME-SQL-END-AND-LOG
+                   THRU 9360-EXIT
+
+              IF WS-SQL-SAVED-SQLCODE NOT = 0
+                  ADD 1                     TO ZOS-NUM-ERR
+                  SET ZOS-FAILURE           TO TRUE
+ANKITV*          MOVE 'SERVICE FUNCTION CODE NOT VALID'
+ANKITV           MOVE WS-SERVFUNC-NOT-VLD-MSG
+                   TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+                 MOVE 85
+                   TO ZOS-FAILURE-CODE-N(ZOS-NUM-ERR)
+              END-IF
+
+              MOVE UIS-SRV-PGM-NM           TO WS-SRV-PRG
+           END-IF.
+
+           IF CUST-NUM-VALIDATION-REQUIRED
+              IF ZOS-REQUEST-CUST-NUM = SPACES
+                 ADD 1                      TO ZOS-NUM-ERR
+                 SET ZOS-NO-CUST-NUM        TO TRUE
+ANKITV*          MOVE 'UIS CUSTOMER NUMBER NOT PROVIDED'
+ANKITV           MOVE WS-CUST-NOTPRVD-MSG
+                   TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+                 MOVE 94
+                   TO ZOS-FAILURE-CODE(ZOS-NUM-ERR)
+              ELSE
+                  MOVE ZEROS                TO WS-SPACE-COUNT
+                  INSPECT FUNCTION REVERSE(ZOS-REQUEST-CUST-NUM)
+                  TALLYING WS-SPACE-COUNT FOR LEADING SPACES
+                  IF WS-SPACE-COUNT = 0
+                      IF ZOS-REQUEST-CUST-NUM  IS NOT NUMERIC
+                          ADD 1             TO ZOS-NUM-ERR
+                          SET ZOS-INVALID-CUST TO TRUE
+ANKITV*                   MOVE 'UIS CUSTOMER NUMBER NOT VALID'
+ANKITV                    MOVE WS-INVALID-CUST-MSG
+                            TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+                          MOVE 91
+                            TO ZOS-FAILURE-CODE(ZOS-NUM-ERR)
+                      ELSE
+                         PERFORM 3195-CHECK-CUST-CHKDGT
+                            THRU 3195-EXIT
+
+                         IF WS-CHKDGT-INVALID
+                             ADD 1             TO ZOS-NUM-ERR
+                             SET ZOS-INVALID-CUST TO TRUE
+                             MOVE WS-CUST-CHKDGT-MSG
+                               TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+                             MOVE 95
+                               TO ZOS-FAILURE-CODE(ZOS-NUM-ERR)
+                         ELSE
+                             PERFORM 3200-VALIDATE-CUST
+                                THRU 3200-EXIT
+                         END-IF
+                      END-IF
+                  ELSE
+                      ADD 1                 TO ZOS-NUM-ERR
+                      SET ZOS-INVALID-CUST  TO TRUE
+ANKITV*               MOVE 'UIS CUSTOMER NUMBER NOT VALID'
+ANKITV                MOVE WS-INVALID-CUST-MSG
+                        TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+                      MOVE 91
+                        TO ZOS-FAILURE-CODE(ZOS-NUM-ERR)
+                  END-IF
+              END-IF
            END-IF.
 
            IF ZOS-REQUEST-EMPE-ID <= SPACES
@@ -485,6 +792,8 @@ ANKITV              MOVE ZQH-KEY-TIMESTAMP
                     TO WS-UPDATED-INFORCE-TS
 ANKITV              COMPUTE WS-INFORCE-TS-NINES =
 ANKITV                   WS-TS-NINES - WS-UPDATED-INFORCE-TS
+                    PERFORM 3350-CHECK-INFORCE-STALE
+                       THRU 3350-EXIT
 ANKITV             END-IF
                END-IF
            END-IF.
@@ -519,31 +828,6 @@ ANKITV             MOVE WS-SERVID-LEN-MSG
                END-IF
            END-IF.
 
-           IF ZOS-SRV-FUNC-CD = SPACES
-               SET ZOS-VALIDATION-ERR       TO TRUE
-               ADD 1                        TO ZOS-NUM-ERR
-ANKITV*        MOVE 'SERVICE FUNCTION CODE NOT PROVIDED'
-ANKITV         MOVE WS-NO-SERVFUNC-MSG
-                 TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
-               MOVE 86
-                 TO ZOS-FAILURE-CODE(ZOS-NUM-ERR)
-           ELSE
-                PERFORM 3400-GET-SERVICE-PROG
-                 THRU 3400-EXIT
-
-              IF SQLCODE NOT = 0
-                  ADD 1                     TO ZOS-NUM-ERR
-                  SET ZOS-FAILURE           TO TRUE
-ANKITV*          MOVE 'SERVICE FUNCTION CODE NOT VALID'
-ANKITV           MOVE WS-SERVFUNC-NOT-VLD-MSG
-                   TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
-                 MOVE 85
-                   TO ZOS-FAILURE-CODE-N(ZOS-NUM-ERR)
-              END-IF
-
-              MOVE UIS-SRV-PGM-NM           TO WS-SRV-PRG
-           END-IF.
-
            IF ZOS-SRV-NM = SPACES
                ADD 1                        TO ZOS-NUM-ERR
                SET ZOS-VALIDATION-ERR       TO TRUE
@@ -562,11 +846,160 @@ ANKITV         MOVE WS-NO-SOURCE-MSG
                  TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
                MOVE 78
                  TO ZOS-FAILURE-CODE(ZOS-NUM-ERR)
+           ELSE
+               PERFORM 3060-CHECK-APPROVED-CALLER
+                  THRU 3060-EXIT
+
+               IF WS-CALLER-NOT-APPROVED
+                   ADD 1                    TO ZOS-NUM-ERR
+                   SET ZOS-SOURCE-NOT-APPROVED
+                                            TO TRUE
+                   MOVE WS-SOURCE-NOT-APPRVD-MSG
+                     TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+                   MOVE 84
+                     TO ZOS-FAILURE-CODE(ZOS-NUM-ERR)
+               END-IF
            END-IF.
 
        3000-EXIT.
            EXIT.
       ******************************************************************
+      *                 3060-CHECK-APPROVED-CALLER                     *
+      * CONFIRMS ZOS-SRC-APP-NM IS A CURRENTLY EFFECTIVE ROW ON THE    *
+      * APPROVED-CALLERS REGISTRY, T_UIS_APPRVD_CALLER. AN APPLICATION *
+      * WITH NO ROW, OR ONLY A ROW OUTSIDE ITS EFFECTIVE WINDOW, IS    *
+      * TREATED AS NOT APPROVED.                                       *
+      ******************************************************************
+       3060-CHECK-APPROVED-CALLER.
+
+           SET WS-CALLER-NOT-APPROVED       TO TRUE
+
+           EXEC SQL
+                SELECT SAC-SRC-APP-NM
+                INTO   :SAC-SRC-APP-NM
+                FROM T_UIS_APPRVD_CALLER
+                WHERE SRC_APP_NM = :ZOS-SRC-APP-NM
+                  AND EFF_DATE <= CURRENT DATE
+                  AND END_DATE >= CURRENT DATE
+           END-EXEC.
+
+           IF SQLCODE = 0
+               SET WS-CALLER-IS-APPROVED    TO TRUE
+           END-IF.
+           .
+       3060-EXIT.
+           EXIT.
+      ******************************************************************
+      *                3070-CHECK-DUPLICATE-REQUEST                    *
+      * AN 'UPDATE' REQUEST FOR THE SAME RACF ID/CUSTOMER/SERVICE      *
+      * FUNCTION/SERVICE ID THAT ARRIVES AGAIN WITHIN WS-DUP-REQUEST-  *
+      * WINDOW-SECONDS OF T_UIS_DUP_REQUEST.DUP_REQUEST_TS IS TREATED  *
+      * AS A RETRY OF A REQUEST STILL BEING PROCESSED (OR ALREADY      *
+      * PROCESSED, WITH THE CALLER NEVER SEEING THE ORIGINAL REPLY)    *
+      * AND IS REJECTED RATHER THAN APPLIED A SECOND TIME. ONCE THE    *
+      * WINDOW HAS PASSED THE SAME KEY IS FREE TO BE TREATED AS A NEW  *
+      * REQUEST AGAIN.                                                 *
+      ******************************************************************
+       3070-CHECK-DUPLICATE-REQUEST.
+
+           SET WS-DUP-REQUEST-NOT-FOUND     TO TRUE.
+
+           EXEC SQL
+                SELECT DUP_REQUEST_TS
+                  INTO :DUP-REQUEST-TS
+                  FROM T_UIS_DUP_REQUEST
+                 WHERE DUP_RACF_ID    = :ZOS-SRC-RACF-ID
+                   AND DUP_CUST_NUM   = :ZOS-REQUEST-CUST-NUM
+                   AND DUP_SRV_FN_CD  = :ZOS-SRV-FUNC-CD
+                   AND DUP_SERVICE_ID = :ZOS-SERVICE-ID
+                   AND DUP_REQUEST_TS >
+                       (CURRENT TIMESTAMP - :WS-DUP-REQUEST-WINDOW-SECONDS
+                                             SECONDS)
+           END-EXEC.
+
+           IF SQLCODE = 0
+               SET WS-DUP-REQUEST-FOUND     TO TRUE
+           ELSE
+               EXEC SQL
+                    UPDATE T_UIS_DUP_REQUEST
+                       SET DUP_REQUEST_TS  = CURRENT TIMESTAMP
+                     WHERE DUP_RACF_ID     = :ZOS-SRC-RACF-ID
+                       AND DUP_CUST_NUM    = :ZOS-REQUEST-CUST-NUM
+                       AND DUP_SRV_FN_CD   = :ZOS-SRV-FUNC-CD
+                       AND DUP_SERVICE_ID  = :ZOS-SERVICE-ID
+               END-EXEC
+
+               IF SQLCODE = 100
+                   EXEC SQL
+                        INSERT INTO T_UIS_DUP_REQUEST
+                               ( DUP_RACF_ID
+                               , DUP_CUST_NUM
+                               , DUP_SRV_FN_CD
+                               , DUP_SERVICE_ID
+                               , DUP_REQUEST_TS )
+                        VALUES ( :ZOS-SRC-RACF-ID
+                               , :ZOS-REQUEST-CUST-NUM
+                               , :ZOS-SRV-FUNC-CD
+                               , :ZOS-SERVICE-ID
+                               , CURRENT TIMESTAMP )
+                   END-EXEC
+               END-IF
+           END-IF.
+           .
+       3070-EXIT.
+           EXIT.
+      ******************************************************************
+      *                     3050-CHECK-QUOTA                           *
+      * ENFORCES THE PER-RACF-ID/PER-SERVICE-FUNCTION-CODE HOURLY CALL *
+      * QUOTA IN T_UIS_RACF_QUOTA. A RACF ID/SERVICE COMBINATION WITH  *
+      * NO ROW ON THE TABLE IS NOT THROTTLED. WHEN THE CURRENT HOUR    *
+      * DOESN'T MATCH THE ROW'S QTA-WINDOW-HOUR, THE COUNT IS RESET    *
+      * FOR THE NEW HOUR INSTEAD OF BEING COMPARED AGAINST THE LIMIT.  *
+      ******************************************************************
+       3050-CHECK-QUOTA.
+
+           MOVE ZOS-REQUEST-TIMESTAMP(1:13) TO WS-CURRENT-HOUR.
+
+           EXEC SQL
+                SELECT  QTA_MAX_CALLS_HR
+                       ,QTA_CALL_COUNT
+                       ,QTA_WINDOW_HOUR
+                  INTO  :QTA-MAX-CALLS-HR
+                       ,:QTA-CALL-COUNT
+                       ,:QTA-WINDOW-HOUR
+                  FROM T_UIS_RACF_QUOTA
+                 WHERE QTA_RACF_ID   = :ZOS-SRC-RACF-ID
+                   AND QTA_SRV_FN_CD = :ZOS-SRV-FUNC-CD
+           END-EXEC.
+
+           IF SQLCODE = 0
+               IF QTA-WINDOW-HOUR NOT = WS-CURRENT-HOUR
+                   MOVE 1                    TO QTA-CALL-COUNT
+                   MOVE WS-CURRENT-HOUR      TO QTA-WINDOW-HOUR
+               ELSE
+                   ADD 1                     TO QTA-CALL-COUNT
+               END-IF
+
+               EXEC SQL
+                    UPDATE T_UIS_RACF_QUOTA
+                       SET QTA_CALL_COUNT  = :QTA-CALL-COUNT
+                         , QTA_WINDOW_HOUR = :QTA-WINDOW-HOUR
+                     WHERE QTA_RACF_ID     = :ZOS-SRC-RACF-ID
+                       AND QTA_SRV_FN_CD   = :ZOS-SRV-FUNC-CD
+               END-EXEC
+
+               IF QTA-CALL-COUNT > QTA-MAX-CALLS-HR
+                   ADD 1                     TO ZOS-NUM-ERR
+                   SET ZOS-QUOTA-EXCEEDED    TO TRUE
+                   MOVE WS-QUOTA-EXCEEDED-MSG
+                     TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+                   MOVE 82
+                     TO ZOS-FAILURE-CODE-N(ZOS-NUM-ERR)
+               END-IF
+           END-IF.
+       3050-EXIT.
+           EXIT.
+      ******************************************************************
       *5300-CHECK-OLS-SECURITY.
       * THIS PARAGRAPH WILL CALL THE OLS SECURITY ROUTINE              *
       ******************************************************************
@@ -585,6 +1018,66 @@ ANKITV         MOVE WS-NO-SOURCE-MSG
        3100-EXIT.
            EXIT.
       ******************************************************************
+      *                   3195-CHECK-CUST-CHKDGT                       *
+      * VALIDATES THE MOD-10 CHECK DIGIT IN THE 10TH BYTE OF           *
+      * ZOS-REQUEST-CUST-NUM AGAINST THE PRECEDING 9 DIGITS SO A       *
+      * TRANSPOSED/FAT-FINGERED CUSTOMER NUMBER IS CAUGHT WITH A       *
+      * CLEAR MESSAGE INSTEAD OF FALLING THROUGH TO A GENERIC          *
+      * "NOT FOUND" FROM 3210-GET-CUST-DTL.                            *
+      ******************************************************************
+       3195-CHECK-CUST-CHKDGT.
+
+           MOVE ZERO                        TO WS-CHKDGT-SUM.
+
+           PERFORM 3196-ACCUM-CHKDGT-DIGIT
+              VARYING WS-CHKDGT-SUB FROM 1 BY 1
+                UNTIL WS-CHKDGT-SUB > 9.
+
+           MOVE ZOS-REQUEST-CUST-NUM(10:1)  TO WS-CHKDGT-GIVEN.
+
+           DIVIDE WS-CHKDGT-SUM BY 10
+              GIVING WS-CHKDGT-Q REMAINDER WS-CHKDGT-R.
+
+           IF WS-CHKDGT-R = 0
+               MOVE 0                       TO WS-CHKDGT-CALC
+           ELSE
+               COMPUTE WS-CHKDGT-CALC = 10 - WS-CHKDGT-R
+           END-IF.
+
+           IF WS-CHKDGT-CALC = WS-CHKDGT-GIVEN
+               SET WS-CHKDGT-VALID          TO TRUE
+           ELSE
+               SET WS-CHKDGT-INVALID        TO TRUE
+           END-IF.
+           .
+       3195-EXIT.
+           EXIT.
+      ******************************************************************
+      *                  3196-ACCUM-CHKDGT-DIGIT                       *
+      * DOUBLES ALTERNATE DIGITS (POSITIONS 2,4,6,8 OF THE 9-DIGIT     *
+      * BASE) AND ACCUMULATES THE MOD-10 RUNNING SUM.                  *
+      ******************************************************************
+       3196-ACCUM-CHKDGT-DIGIT.
+
+           MOVE ZOS-REQUEST-CUST-NUM(WS-CHKDGT-SUB:1)
+                                             TO WS-CHKDGT-DIGIT.
+
+           DIVIDE WS-CHKDGT-SUB BY 2
+              GIVING WS-CHKDGT-Q REMAINDER WS-CHKDGT-R.
+
+           IF WS-CHKDGT-R = 0
+               COMPUTE WS-CHKDGT-DOUBLED = WS-CHKDGT-DIGIT * 2
+               IF WS-CHKDGT-DOUBLED > 9
+                   SUBTRACT 9              FROM WS-CHKDGT-DOUBLED
+               END-IF
+               ADD WS-CHKDGT-DOUBLED       TO WS-CHKDGT-SUM
+           ELSE
+               ADD WS-CHKDGT-DIGIT         TO WS-CHKDGT-SUM
+           END-IF.
+           .
+       3196-EXIT.
+           EXIT.
+      ******************************************************************
       *                       3000-VALIDATE-CUST-EMP                   *
       * THIS PARGRAPH WILL GET THE UIS SEGMENT THAT THE CUSTOMER IS ON *
       ******************************************************************
@@ -594,8 +1087,14 @@ ANKITV     MOVE ZOS-REQUEST-CUST-NUM        TO KZ1-US-CUSTOMER-NUMBER
 HBERRY     MOVE ZOS-REQUEST-CUST-NUM        TO CUST-NUM
 ANKITV      SET DB2-CUST-NOT-FND            TO TRUE
 ANKITV
+           PERFORM 9350-TIME-SQL-START
+              THRU 9350-EXIT
+
 ANKITV     PERFORM 3210-GET-CUST-DTL
 ANKITV        THRU 3210-END-GET-CUST-DTL
+
+           PERFORM 9360-TIME-SQL-END-AND-LOG
+              THRU 9360-EXIT
 ANKITV
            .
        3200-EXIT.
@@ -626,6 +1125,7 @@ ANKITV             SET DB2-CUST-FND         TO TRUE
 ANKITV             MOVE SEG-ID              TO KZ1-US-SEGMENT
 ANKITV                                         WS-SEGMENT-ID
 ANKITV             MOVE CUST-NM             TO WS-REPLY-CUST-NM
+           MOVE WS-SEGMENT-ID               TO ZOS-REPLY-SEGMENT-ID
 ANKITV        WHEN OTHER
 ANKITV             SET DB2-CUST-NOT-FND     TO TRUE
 ANKITV             SET ZOS-INVALID-CUST     TO TRUE
@@ -656,6 +1156,15 @@ ANKITV     EXIT.
            PERFORM 9000-CALL-INFORCE
               THRU 9000-EXIT.
 
+      * A SEGMENT-TRANSFERRED CUSTOMER'S EMPLOYEE HISTORY CAN STILL BE
+      * SITTING ON A PRIOR SEGMENT'S INFORCE FILE - TRY THOSE BEFORE
+      * GIVING UP.
+           IF NOT ZQF-SUCCESSFUL
+           OR ZQH-KEY-EMPLOYEE NOT = ZOS-REQUEST-EMPE-ID
+               PERFORM 3330-FALLBACK-PRIOR-SEGMENT
+                  THRU 3330-EXIT
+           END-IF.
+
 ANKITV     IF NOT ZQF-SUCCESSFUL
 ANKITV     OR ZQH-KEY-EMPLOYEE NOT = ZOS-REQUEST-EMPE-ID
 ANKITV        ADD 1                       TO ZOS-NUM-ERR
@@ -675,6 +1184,69 @@ ANKITV     END-IF
            EXIT.
       *
       ******************************************************************
+      *                 3330-FALLBACK-PRIOR-SEGMENT                    *
+      * RETRIES THE INFORCE LOOKUP AGAINST EACH SEGMENT THIS CUSTOMER  *
+      * HAS PREVIOUSLY TRANSFERRED FROM, MOST RECENT FIRST, UNTIL ONE  *
+      * OF THEM RETURNS THE EMPLOYEE OR THE HISTORY IS EXHAUSTED.      *
+      ******************************************************************
+      *
+       3330-FALLBACK-PRIOR-SEGMENT.
+
+           EXEC SQL
+                OPEN PRIOR-SEG-CSR
+           END-EXEC.
+
+           SET WS-NOT-EOF-PRIOR-SEG-CURSOR  TO TRUE.
+
+           PERFORM 3340-TRY-PRIOR-SEGMENT
+              THRU 3340-EXIT
+              UNTIL ZQF-SUCCESSFUL
+                 AND ZQH-KEY-EMPLOYEE = ZOS-REQUEST-EMPE-ID
+                 OR WS-EOF-PRIOR-SEG-CURSOR.
+
+           EXEC SQL
+                CLOSE PRIOR-SEG-CSR
+           END-EXEC.
+           .
+       3330-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                   3340-TRY-PRIOR-SEGMENT                       *
+      * FETCHES THE NEXT PRIOR SEGMENT AND REPEATS THE INFORCE LOOKUP *
+      * AGAINST IT.                                                    *
+      ******************************************************************
+      *
+       3340-TRY-PRIOR-SEGMENT.
+
+           EXEC SQL
+                FETCH PRIOR-SEG-CSR
+                INTO  :WS-PRIOR-SEG-ID
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET WS-EOF-PRIOR-SEG-CURSOR  TO TRUE
+           ELSE
+               MOVE ZOS-REQUEST-CUST-NUM    TO ZQH-KEY-CUSTOMER-NUMBER
+               MOVE ZOS-REQUEST-EMPE-ID     TO ZQH-KEY-EMPLOYEE
+               MOVE WS-PRIOR-SEG-ID         TO ZQH-INF-DDNAME(8:1)
+               MOVE 'F6405IN'               TO ZQH-INF-DDNAME(1:7)
+
+               SET ZQH-GETFAMILY            TO TRUE
+               PERFORM 9000-CALL-INFORCE
+                  THRU 9000-EXIT
+
+               IF ZQF-SUCCESSFUL
+               AND ZQH-KEY-EMPLOYEE = ZOS-REQUEST-EMPE-ID
+                   MOVE WS-PRIOR-SEG-ID     TO WS-SEGMENT-ID
+                                               ZOS-REPLY-SEGMENT-ID
+               END-IF
+           END-IF.
+           .
+       3340-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       *                      3510-GET-EMPLOYEE-MEMBER                  *
       * THIS PARAGRAPH WILL GET THE EMPLOYEE NAME FROM THE INFORCE FILE*
       ******************************************************************
@@ -699,7 +1271,8 @@ ANKITV     END-IF
            END-IF.
 
            IF ZOS-SUCCESS
-      *LOCATE EMPLOYEE IN FAMILY TO GET NAME OF EMPLOYEE
+      *LOCATE EMPLOYEE IN FAMILY TO GET NAME OF EMPLOYEE, AND BUILD
+      *THE FULL HOUSEHOLD ROSTER (SPOUSE/DEPENDENTS) FOR THE REPLY
                 PERFORM VARYING WS-SUB FROM 1 BY 1
                     UNTIL WS-SUB > ZQH-MBRTBL-NUMBER-OF-MEMBERS
 
@@ -707,10 +1280,21 @@ ANKITV     END-IF
                       OR ZQH-MBRTBL-MBR-SRC-SEQ-NUM (WS-SUB)  = 01
                          MOVE ZQH-MBRTBL-FIRST-NAME(WS-SUB)
                            TO WS-REPLY-EMPE-FRST-NM
+                         MOVE ZQH-MBRTBL-FIRST-NAME(WS-SUB)
+                           TO WS-REPLY-EMPE-FIRST-NM2
                          MOVE ZQH-MBRTBL-LAST-NAME(WS-SUB)
                            TO WS-REPLY-EMPE-LST-NM
-                          ADD ZQH-MBRTBL-NUMBER-OF-MEMBERS
-                           TO WS-SUB
+                         MOVE ZQH-MBRTBL-PREFIX(WS-SUB)
+                           TO WS-REPLY-EMPE-PRFIX
+                         PERFORM 3315-BUILD-EMPLOYEE-FULL-NAME
+                            THRU 3315-EXIT
+                    END-IF
+
+                    IF ZOS-REPLY-HOUSEHOLD-COUNT < 20
+                       ADD 1
+                         TO ZOS-REPLY-HOUSEHOLD-COUNT
+                       PERFORM 3320-BUILD-HOUSEHOLD-MEMBER
+                          THRU 3320-EXIT
                     END-IF
                 END-PERFORM
            END-IF.
@@ -719,40 +1303,218 @@ ANKITV     END-IF
            EXIT.
       *
       ******************************************************************
-      *5100-GET-SERVICE-PROG
-      * THIS PARAGRAPH WILL GET THE NAME OF THE SERVICE PROGRAM FROM DB*
+      *                3315-BUILD-EMPLOYEE-FULL-NAME                   *
+      * ASSEMBLES A SINGLE PRINT-READY NAME (PREFIX, FIRST, LAST) FOR  *
+      * DOWNSTREAM PRINT AND CORRESPONDENCE PROCESSES.                 *
       ******************************************************************
-       3400-GET-SERVICE-PROG.
+      *
+       3315-BUILD-EMPLOYEE-FULL-NAME.
+
+           MOVE SPACES                      TO WS-REPLY-EMPE-FULL-NAME.
+
+           IF WS-REPLY-EMPE-PRFIX = SPACES
+               STRING FUNCTION TRIM(WS-REPLY-EMPE-FRST-NM)
+                      ' '
+                      FUNCTION TRIM(WS-REPLY-EMPE-LST-NM)
+                      DELIMITED BY SIZE
+                      INTO WS-REPLY-EMPE-FULL-NAME
+           ELSE
+               STRING FUNCTION TRIM(WS-REPLY-EMPE-PRFIX)
+                      ' '
+                      FUNCTION TRIM(WS-REPLY-EMPE-FRST-NM)
+                      ' '
+                      FUNCTION TRIM(WS-REPLY-EMPE-LST-NM)
+                      DELIMITED BY SIZE
+                      INTO WS-REPLY-EMPE-FULL-NAME
+           END-IF.
+           .
+       3315-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                     3320-BUILD-HOUSEHOLD-MEMBER                *
+      * MOVES ONE INFORCE FAMILY MEMBER (WS-SUB) INTO THE NEXT REPLY   *
+      * HOUSEHOLD-ROSTER SLOT (ZOS-REPLY-HOUSEHOLD-COUNT) AND RESOLVES *
+      * ITS RELATIONSHIP DESCRIPTION.                                  *
+      ******************************************************************
+       3320-BUILD-HOUSEHOLD-MEMBER.
+
+           MOVE ZQH-MBRTBL-FIRST-NAME(WS-SUB)
+             TO ZOS-REPLY-HH-FIRST-NM(ZOS-REPLY-HOUSEHOLD-COUNT)
+           MOVE ZQH-MBRTBL-LAST-NAME(WS-SUB)
+             TO ZOS-REPLY-HH-LAST-NM(ZOS-REPLY-HOUSEHOLD-COUNT)
+           MOVE ZQH-MBRTBL-MBR-RELATIONSHIP(WS-SUB)
+             TO ZOS-REPLY-HH-RELATE-CD(ZOS-REPLY-HOUSEHOLD-COUNT)
+
+           EVALUATE ZQH-MBRTBL-MBR-RELATIONSHIP(WS-SUB)
+               WHEN 00
+                  MOVE 'EMPLOYEE'
+                TO ZOS-REPLY-HH-RELATE-DSC(ZOS-REPLY-HOUSEHOLD-COUNT)
+               WHEN 01
+                  MOVE 'SPOUSE'
+                TO ZOS-REPLY-HH-RELATE-DSC(ZOS-REPLY-HOUSEHOLD-COUNT)
+               WHEN 02
+                  MOVE 'CHILD'
+                TO ZOS-REPLY-HH-RELATE-DSC(ZOS-REPLY-HOUSEHOLD-COUNT)
+               WHEN 03
+                  MOVE 'DOMESTIC PARTNER'
+                TO ZOS-REPLY-HH-RELATE-DSC(ZOS-REPLY-HOUSEHOLD-COUNT)
+               WHEN OTHER
+                  MOVE 'OTHER DEPENDENT'
+                TO ZOS-REPLY-HH-RELATE-DSC(ZOS-REPLY-HOUSEHOLD-COUNT)
+           END-EVALUATE
+           .
+       3320-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                  3350-CHECK-INFORCE-STALE                      *
+      * FLAGS ZOS-REPLY-INFORCE-STALE-IND WHEN THE INFORCE RECORD JUST *
+      * READ IS OLDER THAN WS-INFORCE-STALE-THRESHOLD-DAYS SO THE      *
+      * CALLER KNOWS TO TREAT THE EMPLOYEE DATA AS POSSIBLY OUT OF     *
+      * DATE RATHER THAN SILENTLY TRUSTING IT.                         *
+      ******************************************************************
+       3350-CHECK-INFORCE-STALE.
+
+           MOVE SPACES                      TO WS-INFORCE-TS-CHAR.
+
+           STRING WS-UPDATED-INFORCE-TS(1:4) '-'
+                  WS-UPDATED-INFORCE-TS(5:2) '-'
+                  WS-UPDATED-INFORCE-TS(7:2) '-'
+                  WS-UPDATED-INFORCE-TS(9:2) '.'
+                  WS-UPDATED-INFORCE-TS(11:2) '.'
+                  WS-UPDATED-INFORCE-TS(13:2) '.000000'
+                  DELIMITED BY SIZE
+                  INTO WS-INFORCE-TS-CHAR.
+
+           MOVE 'N'
+             TO ZOS-REPLY-INFORCE-STALE-IND.
+
+           EXEC SQL
+                SELECT CASE WHEN DAYS(CURRENT TIMESTAMP) -
+                                 DAYS(TIMESTAMP(:WS-INFORCE-TS-CHAR))
+                                 > :WS-INFORCE-STALE-THRESHOLD-DAYS
+                            THEN 'Y' ELSE 'N' END
+                  INTO :ZOS-REPLY-INFORCE-STALE-IND
+                  FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+           .
+       3350-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *5100-GET-SERVICE-PROG
+      * THIS PARAGRAPH WILL GET THE NAME OF THE SERVICE PROGRAM FROM DB*
+      ******************************************************************
+       3400-GET-SERVICE-PROG.
 
            EXEC SQL
                 SELECT UIS_SRV_PGM_NM
                      , CUST_NUM_VLD_RQR_IND
                      , UIS_SRV_DSCR
+                     , SENSITIVE_IND
                 INTO   :UIS-SRV-PGM-NM
                      , :CUST-NUM-VLD-RQR-IND
                      , :UIS-SRV-DSCR
+                     , :SENSITIVE-IND
                 FROM T_UIS_SRV_FN_PGM
                 WHERE UIS_SRV_FN_CD = :ZOS-SRV-FUNC-CD
+                  AND EFF_DATE <= CURRENT DATE
+                  AND END_DATE >= CURRENT DATE
            END-EXEC.
            .
        3400-EXIT.
            EXIT.
       ******************************************************************
+      *                   3900-LOOKUP-FAILURE-MSGS                     *
+      * OVERLAYS EACH ZOS-FAILURE-MESSAGE SET BY 3000-VALIDATE-INPUT   *
+      * WITH THE TRANSLATED TEXT ON T_UIS_FAILURE_MSG FOR THE          *
+      * REQUEST'S ZOS-REQUEST-LOCALE-CD, IF ONE EXISTS. A FAILURE      *
+      * CODE/LOCALE COMBINATION WITH NO ROW LEAVES THE COMPILED-IN     *
+      * ENGLISH MESSAGE FROM WS-ERROR-AREA UNCHANGED.                  *
+      ******************************************************************
+       3900-LOOKUP-FAILURE-MSGS.
+
+           PERFORM 3910-LOOKUP-ONE-FAILURE-MSG
+              VARYING WS-MSG-IDX FROM 1 BY 1
+                UNTIL WS-MSG-IDX > ZOS-NUM-ERR.
+       3900-EXIT.
+           EXIT.
+      ******************************************************************
+      *                 3910-LOOKUP-ONE-FAILURE-MSG                    *
+      ******************************************************************
+       3910-LOOKUP-ONE-FAILURE-MSG.
+
+           EXEC SQL
+                SELECT FMSG_MSG_TEXT
+                  INTO :FMSG-MSG-TEXT
+                  FROM T_UIS_FAILURE_MSG
+                 WHERE FMSG_FAILURE_CODE =
+                       :ZOS-FAILURE-CODE-N(WS-MSG-IDX)
+                   AND FMSG_LOCALE_CD    = :ZOS-REQUEST-LOCALE-CD
+           END-EXEC.
+
+           IF SQLCODE = 0
+               MOVE FMSG-MSG-TEXT
+                 TO ZOS-FAILURE-MESSAGE(WS-MSG-IDX)
+           END-IF.
+       3910-EXIT.
+           EXIT.
+      ******************************************************************
       *                        5000-LINK-PROG                          *
       * THIS PARAGRAPH WILL LINK TO THE SERVICE PROGRAM FOR THE REQUEST*
-      * THE USER MADE                                                  *
+      * THE USER MADE. 5450-CHECK-SERVICE-BREAKER IS TRIED FIRST SO A  *
+      * SERVICE PROGRAM THAT HAS FAILED REPEATEDLY IN THE LAST FEW     *
+      * MINUTES GETS A FAST FAILURE HERE INSTEAD OF ANOTHER LINK AND   *
+      * ANOTHER WAIT FOR CICS TO TIME IT OUT.                          *
       ******************************************************************
        5000-LINK-PROG.
 
-           PERFORM 5500-CALL-SERVICE-PROG
-              THRU 5500-EXIT
+           PERFORM 5450-CHECK-SERVICE-BREAKER
+              THRU 5450-EXIT.
+
+           IF WS-CIRCUIT-BREAKER-CLOSED
+               PERFORM 5470-CHECK-SERVICE-PGM-ALLOWED
+                  THRU 5470-EXIT
+           END-IF.
+
+           IF WS-CIRCUIT-BREAKER-OPEN
+               MOVE 9999                    TO WS-RESPCODE
+           ELSE
+               IF WS-SRV-PGM-NOT-ALLOWED
+                   MOVE 9998                TO WS-RESPCODE
+               ELSE
+                   PERFORM 5500-CALL-SERVICE-PROG
+                      THRU 5500-EXIT
+
+                   IF WS-RESPCODE = 0
+                       PERFORM 5600-RESET-SERVICE-HEALTH
+                          THRU 5600-EXIT
+                       PERFORM 5650-LOG-SUCCESSFUL-LINK
+                          THRU 5650-EXIT
+                   ELSE
+                       PERFORM 5700-RECORD-SERVICE-FAILURE
+                          THRU 5700-EXIT
+                   END-IF
+               END-IF
+           END-IF.
 
            IF WS-RESPCODE NOT = 0
                  ADD 1                      TO ZOS-NUM-ERR
                  SET ZOS-FAILURE            TO TRUE
                  MOVE 0008                  TO WS-SYSTEM-NUMBER
-                 MOVE WS-SYSTEM-ERROR-MSG
-                   TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+                 IF WS-CIRCUIT-BREAKER-OPEN
+                     MOVE WS-CIRCUIT-OPEN-MSG
+                       TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+                 ELSE
+                     IF WS-SRV-PGM-NOT-ALLOWED
+                         MOVE WS-PGM-NOT-ALLOWED-MSG
+                           TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+                     ELSE
+                         MOVE WS-SYSTEM-ERROR-MSG
+                           TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+                     END-IF
+                 END-IF
                  MOVE WS-RESPCODE
                    TO ZOS-FAILURE-CODE-N(ZOS-NUM-ERR)
            END-IF.
@@ -760,7 +1522,14 @@ ANKITV     END-IF
            MOVE WS-REPLY-CUST-NM            TO ZOS-REPLY-CUST-NM
            MOVE WS-REPLY-EMPE-FRST-NM       TO ZOS-REPLY-EMPE-FRST-NM
            MOVE WS-REPLY-EMPE-LST-NM        TO ZOS-REPLY-EMPE-LST-NM
+           MOVE WS-REPLY-EMPE-FIRST-NM2     TO ZOS-REPLY-EMPE-FIRST-NM2
+           MOVE WS-REPLY-EMPE-PRFIX         TO ZOS-REPLY-EMPE-PRFIX
+           MOVE WS-REPLY-EMPE-FULL-NAME     TO ZOS-REPLY-EMPE-FULL-NAME
            MOVE WS-USER-AUTH-LVL            TO ZOS-REPLY-USER-AUTH-LEVEL
+           MOVE UIS-SRV-DSCR                TO ZOS-REPLY-SRV-DSCR
+
+           PERFORM 5040-MASK-SENSITIVE-REPLY
+              THRU 5040-EXIT
 
            EXEC SQL
               SET :WS-TIMESTAMP = CURRENT TIMESTAMP
@@ -771,26 +1540,638 @@ ANKITV     END-IF
        5000-EXIT.
            EXIT.
       ******************************************************************
+      *                   5040-MASK-SENSITIVE-REPLY                    *
+      * WHEN THE SERVICE JUST LINKED TO IS FLAGGED SENSITIVE ON         *
+      * T_UIS_SRV_FN_PGM, AN INQUIRY-ONLY CALLER DOES NOT GET THE       *
+      * CUSTOMER/EMPLOYEE NAME FIELDS BACK - ONLY A USER WITH UPDATE    *
+      * ACCESS OR A SUPERVISOR OVERRIDE SEES THEM UNMASKED.             *
+      ******************************************************************
+       5040-MASK-SENSITIVE-REPLY.
+
+           IF UIS-SRV-IS-SENSITIVE AND USER-HAS-INQUIRY
+               MOVE ALL '*'                 TO ZOS-REPLY-CUST-NM
+                                                ZOS-REPLY-EMPE-FRST-NM
+                                                ZOS-REPLY-EMPE-LST-NM
+                                                ZOS-REPLY-EMPE-FIRST-NM2
+                                                ZOS-REPLY-EMPE-PRFIX
+                                                ZOS-REPLY-EMPE-FULL-NAME
+           END-IF.
+           .
+       5040-EXIT.
+           EXIT.
+      ******************************************************************
       *5500-CALL-SERVICE-PROG
-      * THIS PARAGRAPH WILL CALL THE SERVICE PROGRAM                   *
+      * THIS PARAGRAPH WILL CALL THE SERVICE PROGRAM. RESP CAPTURES A  *
+      * BAD LINK (PGMIDERR, ETC.) IN WS-RESPCODE INSTEAD OF LETTING    *
+      * CICS ABEND THE TASK, AND HANDLE ABEND CATCHES THE SERVICE      *
+      * PROGRAM ITSELF ABENDING PARTWAY THROUGH, WHICH RESP ALONE      *
+      * DOES NOT COVER.                                                *
       ******************************************************************
        5500-CALL-SERVICE-PROG.
 
+           EXEC CICS
+                HANDLE ABEND
+                LABEL(5550-SERVICE-ABEND)
+           END-EXEC.
+
            EXEC CICS
                 LINK PROGRAM(WS-SRV-PRG)
                 COMMAREA(DFHCOMMAREA)
+                RESP(WS-RESPCODE)
+           END-EXEC.
+
+           EXEC CICS
+                HANDLE ABEND
+                CANCEL
            END-EXEC.
            .
        5500-EXIT.
            EXIT.
       *
       ******************************************************************
+      *                     5550-SERVICE-ABEND                         *
+      * REACHED ONLY IF WS-SRV-PRG ABENDS WHILE LINKED TO - CICS HAS   *
+      * ALREADY UNWOUND THE LINK BY THE TIME CONTROL REACHES HERE, SO  *
+      * THIS JUST RECORDS A FAILURE AND RETURNS TO 5500-EXIT THE SAME  *
+      * AS A BAD RESP CODE WOULD.                                      *
+      ******************************************************************
+       5550-SERVICE-ABEND.
+
+           MOVE 9500                        TO WS-RESPCODE.
+
+           EXEC CICS
+                HANDLE ABEND
+                CANCEL
+           END-EXEC.
+
+           GO TO 5500-EXIT.
+      *
+      ******************************************************************
+      *                 5450-CHECK-SERVICE-BREAKER                     *
+      * A SERVICE PROGRAM WITH WS-CB-FAIL-THRESHOLD OR MORE FAILURES   *
+      * RECORDED IN T_UIS_SRV_HEALTH WITHIN THE LAST WS-CB-WINDOW-     *
+      * SECONDS TRIPS THE BREAKER OPEN - 5000-LINK-PROG SKIPS THE LINK *
+      * AND RETURNS A FAST FAILURE INSTEAD OF WAITING ON A SERVICE     *
+      * PROGRAM THAT IS CURRENTLY FAILING UNDER LOAD.                  *
+      ******************************************************************
+       5450-CHECK-SERVICE-BREAKER.
+
+           SET WS-CIRCUIT-BREAKER-CLOSED    TO TRUE.
+
+           EXEC SQL
+                SELECT SHL_FAIL_COUNT
+                  INTO :SHL-FAIL-COUNT
+                  FROM T_UIS_SRV_HEALTH
+                 WHERE SHL_SRV_PGM_NM = :WS-SRV-PRG
+                   AND SHL_FAIL_COUNT >= :WS-CB-FAIL-THRESHOLD
+                   AND SHL_LAST_FAIL_TS >
+                       (CURRENT TIMESTAMP - :WS-CB-WINDOW-SECONDS
+                                             SECONDS)
+           END-EXEC.
+
+           IF SQLCODE = 0
+               SET WS-CIRCUIT-BREAKER-OPEN  TO TRUE
+               DISPLAY 'F5748I00 - CIRCUIT BREAKER OPEN FOR '
+                        WS-SRV-PRG ' FAIL-COUNT=' SHL-FAIL-COUNT
+           END-IF.
+           .
+       5450-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *              5470-CHECK-SERVICE-PGM-ALLOWED                    *
+      * RE-CONFIRMS WS-SRV-PRG (HOWEVER IT WAS RESOLVED - 3400-GET-    *
+      * SERVICE-PROG FOR A NORMAL OR BATCH-ITEM REQUEST, OR 5800-UNDO- *
+      * SERVICE-UPDATE'S OWN LOOKUP FOR AN UNDO) IS STILL A CURRENTLY  *
+      * EFFECTIVE PROGRAM NAME ON T_UIS_SRV_FN_PGM BEFORE 5500-CALL-   *
+      * SERVICE-PROG ACTUALLY LINKS TO IT. THIS IS A LAST-LINE-OF-     *
+      * DEFENSE CHECK, NOT THE PRIMARY SERVICE-FUNCTION LOOKUP - IT    *
+      * CATCHES WS-SRV-PRG HAVING GONE STALE OR BEEN SET BY SOME       *
+      * FUTURE CODE PATH THAT DOES NOT GO THROUGH ONE OF THOSE TWO     *
+      * LOOKUPS.                                                        *
+      ******************************************************************
+       5470-CHECK-SERVICE-PGM-ALLOWED.
+
+           SET WS-SRV-PGM-NOT-ALLOWED       TO TRUE
+
+           EXEC SQL
+                SELECT UIS_SRV_PGM_NM
+                INTO   :UIS-SRV-PGM-NM
+                FROM T_UIS_SRV_FN_PGM
+                WHERE UIS_SRV_PGM_NM = :WS-SRV-PRG
+                  AND EFF_DATE <= CURRENT DATE
+                  AND END_DATE >= CURRENT DATE
+                FETCH FIRST ROW ONLY
+           END-EXEC.
+
+           IF SQLCODE = 0
+               SET WS-SRV-PGM-IS-ALLOWED    TO TRUE
+           END-IF.
+           .
+       5470-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                 5600-RESET-SERVICE-HEALTH                      *
+      * A SUCCESSFUL LINK CLEARS ANY FAILURE HISTORY FOR THE SERVICE   *
+      * PROGRAM SO IT DOESN'T STAY TRIPPED AFTER IT HAS RECOVERED.     *
+      ******************************************************************
+       5600-RESET-SERVICE-HEALTH.
+
+           EXEC SQL
+                DELETE FROM T_UIS_SRV_HEALTH
+                 WHERE SHL_SRV_PGM_NM = :WS-SRV-PRG
+           END-EXEC.
+           .
+       5600-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                 5650-LOG-SUCCESSFUL-LINK                       *
+      * WRITES A 'LINKED' ROW TO T_UIS_TRANSACTION_LOG FOR EVERY        *
+      * SUCCESSFUL LINK TO A SERVICE PROGRAM, ONE PER LINK, SO           *
+      * F5748EOD CAN RECONCILE THE DAY'S SUCCESSFUL LINK COUNT AGAINST  *
+      * THE DAY'S SUCCESSFUL RESPONSE COUNT AT END OF DAY.               *
+      ******************************************************************
+       5650-LOG-SUCCESSFUL-LINK.
+
+           MOVE SPACES                      TO LF-LOG-DATA.
+           MOVE ZEROES                      TO LF-LOG-DATA-LENGTH.
+           MOVE 'LINKED'                    TO LF-LOG-TYPE.
+
+           PERFORM 9300-LOG-DATA
+              THRU 9300-EXIT.
+           .
+       5650-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                 5700-RECORD-SERVICE-FAILURE                    *
+      * BUMPS (OR STARTS) THE FAILURE COUNT FOR WS-SRV-PRG IN          *
+      * T_UIS_SRV_HEALTH AND STAMPS THE FAILURE TIME SO 5450 CAN TELL  *
+      * WHETHER THE FAILURES ARE RECENT ENOUGH TO TRIP THE BREAKER.    *
+      ******************************************************************
+       5700-RECORD-SERVICE-FAILURE.
+
+           EXEC SQL
+                SELECT SHL_FAIL_COUNT
+                  INTO :SHL-FAIL-COUNT
+                  FROM T_UIS_SRV_HEALTH
+                 WHERE SHL_SRV_PGM_NM = :WS-SRV-PRG
+           END-EXEC.
+
+           IF SQLCODE = 0
+               ADD 1                        TO SHL-FAIL-COUNT
+               EXEC SQL
+                    UPDATE T_UIS_SRV_HEALTH
+                       SET SHL_FAIL_COUNT   = :SHL-FAIL-COUNT
+                         , SHL_LAST_FAIL_TS = CURRENT TIMESTAMP
+                     WHERE SHL_SRV_PGM_NM   = :WS-SRV-PRG
+               END-EXEC
+           ELSE
+               MOVE 1                       TO SHL-FAIL-COUNT
+               EXEC SQL
+                    INSERT INTO T_UIS_SRV_HEALTH
+                           ( SHL_SRV_PGM_NM
+                           , SHL_FAIL_COUNT
+                           , SHL_LAST_FAIL_TS )
+                    VALUES ( :WS-SRV-PRG
+                           , :SHL-FAIL-COUNT
+                           , CURRENT TIMESTAMP )
+               END-EXEC
+           END-IF.
+           .
+       5700-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                 5800-UNDO-SERVICE-UPDATE                       *
+      * REACHED WHEN ZOS-REQUEST-OPERATION = 'UNDO'. LOOKS UP THE      *
+      * ORIGINAL REQUEST ROW 9300-LOG-DATA WROTE FOR                   *
+      * ZOS-REQUEST-UNDO-LOG-ID (T_UIS_TRANSACTION_LOG.               *
+      * TLG_CORRELATION_ID), OVERLAYS THIS CALL'S OWN DFHCOMMAREA WITH *
+      * THE ORIGINAL REQUEST'S LOGGED BYTES THE SAME WAY F5748RPL      *
+      * RECONSTITUTES A COMMAREA TO REPLAY A REQUEST, RE-STAMPS        *
+      * ZOS-REQUEST-OPERATION AS 'UNDO' (THE OVERLAY JUST CLOBBERED IT *
+      * WITH THE ORIGINAL REQUEST'S OWN OPERATION), THEN LINKS TO THE  *
+      * SAME SERVICE PROGRAM SO IT CAN REVERSE WHATEVER PARTIAL UPDATE *
+      * IT MADE THE FIRST TIME. A SUPPORT ANALYST OR AN AUTOMATED      *
+      * RECOVERY JOB DRIVES THIS BY SUPPLYING THE FAILED CALL'S        *
+      * WS-LOG-ID BACK IN AS THIS CALL'S ZOS-REQUEST-UNDO-LOG-ID. THE  *
+      * RECOVERED REQUEST IS THEN ROUTED BACK THROUGH                  *
+      * 3000-VALIDATE-INPUT AND 5000-LINK-PROG JUST LIKE ANY OTHER     *
+      * OPERATION, SO SECURITY, QUOTA, DUPLICATE-REQUEST, AND CIRCUIT- *
+      * BREAKER CONTROLS ARE ALL RE-APPLIED TO THE UNDO ITSELF RATHER  *
+      * THAN LINKING STRAIGHT TO THE SERVICE PROGRAM ON TRUST.         *
+      ******************************************************************
+       5800-UNDO-SERVICE-UPDATE.
+
+           EXEC SQL
+                SELECT TLG_LOG_DATA_LENGTH, TLG_LOG_DATA
+                  INTO :TLG-LOG-DATA-LENGTH, :TLG-LOG-DATA
+                  FROM T_UIS_TRANSACTION_LOG
+                 WHERE TLG_CORRELATION_ID = :ZOS-REQUEST-UNDO-LOG-ID
+                   AND TLG_LOG_TYPE       = 'REQUEST'
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               ADD 1                         TO ZOS-NUM-ERR
+               SET ZOS-FAILURE               TO TRUE
+               SET ZOS-UNDO-LOG-NOT-FOUND    TO TRUE
+               MOVE WS-UNDO-NOT-FOUND-MSG
+                 TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+               MOVE 0020
+                 TO ZOS-FAILURE-CODE-N(ZOS-NUM-ERR)
+               GO TO 5800-EXIT
+           END-IF.
+
+           MOVE TLG-LOG-DATA(1:223)
+             TO ZOS-SRV-CNTRL-PGM-REQUEST.
+
+           MOVE 'UNDO'                      TO ZOS-REQUEST-OPERATION.
+
+           PERFORM 3000-VALIDATE-INPUT
+              THRU 3000-EXIT.
+
+           IF ZOS-SUCCESS
+               PERFORM 5000-LINK-PROG
+                  THRU 5000-EXIT
+           END-IF.
+           .
+       5800-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                 6000-PROCESS-REQUEST-ARRAY                     *
+      * HANDLES A COMMAREA THAT CARRIES MORE THAN ONE SERVICE REQUEST  *
+      * (ZOS-REQUEST-BATCH-COUNT > 0). THE OLS SECURITY CHECK AND THE  *
+      * SOURCE APPLICATION/CUSTOMER-TYPE VALIDATION ARE DONE ONCE FOR  *
+      * THE WHOLE CALL SINCE THEY ARE SHARED BY EVERY ITEM IN THE      *
+      * BATCH. OPERATION AUTHORIZATION, DUPLICATE-REQUEST DETECTION,   *
+      * CUSTOMER NUMBER VALIDATION, AND EMPLOYEE VALIDATION ARE ALL    *
+      * SERVICE-SPECIFIC (EACH ARRAY ENTRY CAN NAME A DIFFERENT        *
+      * SERVICE FUNCTION WITH ITS OWN CUST-NUM-VLD-RQR-IND), SO THOSE  *
+      * ARE RE-CHECKED ONCE PER ARRAY ENTRY IN 6100 INSTEAD.           *
+      ******************************************************************
+      *
+       6000-PROCESS-REQUEST-ARRAY.
+
+           IF ZOS-SRC-RACF-ID = SPACES
+               ADD 1                        TO ZOS-NUM-ERR
+               SET ZOS-USER-NOT-AUTHORIZED  TO TRUE
+               SET ZOS-USER-HAS-NO-ACCESS   TO TRUE
+               MOVE WS-NO-USERID-MSG
+                 TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+               MOVE 92
+                 TO ZOS-FAILURE-CODE-N(ZOS-NUM-ERR)
+           ELSE
+              PERFORM 3100-CHECK-OLS-SECURITY
+                 THRU 3100-EXIT
+
+              EVALUATE TRUE
+                  WHEN KZ8-USER-HAS-SUPERVISOR-OVERRIDE
+                     SET USER-HAS-SUPERVISOR-OVERRIDE
+                                            TO TRUE
+                  WHEN KZ8-REQUEST-SUCCESSFUL
+                     SET USER-HAS-UPDATE    TO TRUE
+                  WHEN KZ8-USER-HAS-READ-ACCESS-ONLY
+                     SET USER-HAS-INQUIRY   TO TRUE
+                  WHEN OTHER
+                     ADD 1                  TO ZOS-NUM-ERR
+                     SET ZOS-USER-NOT-AUTHORIZED
+                                            TO TRUE
+                     SET ZOS-USER-HAS-NO-ACCESS
+                                            TO TRUE
+                     MOVE WS-NOT-AUTHORIZED-MSG
+                       TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+                     MOVE 98
+                       TO ZOS-FAILURE-CODE-N(ZOS-NUM-ERR)
+              END-EVALUATE
+           END-IF.
+
+           IF ZOS-SRC-APP-NM = SPACES
+               ADD 1                        TO ZOS-NUM-ERR
+               SET ZOS-VALIDATION-ERR       TO TRUE
+               MOVE WS-NO-SOURCE-MSG
+                 TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+               MOVE 78
+                 TO ZOS-FAILURE-CODE(ZOS-NUM-ERR)
+           END-IF.
+
+           IF ZOS-REQUEST-ADDTNL-AREA NOT = 'UIS'
+               SET ZOS-VALIDATION-ERR       TO TRUE
+               ADD 1                        TO ZOS-NUM-ERR
+               MOVE WS-INVALID-CUSTTYPE-MSG
+                 TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+               MOVE 89
+                 TO ZOS-FAILURE-CODE(ZOS-NUM-ERR)
+           END-IF.
+
+           MOVE ZOS-REQUEST-BATCH-COUNT     TO ZOS-REPLY-BATCH-COUNT.
+           MOVE 'N'                         TO WS-BATCH-FAILURE-SW.
+
+           IF ZOS-SUCCESS AND ZOS-NORMAL-PROCESSING
+               PERFORM 6100-PROCESS-ONE-BATCH-ITEM
+                  THRU 6100-EXIT
+                  VARYING WS-BATCH-SUB FROM 1 BY 1
+                    UNTIL WS-BATCH-SUB > ZOS-REQUEST-BATCH-COUNT
+           END-IF.
+
+           IF WS-BATCH-HAS-FAILURE
+               SET ZOS-FAILURE               TO TRUE
+           END-IF.
+           .
+       6000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                6100-PROCESS-ONE-BATCH-ITEM                     *
+      * MOVES ONE ZOS-REQUEST-BATCH-ITEM(WS-BATCH-SUB) INTO THE        *
+      * SINGLE-SERVICE REQUEST FIELDS, RUNS THE SAME QUOTA CHECK,      *
+      * SERVICE LOOKUP, AND LINK AS THE SINGLE-SERVICE PATH, THEN      *
+      * CAPTURES THE OUTCOME INTO THE MATCHING ZOS-REPLY-BATCH-ITEM.   *
+      * ZOS-NUM-ERR/ZOS-REQUEST-STATUS ARE RESET FOR EACH ITEM SO ONE  *
+      * ITEM'S ERRORS DON'T BLEED INTO THE NEXT ONE'S RESULT. ONCE THE *
+      * ITEM'S OWN SERVICE FUNCTION IS RESOLVED, THE UPDATE/INQUIRY    *
+      * AUTHORIZATION CHECK, DUPLICATE-REQUEST DETECTION, AND (WHEN    *
+      * THE SERVICE'S OWN CUST-NUM-VLD-RQR-IND CALLS FOR IT) CUSTOMER  *
+      * NUMBER/CHECK-DIGIT VALIDATION AND EMPLOYEE VALIDATION ARE ALL  *
+      * RE-RUN FOR THIS ITEM - THE SAME CHECKS 3000-VALIDATE-INPUT     *
+      * PERFORMS FOR A SINGLE, NON-BATCHED REQUEST. WS-DB2-CUST AND    *
+      * THE SHARED CUSTOMER/HOUSEHOLD/SEARCH-CANDIDATE REPLY FIELDS    *
+      * ARE ALSO RESET FOR EACH ITEM SO A PRIOR ITEM'S CUSTOMER FOUND  *
+      * FLAG OR LEFTOVER REPLY DATA CANNOT BLEED INTO THIS ITEM. THE   *
+      * CUSTOMER NAME AND HOUSEHOLD/SEARCH-CANDIDATE COUNTS ARE THEN   *
+      * SNAPSHOTTED PER ITEM INTO ZOS-REPLY-BATCH-ITEM BELOW BEFORE    *
+      * THE NEXT ITERATION CAN OVERWRITE THE SHARED FIELDS AGAIN - THE *
+      * FULL HOUSEHOLD ROSTER/SEARCH-CANDIDATE LIST REMAINS A SINGLE,  *
+      * SHARED AREA (REFLECTING ONLY THE LAST ITEM THAT POPULATED IT)  *
+      * SINCE THERE IS NO PER-ITEM OCCURS TABLE FOR THOSE - A CALLER   *
+      * NEEDING THE FULL ROSTER OR CANDIDATE LIST FOR A GIVEN SERVICE  *
+      * SHOULD CALL THAT SERVICE NON-BATCHED.                          *
+      ******************************************************************
+      *
+       6100-PROCESS-ONE-BATCH-ITEM.
+
+           SET ZOS-SUCCESS                  TO TRUE.
+           MOVE ZEROES                      TO ZOS-NUM-ERR.
+           MOVE SPACE                       TO WS-DB2-CUST.
+           MOVE SPACES                      TO
+                                              ZOS-REPLY-CUST-NM
+                                              ZOS-REPLY-EMPE-FRST-NM
+                                              ZOS-REPLY-EMPE-LST-NM
+                                              ZOS-REPLY-EMPE-FIRST-NM2
+                                              ZOS-REPLY-EMPE-PRFIX
+                                              ZOS-REPLY-EMPE-FULL-NAME.
+           MOVE ZEROES                      TO
+                                             ZOS-REPLY-HOUSEHOLD-COUNT
+                                             ZOS-REPLY-SRCH-CAND-COUNT.
+
+           MOVE ZOS-BATCH-SRV-FUNC-CD(WS-BATCH-SUB)
+             TO ZOS-SRV-FUNC-CD.
+           MOVE ZOS-BATCH-SRV-NM(WS-BATCH-SUB)
+             TO ZOS-SRV-NM.
+           MOVE ZOS-BATCH-SERVICE-ID(WS-BATCH-SUB)
+             TO ZOS-SERVICE-ID.
+
+           IF ZOS-SRV-FUNC-CD = SPACES
+               ADD 1                        TO ZOS-NUM-ERR
+               SET ZOS-VALIDATION-ERR       TO TRUE
+               MOVE WS-NO-SERVFUNC-MSG
+                 TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+               MOVE 86
+                 TO ZOS-FAILURE-CODE(ZOS-NUM-ERR)
+           ELSE
+               PERFORM 3050-CHECK-QUOTA
+                  THRU 3050-EXIT
+
+               IF ZOS-SUCCESS
+                   PERFORM 9350-TIME-SQL-START
+                      THRU 9350-EXIT
+
+                   PERFORM 3400-GET-SERVICE-PROG
+                      THRU 3400-EXIT
+
+                   MOVE SQLCODE             TO WS-SQL-SAVED-SQLCODE
+
+                   PERFORM 9360-TIME-SQL-END-AND-LOG
+                      THRU 9360-EXIT
+
+                   IF WS-SQL-SAVED-SQLCODE NOT = 0
+                       ADD 1                 TO ZOS-NUM-ERR
+                       SET ZOS-FAILURE       TO TRUE
+                       MOVE WS-SERVFUNC-NOT-VLD-MSG
+                         TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+                       MOVE 85
+                         TO ZOS-FAILURE-CODE-N(ZOS-NUM-ERR)
+                   ELSE
+                       MOVE UIS-SRV-PGM-NM  TO WS-SRV-PRG
+
+                       PERFORM 6110-CHECK-BATCH-ITEM-AUTH
+                          THRU 6110-EXIT
+
+                       IF ZOS-SUCCESS
+                           PERFORM 6120-VALIDATE-BATCH-ITEM-CUST
+                              THRU 6120-EXIT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF ZOS-SUCCESS AND ZOS-NORMAL-PROCESSING
+               PERFORM 5000-LINK-PROG
+                  THRU 5000-EXIT
+           END-IF.
+
+           MOVE ZOS-REQUEST-STATUS
+             TO ZOS-BATCH-REPLY-STATUS(WS-BATCH-SUB).
+           MOVE ZOS-NUM-ERR
+             TO ZOS-BATCH-REPLY-NUM-ERR(WS-BATCH-SUB).
+           MOVE ZOS-REPLY-SRV-DSCR
+             TO ZOS-BATCH-REPLY-SRV-DSCR(WS-BATCH-SUB).
+           MOVE ZOS-REPLY-ADDNTL-AREA
+             TO ZOS-BATCH-REPLY-DATA(WS-BATCH-SUB).
+           MOVE ZOS-REPLY-CUST-NM
+             TO ZOS-BATCH-REPLY-CUST-NM(WS-BATCH-SUB).
+           MOVE ZOS-REPLY-HOUSEHOLD-COUNT
+             TO ZOS-BATCH-REPLY-HH-COUNT(WS-BATCH-SUB).
+           MOVE ZOS-REPLY-SRCH-CAND-COUNT
+             TO ZOS-BATCH-REPLY-SRCH-COUNT(WS-BATCH-SUB).
+
+           IF ZOS-NUM-ERR > 0
+               SET WS-BATCH-HAS-FAILURE     TO TRUE
+               MOVE ZOS-FAILURE-CODE(ZOS-NUM-ERR)
+                 TO ZOS-BATCH-REPLY-FAIL-CD(WS-BATCH-SUB)
+               MOVE ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+                 TO ZOS-BATCH-REPLY-FAIL-MSG(WS-BATCH-SUB)
+           END-IF.
+           .
+       6100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *               6110-CHECK-BATCH-ITEM-AUTH                       *
+      * SAME UPDATE/INQUIRY AUTHORIZATION AND DUPLICATE-REQUEST CHECKS  *
+      * 3000-VALIDATE-INPUT RUNS FOR A SINGLE REQUEST (LINES 649-671),  *
+      * RE-APPLIED HERE SINCE A BATCH ITEM CAN NAME AN UPDATE-CAPABLE   *
+      * SERVICE EVEN THOUGH THESE CHECKS ARE ONLY REACHABLE FROM 3000   *
+      * ON THE SINGLE-REQUEST PATH.                                     *
+      ******************************************************************
+      *
+       6110-CHECK-BATCH-ITEM-AUTH.
+
+           IF (ZOS-REQUEST-OPERATION = 'UPDATE' OR
+               ZOS-REQUEST-OPERATION = 'UNDO') AND USER-HAS-INQUIRY
+               ADD 1                        TO ZOS-NUM-ERR
+               SET ZOS-VALIDATION-ERR       TO TRUE
+               MOVE WS-NOT-AUTHORIZED-MSG
+                 TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+               MOVE 98
+                 TO ZOS-FAILURE-CODE(ZOS-NUM-ERR)
+           ELSE
+               IF ZOS-REQUEST-OPERATION = 'UPDATE' OR
+                  ZOS-REQUEST-OPERATION = 'UNDO'
+                   PERFORM 3070-CHECK-DUPLICATE-REQUEST
+                      THRU 3070-EXIT
+
+                   IF WS-DUP-REQUEST-FOUND
+                       ADD 1                 TO ZOS-NUM-ERR
+                       SET ZOS-DUPLICATE-REQUEST
+                                             TO TRUE
+                       MOVE WS-DUPLICATE-REQUEST-MSG
+                         TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+                       MOVE 83
+                         TO ZOS-FAILURE-CODE(ZOS-NUM-ERR)
+                   END-IF
+               END-IF
+           END-IF.
+           .
+       6110-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *              6120-VALIDATE-BATCH-ITEM-CUST                     *
+      * SAME CUSTOMER NUMBER/CHECK-DIGIT AND EMPLOYEE VALIDATION AS     *
+      * 3000-VALIDATE-INPUT (LINES 707-791), RE-APPLIED PER BATCH ITEM  *
+      * AND GATED ON THIS ITEM'S OWN CUST-NUM-VLD-RQR-IND (FETCHED BY   *
+      * 3400-GET-SERVICE-PROG JUST BEFORE THIS IS PERFORMED) INSTEAD OF *
+      * 6000-PROCESS-REQUEST-ARRAY'S OLD UNCONDITIONAL, WHOLE-BATCH     *
+      * CUSTOMER CHECK.                                                 *
+      ******************************************************************
+      *
+       6120-VALIDATE-BATCH-ITEM-CUST.
+
+           IF CUST-NUM-VALIDATION-REQUIRED
+               IF ZOS-REQUEST-CUST-NUM = SPACES
+                   ADD 1                    TO ZOS-NUM-ERR
+                   SET ZOS-NO-CUST-NUM      TO TRUE
+                   MOVE WS-CUST-NOTPRVD-MSG
+                     TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+                   MOVE 94
+                     TO ZOS-FAILURE-CODE(ZOS-NUM-ERR)
+               ELSE
+                   MOVE ZEROS               TO WS-SPACE-COUNT
+                   INSPECT FUNCTION REVERSE(ZOS-REQUEST-CUST-NUM)
+                   TALLYING WS-SPACE-COUNT FOR LEADING SPACES
+                   IF WS-SPACE-COUNT = 0
+                       IF ZOS-REQUEST-CUST-NUM IS NOT NUMERIC
+                           ADD 1             TO ZOS-NUM-ERR
+                           SET ZOS-INVALID-CUST
+                                             TO TRUE
+                           MOVE WS-INVALID-CUST-MSG
+                             TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+                           MOVE 91
+                             TO ZOS-FAILURE-CODE(ZOS-NUM-ERR)
+                       ELSE
+                           PERFORM 3195-CHECK-CUST-CHKDGT
+                              THRU 3195-EXIT
+
+                           IF WS-CHKDGT-INVALID
+                               ADD 1         TO ZOS-NUM-ERR
+                               SET ZOS-INVALID-CUST
+                                             TO TRUE
+                               MOVE WS-CUST-CHKDGT-MSG
+                                 TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+                               MOVE 95
+                                 TO ZOS-FAILURE-CODE(ZOS-NUM-ERR)
+                           ELSE
+                               PERFORM 3200-VALIDATE-CUST
+                                  THRU 3200-EXIT
+                           END-IF
+                       END-IF
+                   ELSE
+                       ADD 1                 TO ZOS-NUM-ERR
+                       SET ZOS-INVALID-CUST  TO TRUE
+                       MOVE WS-INVALID-CUST-MSG
+                         TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+                       MOVE 91
+                         TO ZOS-FAILURE-CODE(ZOS-NUM-ERR)
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF ZOS-REQUEST-EMPE-ID <= SPACES
+               ADD 1                        TO ZOS-NUM-ERR
+               SET ZOS-NO-EMPE-ID           TO TRUE
+               MOVE WS-NO-EMPE-MSG
+                 TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+               MOVE 93
+                 TO ZOS-FAILURE-CODE(ZOS-NUM-ERR)
+           ELSE
+               IF DB2-CUST-FND
+                   PERFORM 3300-GET-EMPLOYEE-FAMILY
+                      THRU 3300-EXIT
+               END-IF
+               IF ZQF-SUCCESSFUL
+                   MOVE ZQH-KEY-TIMESTAMP    TO WS-UPDATED-INFORCE-TS
+                   COMPUTE WS-INFORCE-TS-NINES =
+                        WS-TS-NINES - WS-UPDATED-INFORCE-TS
+                   PERFORM 3350-CHECK-INFORCE-STALE
+                      THRU 3350-EXIT
+               END-IF
+           END-IF.
+           .
+       6120-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       *                        9000-CALL-INFORCE                       *
       * THIS PARAGRAPH WILL CALL F5748ZQG TO HANDLE IO FOR INFORCE FILE*
+      * A RECORD-BUSY STATUS (ZQF-RECORD-BUSY) USUALLY MEANS A         *
+      * CONCURRENT UPDATE HAS THE INFORCE RECORD LOCKED AND CLEARS     *
+      * WITHIN A SECOND OR TWO, SO THIS RETRIES A SHORT NUMBER OF      *
+      * TIMES WITH A GROWING DELAY BEFORE GIVING UP.                   *
       ******************************************************************
       *
        9000-CALL-INFORCE.
 
+           MOVE ZEROES                      TO WS-INFORCE-RETRY-COUNT.
+
+           PERFORM 9010-CALL-INFORCE-ONCE
+              THRU 9010-EXIT
+              UNTIL ZQF-SUCCESSFUL
+                 OR NOT ZQF-RECORD-BUSY
+                 OR WS-INFORCE-RETRY-COUNT > WS-INFORCE-MAX-RETRY.
+           .
+       9000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                    9010-CALL-INFORCE-ONCE                      *
+      * MAKES ONE ATTEMPT AT THE INFORCE CALL, DELAYING FIRST IF THIS  *
+      * IS A RETRY FOLLOWING A RECORD-BUSY STATUS.                     *
+      ******************************************************************
+      *
+       9010-CALL-INFORCE-ONCE.
+
+           IF WS-INFORCE-RETRY-COUNT > 0
+               EXEC CICS
+                    DELAY FOR SECONDS(WS-INFORCE-RETRY-COUNT)
+               END-EXEC
+           END-IF.
+
+           ADD 1                            TO WS-INFORCE-RETRY-COUNT.
+
            CALL WS-400K-ONLINE-IO USING
                        DFHEIBLK
                        DFHCOMMAREA
@@ -798,7 +2179,7 @@ ANKITV     END-IF
                        ZQH-LINKAGE-AREA1
                        ZQH-LINKAGE-AREA2.
            .
-       9000-EXIT.
+       9010-EXIT.
            EXIT.
       *
       ******************************************************************
@@ -823,6 +2204,14 @@ ANKITV     MOVE WS-NAME-OF-THIS-MODULE      TO LF-CALLING-PGM
            MOVE ZOS-SRC-ENVRN-CD            TO LF-LOG-ENVIRONMENT
            MOVE WS-SEGMENT-ID               TO LF-SEGMENT-ID
            MOVE 'EXTENSION RECORDS'         TO LF-LOG-DESCRIPTION
+
+           IF USER-HAS-SUPERVISOR-OVERRIDE
+               STRING 'SUPERVISOR OVERRIDE BY '
+                      KZ8-OVERRIDE-USERID
+                      DELIMITED BY SIZE
+                      INTO LF-LOG-DESCRIPTION
+           END-IF
+
            MOVE ZOS-SRV-NM                  TO LF-SERVICE-NAME
            MOVE ZOS-SERVICE-ID              TO LF-MQ-MESSAGE-ID
            MOVE WS-LOG-ID                   TO LF-CORRELATION-ID.
@@ -834,5 +2223,183 @@ ANKITV     MOVE WS-NAME-OF-THIS-MODULE      TO LF-CALLING-PGM
            .
        9300-EXIT.
            EXIT.
+      *
+      ******************************************************************
+      *                     9350-TIME-SQL-START                        *
+      * PERFORMED IMMEDIATELY BEFORE A DB2 CALL WORTH TRENDING. PAIRED  *
+      * WITH 9360-TIME-SQL-END-AND-LOG, WHICH IS PERFORMED IMMEDIATELY  *
+      * AFTER IT.                                                       *
+      ******************************************************************
+       9350-TIME-SQL-START.
+
+           EXEC SQL
+                SET :WS-SQL-START-TS = CURRENT TIMESTAMP
+           END-EXEC.
+           .
+       9350-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                  9360-TIME-SQL-END-AND-LOG                     *
+      * A CALL THAT TAKES AT LEAST WS-SLOW-QUERY-THRESHOLD-MS IS        *
+      * WRITTEN TO T_UIS_TRANSACTION_LOG AS A 'DB2TIMING' RECORD SO     *
+      * SLOW QUERIES CAN BE TRENDED WITHOUT LOGGING EVERY DB2 CALL.     *
+      ******************************************************************
+       9360-TIME-SQL-END-AND-LOG.
+
+           EXEC SQL
+                SET :WS-SQL-END-TS = CURRENT TIMESTAMP
+           END-EXEC.
+
+           EXEC SQL
+                SELECT TIMESTAMPDIFF(2, CHAR(
+                          TIMESTAMP(:WS-SQL-END-TS) -
+                          TIMESTAMP(:WS-SQL-START-TS)))
+                  INTO :WS-SQL-ELAPSED-SEC
+                  FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           MULTIPLY WS-SQL-ELAPSED-SEC BY 1000
+                                          GIVING WS-SQL-ELAPSED-MS.
+
+           IF WS-SQL-ELAPSED-MS >= WS-SLOW-QUERY-THRESHOLD-MS
+               MOVE SPACES                  TO LF-LOG-DATA
+               MOVE ZEROES                  TO LF-LOG-DATA-LENGTH
+               MOVE 'DB2TIMING'             TO LF-LOG-TYPE
+               MOVE WS-SQL-ELAPSED-MS       TO LF-DB2-ELAPSED-MS
+               PERFORM 9300-LOG-DATA
+                  THRU 9300-EXIT
+           END-IF.
+           .
+       9360-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                     9400-PUBLISH-MQ-ALERT                      *
+      * PUTS A MESSAGE ON THE MONITORING QUEUE WHENEVER ZOS-FAILURE IS *
+      * SET, SO OPS IS ALERTED WITHIN SECONDS INSTEAD OF FINDING OUT   *
+      * FROM A LOG QUERY THE NEXT MORNING. WS-LOG-ID IS ALSO STAMPED  *
+      * INTO THE MQMD CORRELATION ID SO OPS CAN TRACE THIS MESSAGE    *
+      * BACK TO THE SAME TRANSACTION IN THE T_UIS_SRV_FN_LOG ROW      *
+      * THAT LF-CORRELATION-ID WAS WRITTEN TO IN 9300-LOG-DATA.       *
+      ******************************************************************
+       9400-PUBLISH-MQ-ALERT.
+
+           MOVE SPACES                      TO WS-MQ-ALERT-MSG.
+           STRING 'F5748I00 FAILURE - LOGID=' WS-LOG-ID
+                  ' SRVFUNC=' ZOS-SRV-FUNC-CD
+                  ' RACFID='  ZOS-SRC-RACF-ID
+                  DELIMITED BY SIZE
+                  INTO WS-MQ-ALERT-MSG.
+
+           MOVE 200                         TO WS-MQ-MSGLENGTH.
+           MOVE WS-LOG-ID                   TO WS-MQ-CORRELID.
+
+           CALL 'MQCONN' USING WS-MQ-QMGR
+                                WS-MQ-HCONN
+                                WS-MQ-COMPCODE
+                                WS-MQ-REASON.
+
+           IF WS-MQ-COMPCODE = 0
+               CALL 'MQOPEN' USING WS-MQ-HCONN
+                                    WS-MQ-QNAME
+                                    WS-MQ-OPENOPTIONS
+                                    WS-MQ-HOBJ
+                                    WS-MQ-COMPCODE
+                                    WS-MQ-REASON
+
+               IF WS-MQ-COMPCODE = 0
+                   CALL 'MQPUT' USING WS-MQ-HCONN
+                                       WS-MQ-HOBJ
+                                       WS-MQ-MSGLENGTH
+                                       WS-MQ-ALERT-MSG
+                                       WS-MQ-CORRELID
+                                       WS-MQ-COMPCODE
+                                       WS-MQ-REASON
+
+                   CALL 'MQCLOSE' USING WS-MQ-HCONN
+                                         WS-MQ-HOBJ
+                                         WS-MQ-COMPCODE
+                                         WS-MQ-REASON
+               END-IF
+
+               CALL 'MQDISC' USING WS-MQ-HCONN
+                                    WS-MQ-COMPCODE
+                                    WS-MQ-REASON
+           END-IF.
+           .
+       9400-EXIT.
+           EXIT.
+      ******************************************************************
+      *                   9500-BUILD-JSON-REPLY                        *
+      * ASSEMBLES ZOS-REPLY-JSON FOR A CALLER THAT SET                 *
+      * ZOS-REQUEST-JSON-IND TO 'Y' - A NON-CICS CONSUMER THAT WOULD    *
+      * OTHERWISE HAVE TO PARSE THE RAW COMMAREA FIELD LAYOUT ITSELF   *
+      * TO GET STATUS AND FAILURE DATA. PERFORMED LAST, AFTER ALL      *
+      * VALIDATION/LINK/UNDO PROCESSING HAS SET THE FINAL REPLY DATA.  *
+      ******************************************************************
+       9500-BUILD-JSON-REPLY.
+
+           MOVE SPACES                      TO ZOS-REPLY-JSON.
+           MOVE 1                           TO WS-JSON-PTR.
+
+           STRING '{"status":"'             DELIMITED BY SIZE
+                  ZOS-REQUEST-STATUS        DELIMITED BY SIZE
+                  '","numErrors":'          DELIMITED BY SIZE
+                  ZOS-NUM-ERR               DELIMITED BY SIZE
+                  ',"custName":"'           DELIMITED BY SIZE
+                  FUNCTION TRIM(ZOS-REPLY-CUST-NM)
+                                            DELIMITED BY SIZE
+                  '","serviceDescription":"'
+                                            DELIMITED BY SIZE
+                  FUNCTION TRIM(ZOS-REPLY-SRV-DSCR)
+                                            DELIMITED BY SIZE
+                  '","failures":['         DELIMITED BY SIZE
+                  INTO ZOS-REPLY-JSON
+                  WITH POINTER WS-JSON-PTR
+           END-STRING.
+
+           IF ZOS-NUM-ERR > 0
+               PERFORM 9510-APPEND-JSON-FAILURE
+                  THRU 9510-EXIT
+                  VARYING WS-JSON-SUB FROM 1 BY 1
+                    UNTIL WS-JSON-SUB > ZOS-NUM-ERR
+           END-IF.
+
+           STRING ']}'                      DELIMITED BY SIZE
+                  INTO ZOS-REPLY-JSON
+                  WITH POINTER WS-JSON-PTR
+           END-STRING.
+           .
+       9500-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                 9510-APPEND-JSON-FAILURE                       *
+      * APPENDS ONE ZOS-FAILURE-DATA(WS-JSON-SUB) ENTRY TO THE JSON    *
+      * FAILURES ARRAY BEING BUILT BY 9500-BUILD-JSON-REPLY.           *
+      ******************************************************************
+       9510-APPEND-JSON-FAILURE.
+
+           IF WS-JSON-SUB > 1
+               STRING ','                   DELIMITED BY SIZE
+                      INTO ZOS-REPLY-JSON
+                      WITH POINTER WS-JSON-PTR
+               END-STRING
+           END-IF.
+
+           STRING '{"code":'                DELIMITED BY SIZE
+                  ZOS-FAILURE-CODE-N(WS-JSON-SUB)
+                                            DELIMITED BY SIZE
+                  ',"message":"'            DELIMITED BY SIZE
+                  FUNCTION TRIM(ZOS-FAILURE-MESSAGE(WS-JSON-SUB))
+                                            DELIMITED BY SIZE
+                  '"}'                      DELIMITED BY SIZE
+                  INTO ZOS-REPLY-JSON
+                  WITH POINTER WS-JSON-PTR
+           END-STRING.
+           .
+       9510-EXIT.
+           EXIT.
       ******************************************************************
        END PROGRAM F5748I00.
