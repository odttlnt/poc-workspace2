@@ -1,37 +1,192 @@
-      * STARTOPT:
-      * DB2OISO: CS
-      * DB2OEXP: YES
-      * DB2OACQ: ALLOCATE
-      * DB2OREL: DEALLOCATE
-      * DB2OVAL: BIND
-      * ENDOPT:
-      * Shut down for now
-      * test case- how to resolve dclgen with same name as
-      * cpybk? conclusion - not supported.  see my tips doc
-       ID DIVISION.
-       PROGRAM-ID. DB2PGM
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB2PGM.
+       AUTHOR. UIS-AD.
+       DATE-COMPILED. AUG 2026.
+       SECURITY.
+      ******************************************************************
+      *                                                                *
+      *  DB2PGM:       SHARED "WHAT'S THE RUN DATE" UTILITY            *
+      *                                                                *
+      *  FUNCTION:     SELECTS CURRENT_DATE FROM DB2 AND RETURNS THE   *
+      *                NEXT VALID BUSINESS DATE (TODAY'S DATE ROLLED   *
+      *                FORWARD PAST ANY WEEKEND) SO OTHER BATCH JOBS   *
+      *                HAVE ONE SHARED PLACE TO GET A PROCESSING DATE  *
+      *                INSTEAD OF EACH RECOMPUTING IT THEMSELVES.      *
+      *                                                                *
+      *  ENVIRONMENT:  BATCH (CALLABLE SUBPROGRAM)                     *
+      *                                                                *
+      *  LINKAGE:      LK-NEXT-BUS-DATE (OUT) - YYYY-MM-DD             *
+      *                LK-RETURN-CODE   (OUT) - 0 = OK, 8 = SQL ERROR  *
+      *                                                                *
+      *  NOTE:         WEEKENDS ARE SKIPPED. A HOLIDAY TABLE IS NOT    *
+      *                YET IN PLACE - 2200-CHECK-HOLIDAY-TABLE IS THE  *
+      *                HOOK POINT FOR IT WHEN ONE IS ADDED.            *
+      *                                                                *
+      *  MODIFICATION HISTORY:                                        *
+      *  DATE       INIT   DESCRIPTION                                *
+      *  ---------  -----  ------------------------------------------ *
+      *  2026-08-08 UISAD  ADD SQLCODE CHECK AND BUSINESS-DATE CALC -  *
+      *                    PREVIOUSLY THIS SELECTED CURRENT_DATE AND   *
+      *                    DID NOTHING WITH IT                        *
+      ******************************************************************
+      *
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-      * a dclge name just like a cpy
-      *     EXEC SQL
-      *          INCLUDE PRODUCTS
-      *     END-EXEC.
-      * a test of a reg cpy
-      *     COPY PRODUCTS.
-       01 TESTM2                                PIC X.
-       01 TESTM                                 PIC X(32).
+       01  FILLER                           PIC X(27)
+                                  VALUE 'WORKING-STORAGE-BEGINS-HERE'.
+
+      ******************************************************************
+      *                                                                *
+      *         VARIABLE DATA AREA                                     *
+      *                                                                *
+      ******************************************************************
+      *
+       01  WS-CONSTANTS.
+           05  WS-NAME-OF-THIS-MODULE       PIC X(08) VALUE 'DB2PGM'.
+
+       01  WS-SWITCHES.
+           05  WS-SQL-ERROR-SW              PIC X(01) VALUE 'N'.
+               88  WS-SQL-ERROR                       VALUE 'Y'.
+
+      * TODAY'S DATE, AS RETURNED BY DB2, RE-PACKED INTO A YYYYMMDD
+      * NUMERIC FIELD FOR THE INTEGER-OF-DATE/DATE-OF-INTEGER CALC
+       01  WS-TODAY-DATE                    PIC X(10) VALUE SPACES.
+       01  WS-TODAY-DATE-ALPHA              PIC X(08) VALUE SPACES.
+       01  WS-TODAY-DATE-NUM REDEFINES WS-TODAY-DATE-ALPHA
+                                            PIC 9(08).
+       01  WS-TODAY-INTEGER                 PIC S9(09) COMP.
+       01  WS-DAY-OF-WEEK                   PIC 9(01).
+      * 0=MONDAY 1=TUESDAY 2=WEDNESDAY 3=THURSDAY 4=FRIDAY
+      * 5=SATURDAY 6=SUNDAY
+       01  WS-DAYS-TO-ADD                   PIC 9(01).
+       01  WS-NEXT-BUS-INTEGER              PIC S9(09) COMP.
+       01  WS-NEXT-BUS-DATE-NUM             PIC 9(08).
+       01  WS-NEXT-BUS-DATE                 PIC X(10) VALUE SPACES.
+
+       01  FILLER                                PIC X(32) VALUE
+           'DB2PGM WORKING STORAGE ENDS'.
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       LINKAGE SECTION.
+       01  DB2PGM-LINKAGE.
+           05  LK-NEXT-BUS-DATE             PIC X(10).
+           05  LK-RETURN-CODE               PIC S9(04) COMP.
+      *
+       PROCEDURE DIVISION USING DB2PGM-LINKAGE.
+      ******************************************************************
+       0000-BEGIN.
+      *
+           PERFORM 1000-GET-CURRENT-DATE
+              THRU 1000-EXIT.
+
+           IF WS-SQL-ERROR
+               MOVE SPACES                  TO LK-NEXT-BUS-DATE
+               MOVE 8                       TO LK-RETURN-CODE
+           ELSE
+               PERFORM 2000-COMPUTE-NEXT-BUS-DATE
+                  THRU 2000-EXIT
+               MOVE WS-NEXT-BUS-DATE        TO LK-NEXT-BUS-DATE
+               MOVE 0                       TO LK-RETURN-CODE
+           END-IF.
+
+           GOBACK.
+       0000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                   1000-GET-CURRENT-DATE                        *
+      ******************************************************************
+       1000-GET-CURRENT-DATE.
+
            EXEC SQL
-                INCLUDE SQLCA
-            END-EXEC.
-
-      *     EXEC SQL
-      *          INCLUDE MYTEST
-      *     END-EXEC.
-       PROCEDURE DIVISION.
-            EXEC SQL
                 SELECT CURRENT_DATE
-                INTO :TESTM
-                FROM SYSIBM.DUMMY1
-               END-EXEC.
+                  INTO :WS-TODAY-DATE
+                  FROM SYSIBM.DUMMY1
+           END-EXEC.
+
+           IF SQLCODE = 0
+               DISPLAY 'DB2PGM - CURRENT-DATE=' WS-TODAY-DATE
+           ELSE
+               SET WS-SQL-ERROR             TO TRUE
+               DISPLAY 'DB2PGM - SELECT CURRENT_DATE FAILED SQLCODE='
+                        SQLCODE
+           END-IF.
+           .
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                2000-COMPUTE-NEXT-BUS-DATE                      *
+      * ROLLS WS-TODAY-DATE FORWARD TO THE NEXT VALID BUSINESS DATE -  *
+      * TOMORROW ON MONDAY THROUGH THURSDAY, THE FOLLOWING MONDAY ON   *
+      * FRIDAY, SATURDAY, OR SUNDAY.                                   *
+      ******************************************************************
+       2000-COMPUTE-NEXT-BUS-DATE.
+
+           STRING WS-TODAY-DATE(1:4)
+                  WS-TODAY-DATE(6:2)
+                  WS-TODAY-DATE(9:2)
+               DELIMITED BY SIZE INTO WS-TODAY-DATE-ALPHA.
+
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE-NUM).
+
+           COMPUTE WS-DAY-OF-WEEK =
+               FUNCTION MOD(WS-TODAY-INTEGER - 1, 7).
+
+           EVALUATE WS-DAY-OF-WEEK
+               WHEN 4
+                   MOVE 3                   TO WS-DAYS-TO-ADD
+               WHEN 5
+                   MOVE 2                   TO WS-DAYS-TO-ADD
+               WHEN 6
+                   MOVE 1                   TO WS-DAYS-TO-ADD
+               WHEN OTHER
+                   MOVE 1                   TO WS-DAYS-TO-ADD
+           END-EVALUATE.
+
+           PERFORM 2100-ADVANCE-BUSINESS-DATE
+              THRU 2100-EXIT.
+           .
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                2100-ADVANCE-BUSINESS-DATE                      *
+      ******************************************************************
+       2100-ADVANCE-BUSINESS-DATE.
+
+           COMPUTE WS-NEXT-BUS-INTEGER =
+               WS-TODAY-INTEGER + WS-DAYS-TO-ADD.
+
+           COMPUTE WS-NEXT-BUS-DATE-NUM =
+               FUNCTION DATE-OF-INTEGER(WS-NEXT-BUS-INTEGER).
+
+           PERFORM 2200-CHECK-HOLIDAY-TABLE
+              THRU 2200-EXIT.
+
+           STRING WS-NEXT-BUS-DATE-NUM(1:4) '-'
+                  WS-NEXT-BUS-DATE-NUM(5:2) '-'
+                  WS-NEXT-BUS-DATE-NUM(7:2)
+               DELIMITED BY SIZE INTO WS-NEXT-BUS-DATE.
+           .
+       2100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                 2200-CHECK-HOLIDAY-TABLE                       *
+      * PLACEHOLDER FOR A HOLIDAY-TABLE LOOKUP. NO HOLIDAY TABLE       *
+      * EXISTS YET, SO ONLY WEEKENDS ARE SKIPPED FOR NOW. WHEN A       *
+      * HOLIDAY TABLE IS ADDED, THIS PARAGRAPH SHOULD RE-DRIVE         *
+      * 2100-ADVANCE-BUSINESS-DATE UNTIL WS-NEXT-BUS-DATE-NUM LANDS ON *
+      * NEITHER A WEEKEND NOR A HOLIDAY.                               *
+      ******************************************************************
+       2200-CHECK-HOLIDAY-TABLE.
 
+           CONTINUE.
+           .
+       2200-EXIT.
+           EXIT.
