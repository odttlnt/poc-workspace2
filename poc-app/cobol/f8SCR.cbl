@@ -0,0 +1,195 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F5748SCR.
+       AUTHOR. UIS-AD.
+       DATE-COMPILED. AUG 2026.
+       SECURITY.
+      ******************************************************************
+      *                                                                *
+      *  F5748SCR:     UIS CUSTOMER/EMPLOYEE INQUIRY SCREEN            *
+      *                                                                *
+      *  FUNCTION:     GREEN-SCREEN (3270) FRONT END FOR PHONE-SUPPORT *
+      *                REPS TO LOOK UP THE SAME CUSTOMER NAME,         *
+      *                SEGMENT, AND EMPLOYEE FAMILY DATA F5748I00      *
+      *                RETURNS TO THE WEB CHANNEL, FOR USE WHEN THE    *
+      *                WEB FRONT END IS DOWN BUT CICS IS UP.           *
+      *                                                                *
+      *  ENVIRONMENT:  ONLINE (CICS PSEUDO-CONVERSATIONAL, TRAN UISI)  *
+      *                                                                *
+      *  PROCESSING:   ON FIRST ENTRY (NO COMMAREA) THE SCREEN IS SENT *
+      *                BLANK. ON RE-ENTRY THE KEYED CUSTOMER NUMBER    *
+      *                AND EMPLOYEE ID ARE RECEIVED, PACKAGED INTO THE *
+      *                STANDARD F5748I01 COMMAREA, AND LINKED TO       *
+      *                F5748I00 EXACTLY AS THE z/OS CONNECT API DOES.  *
+      *                THE REPLY IS THEN MOVED BACK OUT TO THE MAP.    *
+      *                                                                *
+      *  PARAMETERS:   1. F5748SC1.CPY  (SYMBOLIC MAP)                *
+      *                2. F5748I01.CPY  (F5748I00 COMMAREA LAYOUT)     *
+      *                                                                *
+      *  MODIFICATION HISTORY:                                        *
+      *  DATE       INIT   DESCRIPTION                                *
+      *  ---------  -----  ------------------------------------------ *
+      *  2026-08-08 UISAD  INITIAL VERSION                             *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       01  FILLER                           PIC X(27)
+                                  VALUE 'WORKING-STORAGE-BEGINS-HERE'.
+
+      ******************************************************************
+      *                                                                *
+      *         VARIABLE DATA AREA                                     *
+      *                                                                *
+      ******************************************************************
+      *
+       01  WS-CONSTANTS.
+           05  WS-NAME-OF-THIS-MODULE       PIC X(08) VALUE 'F5748SCR'.
+           05  WS-TRANSACTION-ID            PIC X(04) VALUE 'UISI'.
+           05  WS-INQUIRY-SRV-FUNC-CD       PIC X(04) VALUE 'HHLD'.
+           05  WS-INQUIRY-SRV-NM            PIC X(30) VALUE
+               'ONLINE HOUSEHOLD INQUIRY     '.
+           05  WS-INQUIRY-SERVICE-ID        PIC X(50) VALUE
+               'UISI-CUSTOMER-EMPLOYEE-LOOKUP                    '.
+
+       01  WS-WORKING-FIELDS.
+           05  WS-RACF-ID                   PIC X(08) VALUE SPACES.
+
+      * COMMAREA PASSED TO F5748I00 - SAME LAYOUT z/OS CONNECT USES
+       01  WS-INQUIRY-COMMAREA.
+           COPY F5748I01.
+
+       01  FILLER                                PIC X(32) VALUE
+           'F5748SCR WORKING STORAGE ENDS'.
+      *
+       COPY F5748SC1.
+      *
+       PROCEDURE DIVISION.
+      ******************************************************************
+       0000-BEGIN.
+      *
+           IF EIBCALEN = 0
+              PERFORM 1000-SEND-INITIAL-SCREEN
+                 THRU 1000-EXIT
+           ELSE
+              PERFORM 2000-PROCESS-INQUIRY
+                 THRU 2000-EXIT
+           END-IF.
+
+           EXEC CICS RETURN
+                TRANSID(WS-TRANSACTION-ID)
+           END-EXEC.
+
+           GOBACK.
+       0000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                    1000-SEND-INITIAL-SCREEN                    *
+      ******************************************************************
+       1000-SEND-INITIAL-SCREEN.
+
+           MOVE LOW-VALUES                  TO F5748S1O.
+
+           EXEC CICS SEND MAP('F5748SC1')
+                     MAPSET('F5748S1')
+                     FROM(F5748S1O)
+                     ERASE
+           END-EXEC.
+           .
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                     2000-PROCESS-INQUIRY                       *
+      * RECEIVES THE KEYED SCREEN, DRIVES F5748I00, AND RE-DISPLAYS    *
+      * THE RESULT ON THE SAME MAP.                                    *
+      ******************************************************************
+       2000-PROCESS-INQUIRY.
+
+           EXEC CICS RECEIVE MAP('F5748SC1')
+                     MAPSET('F5748S1')
+                     INTO(F5748S1I)
+           END-EXEC.
+
+           PERFORM 2100-BUILD-REQUEST
+              THRU 2100-EXIT.
+
+           PERFORM 2200-CALL-SERVICE-CONTROL
+              THRU 2200-EXIT.
+
+           PERFORM 2300-BUILD-RESPONSE-MAP
+              THRU 2300-EXIT.
+
+           EXEC CICS SEND MAP('F5748SC1')
+                     MAPSET('F5748S1')
+                     FROM(F5748S1O)
+                     DATAONLY
+           END-EXEC.
+           .
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                      2100-BUILD-REQUEST                        *
+      ******************************************************************
+       2100-BUILD-REQUEST.
+
+           EXEC CICS ASSIGN
+                     USERID(WS-RACF-ID)
+           END-EXEC.
+
+           INITIALIZE WS-INQUIRY-COMMAREA.
+
+           MOVE WS-RACF-ID                  TO ZOS-SRC-RACF-ID.
+           MOVE WS-NAME-OF-THIS-MODULE      TO ZOS-SRC-APP-NM.
+           MOVE 'ON'                        TO ZOS-SRC-ENVRN-CD.
+           MOVE 'INQUIRY'                   TO ZOS-REQUEST-OPERATION.
+           MOVE CUSTNOI                     TO ZOS-REQUEST-CUST-NUM.
+           MOVE EMPIDI                      TO ZOS-REQUEST-EMPE-ID.
+           MOVE 'UIS'                       TO ZOS-REQUEST-ADDTNL-AREA.
+           MOVE WS-INQUIRY-SERVICE-ID       TO ZOS-SERVICE-ID.
+           MOVE WS-INQUIRY-SRV-FUNC-CD      TO ZOS-SRV-FUNC-CD.
+           MOVE WS-INQUIRY-SRV-NM           TO ZOS-SRV-NM.
+           .
+       2100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                  2200-CALL-SERVICE-CONTROL                     *
+      ******************************************************************
+       2200-CALL-SERVICE-CONTROL.
+
+           EXEC CICS LINK PROGRAM('F5748I00')
+                     COMMAREA(WS-INQUIRY-COMMAREA)
+           END-EXEC.
+           .
+       2200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                  2300-BUILD-RESPONSE-MAP                       *
+      ******************************************************************
+       2300-BUILD-RESPONSE-MAP.
+
+           MOVE LOW-VALUES                  TO F5748S1O.
+           MOVE CUSTNOI                     TO CUSTNOO.
+           MOVE EMPIDI                      TO EMPIDO.
+
+           IF ZOS-SUCCESS
+               MOVE ZOS-REPLY-CUST-NM        TO CUSTNMO
+               MOVE ZOS-REPLY-SEGMENT-ID     TO SEGIDO
+               MOVE ZOS-REPLY-EMPE-FRST-NM   TO EMPFNO
+               MOVE ZOS-REPLY-EMPE-LST-NM    TO EMPLNO
+               MOVE 'REQUEST SUCCESSFUL'     TO MSGO
+           ELSE
+               MOVE ZOS-FAILURE-MESSAGE(1)   TO MSGO
+           END-IF.
+           .
+       2300-EXIT.
+           EXIT.
+
+       END PROGRAM F5748SCR.
