@@ -7,8 +7,21 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+      * PARM CARD - SEE DATRUNCTL
+       01 WS-PARM-CARD.
+           COPY DATRUNCTL.
        COPY DATDEPND.
+       COPY DATSHARE.
+       COPY DATBLDID.
        PROCEDURE DIVISION.
            DISPLAY 'DATVSC here- v1.2209'.
+           DISPLAY 'BUILD-ID: VARIANT=' BLD-SOURCE-VARIANT
+                    ' PIPELINE=' BLD-PIPELINE-NAME
+                    ' BUILT=' BLD-BUILD-TIMESTAMP.
            DISPLAY 'CPYBK=DATDEPND -> ' WS-VER.
+           DISPLAY 'CPYBK=DATSHARE -> ' DAT-SHARED-VERSION.
+           ACCEPT WS-PARM-CARD FROM SYSIN.
+           DISPLAY 'DATVSC - RUN-DATE=' DAT-RUN-DATE
+                    ' ENV=' DAT-ENVIRONMENT-FLAG
+                    ' TOGGLES=' DAT-FEATURE-TOGGLES.
            STOP RUN.
