@@ -0,0 +1,228 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F5748EOD.
+       AUTHOR. UIS-AD.
+       DATE-COMPILED. AUG 2026.
+       SECURITY.
+      ******************************************************************
+      *                                                                *
+      *  F5748EOD:     UIS END-OF-DAY CONTROL-TOTAL RECONCILIATION     *
+      *                                                                *
+      *  FUNCTION:     5000-LINK-PROG WRITES A 'LINKED' ROW TO         *
+      *                T_UIS_TRANSACTION_LOG FOR EVERY SUCCESSFUL      *
+      *                LINK TO A SERVICE PROGRAM, AND 0000-BEGIN       *
+      *                WRITES A 'RESPONSE' ROW FOR EVERY REQUEST       *
+      *                REGARDLESS OF OUTCOME. FOR A NORMAL-PROCESSING, *
+      *                NON-BATCH, NON-UNDO REQUEST THAT COMES BACK     *
+      *                SUCCESSFUL (ZOS-REQUEST-STATUS = '00'), EXACTLY *
+      *                ONE 'LINKED' ROW SHOULD EXIST FOR EVERY SUCH    *
+      *                'RESPONSE' ROW. THIS JOB COUNTS BOTH SIDES FOR  *
+      *                A GIVEN RUN DATE AND REPORTS A CONTROL BREAK IF *
+      *                THE TOTALS DO NOT AGREE, WHICH WOULD MEAN A     *
+      *                SUCCESSFUL RESPONSE WAS RETURNED WITHOUT A      *
+      *                MATCHING LINK EVER BEING RECORDED, OR A LINK    *
+      *                WAS RECORDED THAT NEVER MADE IT INTO A          *
+      *                SUCCESSFUL RESPONSE (FOR EXAMPLE THE REGION     *
+      *                WENT DOWN BETWEEN 5650-LOG-SUCCESSFUL-LINK AND  *
+      *                THE RESPONSE LOG WRITE IN 0000-BEGIN). THE      *
+      *                RESPONSE SIDE OF THE COUNT EXCLUDES VALIDATE-   *
+      *                ONLY RESPONSES (ZOS-OPERATION-MODE = 'V', WHICH *
+      *                5000-LINK-PROG NEVER RUNS FOR - SEE 0000-BEGIN) *
+      *                AND BATCH RESPONSES (ZOS-REQUEST-BATCH-COUNT >  *
+      *                0, WHERE ONE 'RESPONSE' ROW CAN STAND FOR N     *
+      *                'LINKED' ROWS, ONE PER 6100-PROCESS-ONE-BATCH-  *
+      *                ITEM ITERATION), SINCE NEITHER IS PART OF THE   *
+      *                1:1 INVARIANT THIS JOB CHECKS.                  *
+      *                                                                *
+      *  ENVIRONMENT:  BATCH.                                         *
+      *                                                                *
+      *  PARAMETERS:   1. SYSIN - RUN-DATE (YYYY-MM-DD)                *
+      *                                                                *
+      *  NOTE:         THE REQUEST STATUS, OPERATION MODE, AND BATCH   *
+      *                COUNT ARE ALL PULLED OUT OF TLG_LOG_DATA BY     *
+      *                COLUMN POSITION RATHER THAN BY REBUILDING THE   *
+      *                WHOLE DFHCOMMAREA, THE SAME WAY F5748REJ DOES.  *
+      *                THESE ARE 'RESPONSE'-TYPE ROWS, WHICH 0000-     *
+      *                BEGIN IN F5748I00 PREFIXES WITH A 14-DIGIT      *
+      *                TIMESTAMP AND A '|' DELIMITER AHEAD OF THE      *
+      *                COMMAREA BYTES, SO EACH POSITION IS 15 BYTES    *
+      *                FURTHER IN THAN IT IS IN F5748I01.CPY ITSELF -  *
+      *                SEE F5748ROF FOR THE UNSHIFTED POSITIONS AND    *
+      *                THE FULL EXPLANATION.                           *
+      *                                                                *
+      *  DB2 TABLES:   T_UIS_TRANSACTION_LOG (READ)                    *
+      *                                                                *
+      *  MODIFICATION HISTORY:                                        *
+      *  DATE       INIT   DESCRIPTION                                *
+      *  ---------  -----  ------------------------------------------ *
+      *  2026-08-09 UISAD  INITIAL VERSION                             *
+      *  2026-08-09 UISAD  FIXED SUBSTR POSITION TO ACCOUNT FOR THE    *
+      *                    15-BYTE TIMESTAMP PREFIX ON 'RESPONSE' ROWS *
+      *  2026-08-09 UISAD  EXCLUDED VALIDATE-ONLY AND BATCH RESPONSES  *
+      *                    FROM THE RESPONSE-SIDE COUNT - NEITHER IS   *
+      *                    PART OF THE 1:1 RESPONSE/LINKED INVARIANT   *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       01  FILLER                           PIC X(27)
+                                  VALUE 'WORKING-STORAGE-BEGINS-HERE'.
+
+      ******************************************************************
+      *                                                                *
+      *         VARIABLE DATA AREA                                     *
+      *                                                                *
+      ******************************************************************
+      *
+       01  WS-CONSTANTS.
+           05  WS-NAME-OF-THIS-MODULE       PIC X(08) VALUE 'F5748EOD'.
+
+       01  WS-PARM-CARD.
+           05  WS-RUN-DATE                  PIC X(10) VALUE SPACES.
+
+       01  WS-COUNTER-AREA.
+           05  WS-RESPONSE-COUNT            PIC S9(09) USAGE COMP
+                                                        VALUE ZEROES.
+           05  WS-LINKED-COUNT              PIC S9(09) USAGE COMP
+                                                        VALUE ZEROES.
+           05  WS-COUNT-VARIANCE            PIC S9(09) USAGE COMP
+                                                        VALUE ZEROES.
+
+       01  WS-SWITCHES.
+           05  WS-BALANCED-SW               PIC X(01) VALUE 'N'.
+               88  WS-TOTALS-BALANCED               VALUE 'Y'.
+
+       01  WS-RESP-OFFSETS.
+           COPY F5748ROF.
+
+           EXEC SQL INCLUDE SQLCA        END-EXEC.
+
+           EXEC SQL INCLUDE F5748TLG END-EXEC.
+
+       01  FILLER                                PIC X(32) VALUE
+           'F5748EOD WORKING STORAGE ENDS'.
+      *
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *                          0000-BEGIN                            *
+      ******************************************************************
+       0000-BEGIN.
+
+           PERFORM 1000-INITIALIZE
+              THRU 1000-EXIT.
+
+           PERFORM 2000-GET-RESPONSE-COUNT
+              THRU 2000-EXIT.
+
+           PERFORM 2100-GET-LINKED-COUNT
+              THRU 2100-EXIT.
+
+           PERFORM 9000-REPORT-SUMMARY
+              THRU 9000-EXIT.
+
+           GOBACK.
+       0000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                       1000-INITIALIZE                          *
+      ******************************************************************
+       1000-INITIALIZE.
+
+           ACCEPT WS-RUN-DATE               FROM SYSIN.
+
+           DISPLAY 'F5748EOD - END-OF-DAY CONTROL-TOTAL RECONCILIATION '
+                    'FOR ' WS-RUN-DATE.
+           DISPLAY ' '.
+           .
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                  2000-GET-RESPONSE-COUNT                       *
+      * COUNTS EVERY SUCCESSFUL, NORMAL-PROCESSING, NON-BATCH RESPONSE *
+      * LOGGED FOR THE RUN DATE - THIS IS THE SIDE OF THE              *
+      * RECONCILIATION THAT 5650-LOG-SUCCESSFUL-LINK'S 'LINKED' COUNT  *
+      * IS CHECKED AGAINST. VALIDATE-ONLY RESPONSES (OPERATION-MODE =  *
+      * 'V') AND BATCH RESPONSES (BATCH-COUNT > 0) ARE EXCLUDED - SEE  *
+      * THE PROGRAM HEADER.                                            *
+      ******************************************************************
+       2000-GET-RESPONSE-COUNT.
+
+           EXEC SQL
+                SELECT COUNT(*)
+                  INTO :WS-RESPONSE-COUNT
+                  FROM T_UIS_TRANSACTION_LOG
+                 WHERE TLG_LOG_TYPE = 'RESPONSE'
+                   AND SUBSTR(TLG_LOG_DATA,:WS-RESP-STATUS-POS,2) = '00'
+                   AND SUBSTR(TLG_LOG_DATA,:WS-RESP-OPER-MODE-POS,1)
+                       NOT = 'V'
+                   AND SUBSTR(TLG_LOG_DATA,:WS-RESP-BATCH-COUNT-POS,2)
+                       = '00'
+                   AND DATE(TLG_LOG_TIMESTAMP) = :WS-RUN-DATE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'F5748EOD - RESPONSE COUNT QUERY FAILED SQLCODE='
+                        SQLCODE
+               GOBACK
+           END-IF.
+           .
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                   2100-GET-LINKED-COUNT                        *
+      ******************************************************************
+       2100-GET-LINKED-COUNT.
+
+           EXEC SQL
+                SELECT COUNT(*)
+                  INTO :WS-LINKED-COUNT
+                  FROM T_UIS_TRANSACTION_LOG
+                 WHERE TLG_LOG_TYPE = 'LINKED'
+                   AND DATE(TLG_LOG_TIMESTAMP) = :WS-RUN-DATE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'F5748EOD - LINKED COUNT QUERY FAILED SQLCODE='
+                        SQLCODE
+               GOBACK
+           END-IF.
+           .
+       2100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                     9000-REPORT-SUMMARY                        *
+      ******************************************************************
+       9000-REPORT-SUMMARY.
+
+           COMPUTE WS-COUNT-VARIANCE = WS-RESPONSE-COUNT
+                                      - WS-LINKED-COUNT.
+
+           IF WS-COUNT-VARIANCE = 0
+               SET WS-TOTALS-BALANCED       TO TRUE
+           END-IF.
+
+           DISPLAY 'F5748EOD - SUCCESSFUL RESPONSE COUNT : '
+                    WS-RESPONSE-COUNT.
+           DISPLAY 'F5748EOD - SUCCESSFUL LINK COUNT     : '
+                    WS-LINKED-COUNT.
+           DISPLAY 'F5748EOD - VARIANCE                  : '
+                    WS-COUNT-VARIANCE.
+           DISPLAY ' '.
+
+           IF WS-TOTALS-BALANCED
+               DISPLAY 'F5748EOD - CONTROL TOTALS BALANCE FOR '
+                        WS-RUN-DATE
+           ELSE
+               DISPLAY 'F5748EOD - *** CONTROL BREAK *** TOTALS DO '
+                        'NOT BALANCE FOR ' WS-RUN-DATE
+           END-IF.
+           .
+       9000-EXIT.
+           EXIT.
