@@ -0,0 +1,229 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F5748REJ.
+       AUTHOR. UIS-AD.
+       DATE-COMPILED. AUG 2026.
+       SECURITY.
+      ******************************************************************
+      *                                                                *
+      *  F5748REJ:     UIS DAILY SECURITY-REJECTION REPORT             *
+      *                                                                *
+      *  FUNCTION:     F5748I00'S 3000-VALIDATE-INPUT SETS             *
+      *                ZOS-USER-NOT-AUTHORIZED (STATUS '15') AND LOGS  *
+      *                FAILURE CODE 98 WHENEVER OLS DENIES A REQUEST,  *
+      *                AND THAT ROW IS WRITTEN TO T_UIS_TRANSACTION_   *
+      *                LOG SAME AS EVERY OTHER RESPONSE - NOBODY WAS   *
+      *                REVIEWING IT. THIS REPORT PULLS EVERY           *
+      *                AUTHORIZATION-DENIED RESPONSE FOR A GIVEN RUN   *
+      *                DATE AND COUNTS THEM BY RACF ID AND SERVICE     *
+      *                FUNCTION CODE SO SECURITY CAN SPOT A            *
+      *                COMPROMISED OR MISCONFIGURED ID.                *
+      *                                                                *
+      *  ENVIRONMENT:  BATCH.                                         *
+      *                                                                *
+      *  PARAMETERS:   1. SYSIN - RUN-DATE (YYYY-MM-DD)                *
+      *                                                                *
+      *  NOTE:         THE RACF ID, SERVICE FUNCTION CODE, AND REQUEST *
+      *                STATUS ARE PULLED OUT OF TLG_LOG_DATA BY        *
+      *                COLUMN POSITION RATHER THAN BY REBUILDING THE   *
+      *                WHOLE DFHCOMMAREA. THESE ARE 'RESPONSE'-TYPE    *
+      *                ROWS, WHICH 0000-BEGIN IN F5748I00 PREFIXES     *
+      *                WITH A 14-DIGIT TIMESTAMP AND A '|' DELIMITER   *
+      *                AHEAD OF THE COMMAREA BYTES, SO THE POSITIONS   *
+      *                ARE 15 BYTES FURTHER IN THAN THEY ARE IN        *
+      *                F5748I01.CPY ITSELF - SEE F5748ROF FOR THE      *
+      *                UNSHIFTED POSITIONS AND THE FULL EXPLANATION.   *
+      *                                                                *
+      *  DB2 TABLES:   T_UIS_TRANSACTION_LOG (READ)                    *
+      *                                                                *
+      *  MODIFICATION HISTORY:                                        *
+      *  DATE       INIT   DESCRIPTION                                *
+      *  ---------  -----  ------------------------------------------ *
+      *  2026-08-08 UISAD  INITIAL VERSION                             *
+      *  2026-08-09 UISAD  FIXED SUBSTR POSITIONS TO ACCOUNT FOR THE   *
+      *                    15-BYTE TIMESTAMP PREFIX ON 'RESPONSE' ROWS *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       01  FILLER                           PIC X(27)
+                                  VALUE 'WORKING-STORAGE-BEGINS-HERE'.
+
+      ******************************************************************
+      *                                                                *
+      *         VARIABLE DATA AREA                                     *
+      *                                                                *
+      ******************************************************************
+      *
+       01  WS-CONSTANTS.
+           05  WS-NAME-OF-THIS-MODULE       PIC X(08) VALUE 'F5748REJ'.
+
+       01  WS-PARM-CARD.
+           05  WS-RUN-DATE                  PIC X(10) VALUE SPACES.
+
+       01  WS-COUNTER-AREA.
+           05  WS-GROUP-COUNT               PIC 9(07) VALUE ZEROES.
+           05  WS-TOTAL-REJECT-COUNT        PIC 9(09) VALUE ZEROES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+               88  WS-EOF-CURSOR                     VALUE 'Y'.
+
+       01  WS-REJECT-ROW.
+           05  WS-RACF-ID                   PIC X(08) VALUE SPACES.
+           05  WS-SRV-FUNC-CD               PIC X(04) VALUE SPACES.
+           05  WS-REJECT-COUNT              PIC S9(09) USAGE COMP
+                                                        VALUE ZEROES.
+
+       01  WS-RESP-OFFSETS.
+           COPY F5748ROF.
+
+           EXEC SQL INCLUDE SQLCA        END-EXEC.
+
+           EXEC SQL INCLUDE F5748TLG END-EXEC.
+
+           EXEC SQL
+                DECLARE REJECT-CSR CURSOR FOR
+                SELECT SUBSTR(TLG_LOG_DATA,:WS-RESP-RACF-ID-POS,     8),
+                       SUBSTR(TLG_LOG_DATA,:WS-RESP-SRV-FUNC-CD-POS, 4),
+                       COUNT(*)
+                  FROM T_UIS_TRANSACTION_LOG
+                 WHERE TLG_LOG_TYPE = 'RESPONSE'
+                   AND SUBSTR(TLG_LOG_DATA,:WS-RESP-STATUS-POS,2) = '15'
+                   AND DATE(TLG_LOG_TIMESTAMP) = :WS-RUN-DATE
+                 GROUP BY SUBSTR(TLG_LOG_DATA,:WS-RESP-RACF-ID-POS,     8),
+                          SUBSTR(TLG_LOG_DATA,:WS-RESP-SRV-FUNC-CD-POS, 4)
+                 ORDER BY 1, 2
+           END-EXEC.
+
+       01  FILLER                                PIC X(32) VALUE
+           'F5748REJ WORKING STORAGE ENDS'.
+      *
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *                          0000-BEGIN                            *
+      ******************************************************************
+       0000-BEGIN.
+
+           PERFORM 1000-INITIALIZE
+              THRU 1000-EXIT.
+
+           PERFORM 2000-OPEN-CURSOR
+              THRU 2000-EXIT.
+
+           PERFORM 2100-FETCH-NEXT
+              THRU 2100-EXIT
+              UNTIL WS-EOF-CURSOR.
+
+           PERFORM 2900-CLOSE-CURSOR
+              THRU 2900-EXIT.
+
+           PERFORM 9000-REPORT-SUMMARY
+              THRU 9000-EXIT.
+
+           GOBACK.
+       0000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                       1000-INITIALIZE                          *
+      ******************************************************************
+       1000-INITIALIZE.
+
+           ACCEPT WS-RUN-DATE               FROM SYSIN.
+
+           DISPLAY 'F5748REJ - SECURITY REJECTION REPORT FOR '
+                    WS-RUN-DATE.
+           DISPLAY ' '.
+           DISPLAY 'RACF ID   SERVICE FUNC CODE   REJECT COUNT'.
+           .
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                       2000-OPEN-CURSOR                         *
+      ******************************************************************
+       2000-OPEN-CURSOR.
+
+           EXEC SQL
+                OPEN REJECT-CSR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'F5748REJ - OPEN CURSOR FAILED SQLCODE='
+                        SQLCODE
+               GOBACK
+           END-IF.
+           .
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                       2100-FETCH-NEXT                          *
+      ******************************************************************
+       2100-FETCH-NEXT.
+
+           EXEC SQL
+                FETCH REJECT-CSR
+                INTO  :WS-RACF-ID
+                     ,:WS-SRV-FUNC-CD
+                     ,:WS-REJECT-COUNT
+           END-EXEC.
+
+           IF SQLCODE = 100
+               SET WS-EOF-CURSOR             TO TRUE
+           ELSE
+               IF SQLCODE NOT = 0
+                   DISPLAY 'F5748REJ - FETCH FAILED SQLCODE=' SQLCODE
+                   SET WS-EOF-CURSOR         TO TRUE
+               ELSE
+                   PERFORM 2200-PRINT-GROUP
+                      THRU 2200-EXIT
+               END-IF
+           END-IF.
+           .
+       2100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                      2200-PRINT-GROUP                          *
+      ******************************************************************
+       2200-PRINT-GROUP.
+
+           ADD 1                             TO WS-GROUP-COUNT.
+           ADD WS-REJECT-COUNT               TO WS-TOTAL-REJECT-COUNT.
+
+           DISPLAY WS-RACF-ID '  ' WS-SRV-FUNC-CD
+                    '                ' WS-REJECT-COUNT.
+           .
+       2200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                      2900-CLOSE-CURSOR                         *
+      ******************************************************************
+       2900-CLOSE-CURSOR.
+
+           EXEC SQL
+                CLOSE REJECT-CSR
+           END-EXEC.
+           .
+       2900-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                     9000-REPORT-SUMMARY                        *
+      ******************************************************************
+       9000-REPORT-SUMMARY.
+
+           DISPLAY ' '.
+           DISPLAY 'F5748REJ - RACF ID/SERVICE GROUPS  : '
+                    WS-GROUP-COUNT.
+           DISPLAY 'F5748REJ - TOTAL REJECTIONS        : '
+                    WS-TOTAL-REJECT-COUNT.
+           .
+       9000-EXIT.
+           EXIT.
