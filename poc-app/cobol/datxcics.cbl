@@ -1,23 +1,197 @@
-       ID DIVISION.
-       PROGRAM-ID. DATXCICS.
-      *    THIS DEMONSTRATES Impact build with CICS/BMS
-      * Tran DAT0 in rpl NLOPEZ.IDZ.LOAD
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      *
-      *    COPY DFHAID.
-      *
-      * My test map
-           COPY DATMAP.
-       PROCEDURE DIVISION.
-           DISPLAY 'Sending a test map'.
-           EXEC CICS
-                SEND MAP ('DATMAP')
-                     MAPSET('DATMLIS')
-                     FROM(DATMLISO)
-           END-EXEC.
-      *
-           CALL 'DATSUB'.
-           STOP RUN.
+       ID DIVISION.
+       PROGRAM-ID. DATXCICS.
+      *    THIS DEMONSTRATES Impact build with CICS/BMS
+      * Tran DAT0 in rpl NLOPEZ.IDZ.LOAD
+      * PF-key handling added so DAT0 is a real pseudo-conversation -
+      * ENTER submits, PF1 shows help, PF3 ends the conversation
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+           COPY DFHAID.
+      *
+      * My test map
+           COPY DATMAP.
+           COPY DATSHARE.
+           COPY DATBLDID.
+      *
+       01  WS-DAT0-WORKING-FIELDS.
+           05  WS-RACF-ID                   PIC X(08) VALUE SPACES.
+      *
+      * STAGING TABLE THE SUBMITTED CMD VALUE IS INSERTED INTO - SEE
+      * DATSTG
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DATSTG END-EXEC.
+       PROCEDURE DIVISION.
+       0000-BEGIN.
+
+           DISPLAY 'BUILD-ID: VARIANT=' BLD-SOURCE-VARIANT
+                    ' PIPELINE=' BLD-PIPELINE-NAME
+                    ' BUILT=' BLD-BUILD-TIMESTAMP.
+           DISPLAY 'CPYBK=DATSHARE -> ' DAT-SHARED-VERSION.
+
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP
+                  THRU 1000-EXIT
+               EXEC CICS RETURN
+                    TRANSID('DAT0')
+               END-EXEC
+           ELSE
+               PERFORM 2000-PROCESS-MAP
+                  THRU 2000-EXIT
+           END-IF.
+
+           GOBACK.
+       0000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                    1000-SEND-INITIAL-MAP                       *
+      ******************************************************************
+       1000-SEND-INITIAL-MAP.
+
+           MOVE LOW-VALUES               TO DATMLISO.
+           DISPLAY 'Sending a test map'.
+
+           EXEC CICS SEND MAP('DATMAP')
+                     MAPSET('DATMLIS')
+                     FROM(DATMLISO)
+                     ERASE
+           END-EXEC.
+           .
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                     2000-PROCESS-MAP                           *
+      * RECEIVES THE KEYED SCREEN AND ACTS ON THE PF KEY THE OPERATOR  *
+      * PRESSED - ENTER SUBMITS, PF1 SHOWS HELP, PF3 ENDS THE          *
+      * CONVERSATION. ANY OTHER KEY RE-PROMPTS ON THE SAME SCREEN.     *
+      ******************************************************************
+       2000-PROCESS-MAP.
+
+           EXEC CICS RECEIVE MAP('DATMAP')
+                     MAPSET('DATMLIS')
+                     INTO(DATMLISI)
+           END-EXEC.
+
+           EVALUATE TRUE
+               WHEN EIBAID = DFHPF3
+                   PERFORM 2400-END-CONVERSATION
+                      THRU 2400-EXIT
+               WHEN EIBAID = DFHPF1
+                   PERFORM 2200-SHOW-HELP
+                      THRU 2200-EXIT
+                   EXEC CICS RETURN
+                        TRANSID('DAT0')
+                   END-EXEC
+               WHEN EIBAID = DFHENTER
+                   PERFORM 2100-SUBMIT-REQUEST
+                      THRU 2100-EXIT
+                   EXEC CICS RETURN
+                        TRANSID('DAT0')
+                   END-EXEC
+               WHEN OTHER
+                   PERFORM 2300-REPROMPT
+                      THRU 2300-EXIT
+                   EXEC CICS RETURN
+                        TRANSID('DAT0')
+                   END-EXEC
+           END-EVALUATE.
+           .
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                   2100-SUBMIT-REQUEST                          *
+      * PERSISTS THE KEYED CMD VALUE TO T_DAT0_STAGING SO IT ISN'T     *
+      * DISCARDED WHEN THE SCREEN IS RE-DISPLAYED, THEN DRIVES DATSUB  *
+      * AS BEFORE.                                                     *
+      ******************************************************************
+       2100-SUBMIT-REQUEST.
+
+           EXEC CICS ASSIGN
+                     USERID(WS-RACF-ID)
+           END-EXEC.
+
+           MOVE WS-RACF-ID                TO STG-RACF-ID.
+           MOVE CMDI                      TO STG-CMD.
+
+           EXEC SQL
+                INSERT INTO T_DAT0_STAGING
+                       ( STG_RACF_ID, STG_CMD, STG_SUBMIT_TS )
+                VALUES ( :STG-RACF-ID
+                       , :STG-CMD
+                       , CURRENT TIMESTAMP )
+           END-EXEC.
+
+           CALL 'DATSUB'.
+
+           MOVE CMDI                     TO CMDO.
+           IF SQLCODE = 0
+               MOVE 'REQUEST SUBMITTED'  TO MSGO
+           ELSE
+               MOVE 'SUBMIT FAILED - SEE SQLCODE IN LOG'
+                                          TO MSGO
+               DISPLAY 'DATXCICS - INSERT FAILED SQLCODE=' SQLCODE
+                        ' FOR ' STG-CMD
+           END-IF.
+
+           EXEC CICS SEND MAP('DATMAP')
+                     MAPSET('DATMLIS')
+                     FROM(DATMLISO)
+                     DATAONLY
+           END-EXEC.
+           .
+       2100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                     2200-SHOW-HELP                             *
+      ******************************************************************
+       2200-SHOW-HELP.
+
+           MOVE CMDI                     TO CMDO.
+           MOVE 'ENTER=SUBMIT  PF1=HELP  PF3=EXIT'
+                                          TO MSGO.
+
+           EXEC CICS SEND MAP('DATMAP')
+                     MAPSET('DATMLIS')
+                     FROM(DATMLISO)
+                     DATAONLY
+           END-EXEC.
+           .
+       2200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                      2300-REPROMPT                             *
+      ******************************************************************
+       2300-REPROMPT.
+
+           MOVE CMDI                     TO CMDO.
+           MOVE 'INVALID KEY - PRESS ENTER, PF1 FOR HELP, PF3 TO EXIT'
+                                          TO MSGO.
+
+           EXEC CICS SEND MAP('DATMAP')
+                     MAPSET('DATMLIS')
+                     FROM(DATMLISO)
+                     DATAONLY
+           END-EXEC.
+           .
+       2300-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                  2400-END-CONVERSATION                         *
+      ******************************************************************
+       2400-END-CONVERSATION.
+
+           EXEC CICS RETURN
+           END-EXEC.
+           .
+       2400-EXIT.
+           EXIT.
+
+       END PROGRAM DATXCICS.
