@@ -0,0 +1,200 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F5748SBN.
+       AUTHOR. UIS-AD.
+       DATE-COMPILED. AUG 2026.
+       SECURITY.
+      ******************************************************************
+      *                                                                *
+      *  F5748SBN:     UIS CUSTOMER SEARCH-BY-NAME SERVICE             *
+      *                                                                *
+      *  FUNCTION:     3200-VALIDATE-CUST IN F5748I00 ALWAYS LOOKS UP  *
+      *                T_CUST_DATA BY EXACT CUST_NUM, WHICH CALL-      *
+      *                CENTER AGENTS OFTEN DON'T HAVE - ONLY A         *
+      *                CALLER'S NAME AND DATE OF BIRTH. THIS SERVICE   *
+      *                SEARCHES T_CUST_DATA BY NAME/DOB AND RETURNS    *
+      *                UP TO 10 CANDIDATE CUSTOMER NUMBERS SO THE      *
+      *                AGENT CAN RESOLVE THE CALLER WITHOUT LEAVING    *
+      *                THE UIS CHANNEL.                                *
+      *                                                                *
+      *  ENVIRONMENT:  ONLINE. LINKED TO FROM F5748I00'S               *
+      *                5500-CALL-SERVICE-PROG WHEN T_UIS_SRV_FN_PGM    *
+      *                ROUTES A REQUEST HERE. THE ROUTING TABLE ROW    *
+      *                FOR THIS SERVICE MUST CARRY                     *
+      *                CUST_NUM_VLD_RQR_IND = 'N' SO F5748I00'S OWN    *
+      *                MANDATORY CUSTOMER-NUMBER CHECK IS SKIPPED.     *
+      *                                                                *
+      *  PARAMETERS:   1. F5748I00.CPY (DFHCOMMAREA) -                 *
+      *                   ZOS-REQUEST-SRCH-CUST-NM, ZOS-REQUEST-SRCH-  *
+      *                   DOB IN, ZOS-REPLY-SRCH-CANDIDATE OUT.        *
+      *                                                                *
+      *  DB2 TABLES:   T_CUST_DATA (READ)                              *
+      *                                                                *
+      *  MODIFICATION HISTORY:                                        *
+      *  DATE       INIT   DESCRIPTION                                *
+      *  ---------  -----  ------------------------------------------ *
+      *  2026-08-08 UISAD  INITIAL VERSION                             *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       01  FILLER                           PIC X(27)
+                                  VALUE 'WORKING-STORAGE-BEGINS-HERE'.
+
+      ******************************************************************
+      *                                                                *
+      *         VARIABLE DATA AREA                                     *
+      *                                                                *
+      ******************************************************************
+      *
+       01  WS-CONSTANTS.
+           05  WS-NAME-OF-THIS-MODULE       PIC X(08) VALUE 'F5748SBN'.
+
+       01  WS-WORKING-FIELDS.
+           05  WS-SRCH-CUST-NM-PATTERN      PIC X(51) VALUE SPACES.
+           05  WS-CAND-IDX                  PIC 9(02) VALUE ZEROES.
+           05  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+               88  WS-EOF-CURSOR                     VALUE 'Y'.
+
+       01  WS-ERROR-AREA.
+           05  WS-NO-SRCH-CRIT-MSG          PIC X(60) VALUE
+         'CUSTOMER SEARCH NAME AND DATE OF BIRTH MUST BE PROVIDED.    '.
+           05  WS-NO-MATCH-MSG              PIC X(60) VALUE
+         'NO CUSTOMERS MATCHED THE SEARCH NAME AND DATE OF BIRTH.     '.
+
+      ******************************************************************
+      *                                                                *
+      *                    DB2 TABLES AREA                             *
+      *                                                                *
+      ******************************************************************
+      *
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+      * DCLGEN FOR T_CUST_DATA
+           EXEC SQL
+                INCLUDE F5748CST
+           END-EXEC.
+
+           EXEC SQL
+                DECLARE SRCH-CSR CURSOR FOR
+                SELECT CUST_NUM, SEG_ID, CUST_NM
+                  FROM T_CUST_DATA
+                 WHERE CUST_NM  LIKE :WS-SRCH-CUST-NM-PATTERN
+                   AND CUST_DOB = :ZOS-REQUEST-SRCH-DOB
+                 ORDER BY CUST_NUM
+           END-EXEC.
+
+       01  FILLER                                PIC X(32) VALUE
+           'F5748SBN WORKING STORAGE ENDS'.
+      *
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY F5748I01.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *                          0000-BEGIN                            *
+      ******************************************************************
+       0000-BEGIN.
+
+           PERFORM 1000-INITIALIZE
+              THRU 1000-EXIT.
+
+           IF ZOS-SUCCESS
+               PERFORM 2000-SEARCH-CANDIDATES
+                  THRU 2000-EXIT
+           END-IF.
+
+           GOBACK.
+       0000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                       1000-INITIALIZE                          *
+      ******************************************************************
+       1000-INITIALIZE.
+
+           MOVE ZEROES                   TO ZOS-REPLY-SRCH-CAND-COUNT.
+
+           IF ZOS-REQUEST-SRCH-CUST-NM = SPACES
+              OR ZOS-REQUEST-SRCH-DOB = SPACES
+               ADD 1                        TO ZOS-NUM-ERR
+               SET ZOS-VALIDATION-ERR       TO TRUE
+               MOVE WS-NO-SRCH-CRIT-MSG
+                 TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+               MOVE 71
+                 TO ZOS-FAILURE-CODE-N(ZOS-NUM-ERR)
+           ELSE
+               STRING FUNCTION TRIM(ZOS-REQUEST-SRCH-CUST-NM)
+                      '%'
+                      DELIMITED BY SIZE
+                      INTO WS-SRCH-CUST-NM-PATTERN
+           END-IF.
+           .
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                   2000-SEARCH-CANDIDATES                       *
+      ******************************************************************
+       2000-SEARCH-CANDIDATES.
+
+           EXEC SQL
+                OPEN SRCH-CSR
+           END-EXEC.
+
+           PERFORM 2100-FETCH-NEXT
+              THRU 2100-EXIT
+              UNTIL WS-EOF-CURSOR
+                 OR ZOS-REPLY-SRCH-CAND-COUNT = 10.
+
+           EXEC SQL
+                CLOSE SRCH-CSR
+           END-EXEC.
+
+           IF ZOS-REPLY-SRCH-CAND-COUNT = 0
+               ADD 1                        TO ZOS-NUM-ERR
+               SET ZOS-FAILURE              TO TRUE
+               MOVE WS-NO-MATCH-MSG
+                 TO ZOS-FAILURE-MESSAGE(ZOS-NUM-ERR)
+               MOVE 72
+                 TO ZOS-FAILURE-CODE-N(ZOS-NUM-ERR)
+           END-IF.
+           .
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                      2100-FETCH-NEXT                           *
+      ******************************************************************
+       2100-FETCH-NEXT.
+
+           EXEC SQL
+                FETCH SRCH-CSR
+                INTO  :CUST-NUM, :SEG-ID, :CUST-NM
+           END-EXEC.
+
+           IF SQLCODE = 100
+               SET WS-EOF-CURSOR            TO TRUE
+           ELSE
+               IF SQLCODE NOT = 0
+                   SET WS-EOF-CURSOR        TO TRUE
+               ELSE
+                   ADD 1                    TO ZOS-REPLY-SRCH-CAND-COUNT
+                   MOVE ZOS-REPLY-SRCH-CAND-COUNT TO WS-CAND-IDX
+                   MOVE CUST-NUM
+                     TO ZOS-REPLY-SRCH-CUST-NUM(WS-CAND-IDX)
+                   MOVE CUST-NM
+                     TO ZOS-REPLY-SRCH-CUST-NM(WS-CAND-IDX)
+                   MOVE SEG-ID
+                     TO ZOS-REPLY-SRCH-SEG-ID(WS-CAND-IDX)
+               END-IF
+           END-IF.
+           .
+       2100-EXIT.
+           EXIT.
