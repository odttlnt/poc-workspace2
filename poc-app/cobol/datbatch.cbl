@@ -1,37 +1,317 @@
-       ID DIVISION.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. DATBATCH.
+       AUTHOR. NLOPEZ.
+       DATE-COMPILED. AUG 2026.
+       SECURITY.
+      ******************************************************************
+      *                                                                *
+      *  DATBATCH:     DAT FAMILY SAMPLE NIGHTLY BATCH DRIVER          *
+      *                                                                *
+      *  FUNCTION:     ORIGINALLY A DEMO THAT JUST LOOPED A HARDCODED  *
+      *                COUNTER WITH NO FILE I/O. THIS IS NOW THE       *
+      *                PATTERN THE REAL DAT* NIGHTLY BATCH JOBS ARE    *
+      *                BUILT FROM: A SYSIN PARAMETER CARD DRIVES THE   *
+      *                RUN DATE, ENVIRONMENT FLAG, AND UNIT COUNT, AN  *
+      *                EXTRACT FILE (ONE INPUT GDG GENERATION) IS READ *
+      *                ONE RECORD PER UNIT OF WORK, A CONTROL-TOTAL    *
+      *                REPORT IS PRODUCED AT THE END OF THE RUN, AND A *
+      *                CHECKPOINT RECORD IS REWRITTEN AFTER EVERY UNIT *
+      *                SO AN ABENDED RUN CAN BE RESTARTED FROM THE     *
+      *                LAST COMPLETED UNIT - AND THE EXTRACT RE-OPENED *
+      *                AND SKIPPED FORWARD TO THAT POINT - INSTEAD OF  *
+      *                FROM THE BEGINNING.                             *
+      *                                                                *
+      *  ENVIRONMENT:  BATCH                                          *
+      *                                                                *
+      *  PARAMETERS:   1. SYSIN  - PARAMETER CARD:                    *
+      *                   COLS 01-10  RUN-DATE     (YYYY-MM-DD)       *
+      *                   COL  11     ENVIRONMENT-FLAG (P/T)          *
+      *                   COLS 12-16  FEATURE-TOGGLE(1-5) - SEE       *
+      *                                DATRUNCTL. NOT YET ACTED ON    *
+      *                                BY THIS JOB, JUST DISPLAYED.   *
+      *                   COLS 17-19  UNIT-COUNT    (MAX EXTRACT      *
+      *                                RECORDS TO PROCESS THIS RUN)   *
+      *                   COLS 20-22  RESTART-UNIT  (0 = START FRESH, *
+      *                                IGNORE ANY EXISTING CHECKPOINT)*
+      *                2. DATIN    - INPUT EXTRACT, ONE RECORD PER     *
+      *                   UNIT OF WORK (SEE UNIT-EXTRACT-RECORD).      *
+      *                3. CKPTFILE - LAST-COMPLETED-UNIT CHECKPOINT.   *
+      *                   IF PRESENT AND RESTART-UNIT IS ZERO, THE RUN*
+      *                   RESUMES FROM ONE PAST THE CHECKPOINTED UNIT, *
+      *                   SKIPPING THE EXTRACT FORWARD TO MATCH.       *
+      *                                                                *
+      *  NOTE:         THE SHARED DATSHARE/DATDEPND COPYBOOKS AND THE  *
+      *                CALL 'DATSUB' EXAMPLE SEEN IN DATDEMO ARE NOT   *
+      *                WIRED IN HERE - THIS SKELETON IS THE FILE-I/O   *
+      *                TEMPLATE; THE SHARED-COPYBOOK TEMPLATE IS       *
+      *                DATDEMO'S JOB.                                  *
+      *                                                                *
+      *  MODIFICATION HISTORY:                                        *
+      *  DATE       INIT   DESCRIPTION                                *
+      *  ---------  -----  ------------------------------------------ *
+      *  2022-09-01 NLOPEZ INITIAL DEMO VERSION - HARDCODED LOOP       *
+      *  2026-08-08 UISAD  PARAMETER-DRIVEN, CHECKPOINT/RESTART ADDED *
+      *  2026-08-08 UISAD  ADDED DATIN EXTRACT READ AND CONTROL-TOTAL  *
+      *                    REPORT; RESTART NOW SKIPS EXTRACT FORWARD  *
+      *  2026-08-08 UISAD  RUN-DATE/ENVIRONMENT-FLAG NOW COME FROM THE *
+      *                    SHARED DATRUNCTL LAYOUT; PARM CARD PICKS   *
+      *                    UP THE NEW FEATURE-TOGGLE FIELD, SHIFTING  *
+      *                    UNIT-COUNT/RESTART-UNIT FIVE COLUMNS OVER  *
+      ******************************************************************
       *
-      * Simple demo code (NLopez) on local zDT v6.8
-      * Use Pub GITHUB project's DEVELOP branch
-      * References COMMON Copybook  DATSHARE
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UNIT-EXTRACT-FILE     ASSIGN TO DATIN
+                                       ORGANIZATION IS SEQUENTIAL
+                                       FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT CHECKPOINT-FILE       ASSIGN TO CKPTFILE
+                                         ORGANIZATION IS SEQUENTIAL
+                                         FILE STATUS IS WS-CKPT-STATUS.
+      *
        DATA DIVISION.
+       FILE SECTION.
+       FD  UNIT-EXTRACT-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+       01  UNIT-EXTRACT-RECORD.
+           05  UE-UNIT-KEY                  PIC X(10).
+           05  UE-UNIT-AMOUNT               PIC 9(09)V99.
+      *
+       FD  CHECKPOINT-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-COMPLETED-UNIT     PIC 9(03).
+      *
        WORKING-STORAGE SECTION.
-       01 WK-AREA1.
-          05  FILLER       PIC X(80).
-          05  num1         PIC 9(3) value zeros.
-          05  num2         PIC 9(3) value is 005.
+       01  FILLER                           PIC X(27)
+                                  VALUE 'WORKING-STORAGE-BEGINS-HERE'.
+
+      ******************************************************************
+      *                                                                *
+      *         VARIABLE DATA AREA                                     *
+      *                                                                *
+      ******************************************************************
       *
-      * COPY DATDEPND.
-      * COPY DATSHARE.
+       01  WS-CONSTANTS.
+           05  WS-NAME-OF-THIS-MODULE       PIC X(08) VALUE 'DATBATCH'.
+
+       01  WS-PARM-CARD.
+      * COMMON DAT* FAMILY RUN-DATE/ENVIRONMENT/FEATURE-TOGGLE LAYOUT -
+      * SEE DATRUNCTL
+           COPY DATRUNCTL.
+           05  WS-UNIT-COUNT                PIC 9(03) VALUE ZEROES.
+           05  WS-RESTART-UNIT              PIC 9(03) VALUE ZEROES.
+
+       01  WS-WORKING-FIELDS.
+           05  WS-CURRENT-UNIT              PIC 9(03) VALUE ZEROES.
+           05  WS-SKIP-SUB                  PIC 9(03) VALUE ZEROES.
+           05  WS-CKPT-STATUS               PIC X(02) VALUE SPACES.
+               88  WS-CKPT-OK                          VALUE '00'.
+               88  WS-CKPT-NOT-FOUND                   VALUE '35'.
+           05  WS-EXTRACT-STATUS            PIC X(02) VALUE SPACES.
+               88  WS-EXTRACT-OK                        VALUE '00'.
+           05  WS-EXTRACT-EOF-SW            PIC X(01) VALUE 'N'.
+               88  WS-EXTRACT-IS-EOF                    VALUE 'Y'.
+
+       01  WS-COUNTER-AREA.
+           05  WS-RECORD-COUNT              PIC 9(07) VALUE ZEROES.
+           05  WS-AMOUNT-TOTAL              PIC 9(09)V99 VALUE ZEROES.
+
+      * COMMON DAT* FAMILY VERSION LITERAL AND SWITCHES - SEE DATSHARE
+           COPY DATSHARE.
+
+      * STANDARD BUILD-INFO RECORD - SEE DATBLDID
+           COPY DATBLDID.
+
+       01  FILLER                                PIC X(32) VALUE
+           'DATBATCH WORKING STORAGE ENDS'.
       *
        PROCEDURE DIVISION.
-           DISPLAY 'DATBATCH here- v8:38'.
+      ******************************************************************
+       0000-BEGIN.
       *
-      *========= display copybook literals
-      *     DISPLAY 'CPYBK=DATDEPND -> ' WS-VER.
-      *     DISPLAY 'CPYBK=DATEMBED -> ' EMBED-VER.
-      *     DISPLAY 'CPYBK=DATSHARE -> ' shared-f1.
-
-      * do something ...
-           PERFORM VARYING num1 FROM 0 BY 1 UNTIL num1 > num2
-                IF num1 > 1  THEN
-                    perform dump_num1
-                END-IF
-           END-PERFORM.
-      *========== static call example
-      *     CALL 'DATSUB'.
+           DISPLAY 'DATBATCH here- v8:38'.
+
+           PERFORM 1000-INITIALIZE
+              THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-UNIT
+              THRU 2000-EXIT
+              VARYING WS-CURRENT-UNIT FROM WS-CURRENT-UNIT BY 1
+              UNTIL WS-CURRENT-UNIT > WS-UNIT-COUNT
+                 OR WS-EXTRACT-IS-EOF.
+
+           PERFORM 8000-CLOSE-FILES
+              THRU 8000-EXIT.
+
+           PERFORM 9000-REPORT-SUMMARY
+              THRU 9000-EXIT.
+
            STOP RUN.
-      *==========
-       dump_num1.
-           display 'Tracing num1=' num1.
\ No newline at end of file
+       0000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                       1000-INITIALIZE                          *
+      ******************************************************************
+       1000-INITIALIZE.
+
+           DISPLAY 'BUILD-ID: VARIANT=' BLD-SOURCE-VARIANT
+                    ' PIPELINE=' BLD-PIPELINE-NAME
+                    ' BUILT=' BLD-BUILD-TIMESTAMP.
+
+           DISPLAY 'DATBATCH - CPYBK=DATSHARE ' DAT-SHARED-VERSION.
+
+           ACCEPT WS-PARM-CARD               FROM SYSIN.
+
+           DISPLAY 'DATBATCH - RUN-DATE=' DAT-RUN-DATE
+                    ' ENV=' DAT-ENVIRONMENT-FLAG
+                    ' TOGGLES=' DAT-FEATURE-TOGGLES
+                    ' UNITS=' WS-UNIT-COUNT
+                    ' RESTART-UNIT=' WS-RESTART-UNIT.
+
+           IF WS-RESTART-UNIT NOT = ZEROES
+               MOVE WS-RESTART-UNIT          TO WS-CURRENT-UNIT
+           ELSE
+               PERFORM 1100-READ-CHECKPOINT
+                  THRU 1100-EXIT
+           END-IF.
+
+           PERFORM 1150-OPEN-EXTRACT
+              THRU 1150-EXIT.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                    1100-READ-CHECKPOINT                        *
+      * ON A FRESH RUN (NO PRIOR CHECKPOINT FILE) START AT UNIT 1.     *
+      * OTHERWISE RESUME ONE UNIT PAST WHAT WAS LAST COMPLETED.        *
+      ******************************************************************
+       1100-READ-CHECKPOINT.
+
+           MOVE 1                            TO WS-CURRENT-UNIT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF WS-CKPT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE WS-CURRENT-UNIT =
+                               CKPT-LAST-COMPLETED-UNIT + 1
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               IF NOT WS-CKPT-NOT-FOUND
+                   DISPLAY 'DATBATCH - CHECKPOINT OPEN FAILED STATUS='
+                            WS-CKPT-STATUS
+               END-IF
+           END-IF.
+
+           DISPLAY 'DATBATCH - RESUMING AT UNIT ' WS-CURRENT-UNIT.
+       1100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                     1150-OPEN-EXTRACT                          *
+      * OPENS THE INPUT EXTRACT AND, ON A RESTART, SKIPS PAST THE      *
+      * RECORDS ALREADY PROCESSED BY AN EARLIER RUN SO EACH EXTRACT    *
+      * RECORD IS STILL PROCESSED EXACTLY ONCE ACROSS RESTARTS.        *
+      ******************************************************************
+       1150-OPEN-EXTRACT.
+
+           OPEN INPUT UNIT-EXTRACT-FILE.
+
+           IF NOT WS-EXTRACT-OK
+               DISPLAY 'DATBATCH - EXTRACT OPEN FAILED STATUS='
+                        WS-EXTRACT-STATUS
+               SET WS-EXTRACT-IS-EOF        TO TRUE
+           ELSE
+               IF WS-CURRENT-UNIT > 1
+                   PERFORM 1160-SKIP-EXTRACT-RECORD
+                      THRU 1160-EXIT
+                      VARYING WS-SKIP-SUB FROM 1 BY 1
+                        UNTIL WS-SKIP-SUB >= WS-CURRENT-UNIT
+                           OR WS-EXTRACT-IS-EOF
+               END-IF
+           END-IF.
+       1150-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                  1160-SKIP-EXTRACT-RECORD                      *
+      ******************************************************************
+       1160-SKIP-EXTRACT-RECORD.
+
+           READ UNIT-EXTRACT-FILE
+               AT END
+                   SET WS-EXTRACT-IS-EOF    TO TRUE
+           END-READ.
+       1160-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                      2000-PROCESS-UNIT                         *
+      * READS THE NEXT EXTRACT RECORD, ROLLS ITS AMOUNT INTO THE       *
+      * CONTROL TOTAL, AND CHECKPOINTS THE UNIT JUST COMPLETED.        *
+      ******************************************************************
+       2000-PROCESS-UNIT.
+
+           READ UNIT-EXTRACT-FILE
+               AT END
+                   SET WS-EXTRACT-IS-EOF    TO TRUE
+               NOT AT END
+                   ADD 1                    TO WS-RECORD-COUNT
+                   ADD UE-UNIT-AMOUNT       TO WS-AMOUNT-TOTAL
+                   IF DAT-SHARED-TRACE-ON
+                       DISPLAY 'Tracing num1=' WS-CURRENT-UNIT
+                                ' KEY=' UE-UNIT-KEY
+                                ' AMOUNT=' UE-UNIT-AMOUNT
+                   END-IF
+                   PERFORM 2100-WRITE-CHECKPOINT
+                      THRU 2100-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                   2100-WRITE-CHECKPOINT                        *
+      * REWRITES THE CHECKPOINT FILE AFTER EVERY UNIT SO A RESTART     *
+      * PICKS UP HERE INSTEAD OF FROM UNIT 1.                          *
+      ******************************************************************
+       2100-WRITE-CHECKPOINT.
+
+           MOVE WS-CURRENT-UNIT         TO CKPT-LAST-COMPLETED-UNIT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       2100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                     8000-CLOSE-FILES                           *
+      ******************************************************************
+       8000-CLOSE-FILES.
+
+           CLOSE UNIT-EXTRACT-FILE.
+       8000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                    9000-REPORT-SUMMARY                         *
+      ******************************************************************
+       9000-REPORT-SUMMARY.
+
+           DISPLAY ' '.
+           DISPLAY 'DATBATCH - EXTRACT RECORDS PROCESSED : '
+                    WS-RECORD-COUNT.
+           DISPLAY 'DATBATCH - AMOUNT TOTAL               : '
+                    WS-AMOUNT-TOTAL.
+       9000-EXIT.
+           EXIT.
