@@ -0,0 +1,337 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F5748REC.
+       AUTHOR. UIS-AD.
+       DATE-COMPILED. AUG 2026.
+       SECURITY.
+      ******************************************************************
+      *                                                                *
+      *  F5748REC:     T_CUST_DATA NIGHTLY RECONCILIATION LOAD         *
+      *                                                                *
+      *  FUNCTION:     T_CUST_DATA IS ONLY EVER TOUCHED BY THE SINGLE- *
+      *                ROW LOOKUP IN F5748I00'S 3210-GET-CUST-DTL, SO  *
+      *                THERE IS NO PATH THAT KEEPS IT IN SYNC WITH THE *
+      *                UPSTREAM CUSTOMER SYSTEM OF RECORD. THIS JOB    *
+      *                MATCH/MERGES THE NIGHTLY UPSTREAM CUSTOMER      *
+      *                EXTRACT AGAINST T_CUST_DATA (BOTH IN CUST_NUM   *
+      *                SEQUENCE) SO ADDS, SEGMENT/NAME/DOB CHANGES,    *
+      *                AND DELETES ARE APPLIED AND REPORTED THE SAME   *
+      *                DAY, RATHER THAN SITTING STALE UNTIL A CALLER   *
+      *                NOTICES THE MISMATCH.                           *
+      *                                                                *
+      *  ENVIRONMENT:  BATCH                                          *
+      *                                                                *
+      *  INPUT:        CUSTEXT - UPSTREAM CUSTOMER EXTRACT, SEQUENTIAL,*
+      *                ASCENDING CUST-NUM SEQUENCE (JOB-STEP           *
+      *                RESPONSIBILITY - THIS PROGRAM DOES NOT SORT IT).*
+      *                                                                *
+      *  DB2 TABLES:   T_CUST_DATA (READ VIA CURSOR IN CUST_NUM ORDER, *
+      *                             INSERT/UPDATE/DELETE)              *
+      *                                                                *
+      *  MODIFICATION HISTORY:                                        *
+      *  DATE       INIT   DESCRIPTION                                *
+      *  ---------  -----  ------------------------------------------ *
+      *  2026-08-08 UISAD  INITIAL VERSION                             *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-EXTRACT-FILE         ASSIGN TO CUSTEXT
+                                             ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-EXTRACT-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+       01  CUST-EXTRACT-RECORD.
+           05  CE-CUST-NUM                  PIC X(10).
+           05  CE-SEG-ID                    PIC X(01).
+           05  CE-CUST-NM                   PIC X(50).
+           05  CE-CUST-DOB                  PIC X(08).
+      *
+       WORKING-STORAGE SECTION.
+       01  FILLER                           PIC X(27)
+                                  VALUE 'WORKING-STORAGE-BEGINS-HERE'.
+
+      ******************************************************************
+      *                                                                *
+      *         VARIABLE DATA AREA                                     *
+      *                                                                *
+      ******************************************************************
+      *
+       01  WS-CONSTANTS.
+           05  WS-NAME-OF-THIS-MODULE       PIC X(08) VALUE 'F5748REC'.
+
+       01  WS-COUNTER-AREA.
+           05  WS-READ-COUNT                PIC 9(07) VALUE ZEROES.
+           05  WS-ADD-COUNT                 PIC 9(07) VALUE ZEROES.
+           05  WS-CHANGE-COUNT              PIC 9(07) VALUE ZEROES.
+           05  WS-DELETE-COUNT              PIC 9(07) VALUE ZEROES.
+
+       01  WS-SWITCHES.
+           05  WS-EXTRACT-EOF-SW            PIC X(01) VALUE 'N'.
+               88  WS-EXTRACT-IS-EOF                  VALUE 'Y'.
+           05  WS-MASTER-EOF-SW             PIC X(01) VALUE 'N'.
+               88  WS-MASTER-IS-EOF                   VALUE 'Y'.
+
+      * HOLDING AREA FOR THE CURRENT EXTRACT RECORD
+       01  WS-EXTRACT-AREA.
+           05  WS-EXTRACT-KEY               PIC X(10) VALUE SPACES.
+           05  WS-EXTRACT-SEG-ID            PIC X(01) VALUE SPACES.
+           05  WS-EXTRACT-CUST-NM           PIC X(50) VALUE SPACES.
+           05  WS-EXTRACT-CUST-DOB          PIC X(08) VALUE SPACES.
+
+      * HOLDING AREA FOR THE CURRENT T_CUST_DATA (MASTER) ROW
+       01  WS-MASTER-AREA.
+           05  WS-MASTER-KEY                PIC X(10) VALUE SPACES.
+           05  WS-MASTER-SEG-ID             PIC X(01) VALUE SPACES.
+           05  WS-MASTER-CUST-NM            PIC X(50) VALUE SPACES.
+           05  WS-MASTER-CUST-DOB           PIC X(08) VALUE SPACES.
+
+      ******************************************************************
+      *                                                                *
+      *                    DB2 TABLES AREA                             *
+      *                                                                *
+      ******************************************************************
+      *
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+      * DCLGEN FOR T_CUST_DATA
+           EXEC SQL
+                INCLUDE F5748CST
+           END-EXEC.
+
+           EXEC SQL
+                DECLARE CUST-CSR CURSOR FOR
+                SELECT CUST_NUM, SEG_ID, CUST_NM, CUST_DOB
+                  FROM T_CUST_DATA
+                 ORDER BY CUST_NUM
+           END-EXEC.
+
+       01  FILLER                                PIC X(32) VALUE
+           'F5748REC WORKING STORAGE ENDS'.
+      *
+       PROCEDURE DIVISION.
+      ******************************************************************
+       0000-BEGIN.
+      *
+           PERFORM 1000-INITIALIZE
+              THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-MATCH
+              THRU 2000-EXIT
+              UNTIL WS-EXTRACT-IS-EOF AND WS-MASTER-IS-EOF.
+
+           PERFORM 8000-CLOSE-FILES
+              THRU 8000-EXIT.
+
+           PERFORM 9000-REPORT-SUMMARY
+              THRU 9000-EXIT.
+
+           GOBACK.
+       0000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                       1000-INITIALIZE                          *
+      ******************************************************************
+       1000-INITIALIZE.
+
+           DISPLAY 'F5748REC - CUSTOMER RECONCILIATION STARTING'.
+
+           OPEN INPUT CUST-EXTRACT-FILE.
+
+           EXEC SQL
+                OPEN CUST-CSR
+           END-EXEC.
+
+           PERFORM 1100-READ-EXTRACT
+              THRU 1100-EXIT.
+
+           PERFORM 1200-READ-MASTER
+              THRU 1200-EXIT.
+           .
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                      1100-READ-EXTRACT                         *
+      ******************************************************************
+       1100-READ-EXTRACT.
+
+           READ CUST-EXTRACT-FILE
+               AT END
+                   SET WS-EXTRACT-IS-EOF    TO TRUE
+                   MOVE HIGH-VALUES         TO WS-EXTRACT-KEY
+               NOT AT END
+                   ADD 1                    TO WS-READ-COUNT
+                   MOVE CE-CUST-NUM         TO WS-EXTRACT-KEY
+                   MOVE CE-SEG-ID           TO WS-EXTRACT-SEG-ID
+                   MOVE CE-CUST-NM          TO WS-EXTRACT-CUST-NM
+                   MOVE CE-CUST-DOB         TO WS-EXTRACT-CUST-DOB
+           END-READ.
+           .
+       1100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                      1200-READ-MASTER                          *
+      ******************************************************************
+       1200-READ-MASTER.
+
+           EXEC SQL
+                FETCH CUST-CSR
+                INTO  :WS-MASTER-KEY
+                     ,:WS-MASTER-SEG-ID
+                     ,:WS-MASTER-CUST-NM
+                     ,:WS-MASTER-CUST-DOB
+           END-EXEC.
+
+           IF SQLCODE = 100
+               SET WS-MASTER-IS-EOF         TO TRUE
+               MOVE HIGH-VALUES             TO WS-MASTER-KEY
+           END-IF.
+           .
+       1200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                      2000-PROCESS-MATCH                        *
+      * CLASSIC BALANCED-LINE MATCH/MERGE OF THE EXTRACT AGAINST THE   *
+      * DB2 CURSOR, BOTH IN CUST_NUM SEQUENCE.                         *
+      ******************************************************************
+       2000-PROCESS-MATCH.
+
+           EVALUATE TRUE
+               WHEN WS-EXTRACT-KEY < WS-MASTER-KEY
+                   PERFORM 2100-ADD-CUSTOMER
+                      THRU 2100-EXIT
+                   PERFORM 1100-READ-EXTRACT
+                      THRU 1100-EXIT
+               WHEN WS-EXTRACT-KEY > WS-MASTER-KEY
+                   PERFORM 2200-DELETE-CUSTOMER
+                      THRU 2200-EXIT
+                   PERFORM 1200-READ-MASTER
+                      THRU 1200-EXIT
+               WHEN OTHER
+                   PERFORM 2300-COMPARE-AND-CHANGE
+                      THRU 2300-EXIT
+                   PERFORM 1100-READ-EXTRACT
+                      THRU 1100-EXIT
+                   PERFORM 1200-READ-MASTER
+                      THRU 1200-EXIT
+           END-EVALUATE.
+           .
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                      2100-ADD-CUSTOMER                         *
+      ******************************************************************
+       2100-ADD-CUSTOMER.
+
+           EXEC SQL
+                INSERT INTO T_CUST_DATA
+                       ( CUST_NUM, SEG_ID, CUST_NM, CUST_DOB )
+                VALUES ( :WS-EXTRACT-KEY
+                       , :WS-EXTRACT-SEG-ID
+                       , :WS-EXTRACT-CUST-NM
+                       , :WS-EXTRACT-CUST-DOB )
+           END-EXEC.
+
+           IF SQLCODE = 0
+               ADD 1                        TO WS-ADD-COUNT
+               DISPLAY 'F5748REC - ADD    ' WS-EXTRACT-KEY
+           ELSE
+               DISPLAY 'F5748REC - ADD FAILED SQLCODE=' SQLCODE
+                        ' FOR ' WS-EXTRACT-KEY
+           END-IF.
+           .
+       2100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                     2200-DELETE-CUSTOMER                       *
+      ******************************************************************
+       2200-DELETE-CUSTOMER.
+
+           EXEC SQL
+                DELETE FROM T_CUST_DATA
+                 WHERE CUST_NUM = :WS-MASTER-KEY
+           END-EXEC.
+
+           IF SQLCODE = 0
+               ADD 1                        TO WS-DELETE-COUNT
+               DISPLAY 'F5748REC - DELETE ' WS-MASTER-KEY
+           ELSE
+               DISPLAY 'F5748REC - DELETE FAILED SQLCODE=' SQLCODE
+                        ' FOR ' WS-MASTER-KEY
+           END-IF.
+           .
+       2200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                   2300-COMPARE-AND-CHANGE                      *
+      ******************************************************************
+       2300-COMPARE-AND-CHANGE.
+
+           IF WS-EXTRACT-SEG-ID  NOT = WS-MASTER-SEG-ID  OR
+              WS-EXTRACT-CUST-NM NOT = WS-MASTER-CUST-NM OR
+              WS-EXTRACT-CUST-DOB NOT = WS-MASTER-CUST-DOB
+
+               EXEC SQL
+                    UPDATE T_CUST_DATA
+                       SET SEG_ID   = :WS-EXTRACT-SEG-ID
+                         , CUST_NM  = :WS-EXTRACT-CUST-NM
+                         , CUST_DOB = :WS-EXTRACT-CUST-DOB
+                     WHERE CUST_NUM = :WS-EXTRACT-KEY
+               END-EXEC
+
+               IF SQLCODE = 0
+                   ADD 1                     TO WS-CHANGE-COUNT
+                   DISPLAY 'F5748REC - CHANGE ' WS-EXTRACT-KEY
+               ELSE
+                   DISPLAY 'F5748REC - CHANGE FAILED SQLCODE=' SQLCODE
+                            ' FOR ' WS-EXTRACT-KEY
+               END-IF
+           END-IF.
+           .
+       2300-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                       8000-CLOSE-FILES                         *
+      ******************************************************************
+       8000-CLOSE-FILES.
+
+           CLOSE CUST-EXTRACT-FILE.
+
+           EXEC SQL
+                CLOSE CUST-CSR
+           END-EXEC.
+           .
+       8000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                     9000-REPORT-SUMMARY                        *
+      ******************************************************************
+       9000-REPORT-SUMMARY.
+
+           DISPLAY 'F5748REC - EXTRACT ROWS READ     : ' WS-READ-COUNT.
+           DISPLAY 'F5748REC - CUSTOMERS ADDED       : ' WS-ADD-COUNT.
+           DISPLAY 'F5748REC - CUSTOMERS CHANGED     : '
+                    WS-CHANGE-COUNT.
+           DISPLAY 'F5748REC - CUSTOMERS DELETED     : '
+                    WS-DELETE-COUNT.
+           .
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM F5748REC.
