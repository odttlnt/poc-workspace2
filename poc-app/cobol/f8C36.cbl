@@ -0,0 +1,343 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F5748C36.
+       AUTHOR. UIS-AD.
+       DATE-COMPILED. AUG 2026.
+       SECURITY.
+      ******************************************************************
+      *                                                                *
+      *  F5748C36:     UIS NIGHTLY CUSTOMER 360 REPORT                 *
+      *                                                                *
+      *  FUNCTION:     T_CUST_DATA, THE T_UIS_TRANSACTION_LOG TABLE,   *
+      *                AND THE INFORCE FAMILY FILE ARE EACH ONLY EVER  *
+      *                TOUCHED TRANSACTIONALLY, ONE CUSTOMER AT A TIME,*
+      *                INSIDE F5748I00 - THERE IS NO CONSOLIDATED VIEW *
+      *                OF A CUSTOMER'S ACTIVITY ACROSS ALL THREE. THIS *
+      *                JOB WALKS T_CUST_DATA IN CUST_NUM SEQUENCE AND, *
+      *                FOR EACH CUSTOMER, PRINTS THE T_CUST_DATA       *
+      *                PROFILE, A ROLLUP OF WHICH UIS SERVICES THEY    *
+      *                USED ON THE RUN DATE (FROM THE LOG TABLE), AND  *
+      *                THEIR CURRENT INFORCE FAMILY ROSTER, SO ACCOUNT *
+      *                MANAGEMENT CAN REVIEW A CUSTOMER'S FULL UIS     *
+      *                ACTIVITY WITHOUT PULLING THREE SEPARATE         *
+      *                EXTRACTS AND JOINING THEM BY HAND.              *
+      *                                                                *
+      *                THE FAMILY ROSTER IS FETCHED BY CALLING         *
+      *                F5748ZQF (GETFAMILY) DIRECTLY, THE SAME I/O     *
+      *                MODULE F5748I00'S 9000-CALL-INFORCE USES,       *
+      *                RATHER THAN GOING BACK THROUGH F5748I00 ITSELF -*
+      *                THIS REPORT WANTS THE WHOLE INFORCE FAMILY      *
+      *                TABLE FOR THE CUSTOMER, NOT ONE EMPLOYEE'S      *
+      *                VALIDATED VIEW OF IT, AND THIS JOB HAS NO       *
+      *                EMPLOYEE ID TO VALIDATE AGAINST ANYWAY.         *
+      *                                                                *
+      *  ENVIRONMENT:  BATCH. F5748ZQF IS A UIS SERVICES SUBPROGRAM    *
+      *                (SEE F5748KU0) THAT EXPECTS A CICS EIB BLOCK AS *
+      *                ITS FIRST PARAMETER, SO THIS JOB MUST RUN IN A  *
+      *                CICS-ENABLED BATCH REGION (OR AGAINST A BATCH   *
+      *                STUB THAT SUPPLIES ONE) - THE SAME APPROACH     *
+      *                F5748RPL/F5748BLK USE TO DRIVE F5748I00 ITSELF. *
+      *                WS-EIB-STUB-AREA/WS-DUMMY-COMMAREA STAND IN FOR *
+      *                THE EIB BLOCK AND DFHCOMMAREA THAT A REAL CICS  *
+      *                REGION WOULD SUPPLY.                            *
+      *                                                                *
+      *  PARAMETERS:   1. SYSIN - RUN-DATE (YYYY-MM-DD) - THE DAY THE  *
+      *                   SERVICE-USAGE ROLLUP IS BUILT FOR.           *
+      *                                                                *
+      *  DB2 TABLES:   T_CUST_DATA (READ), T_UIS_TRANSACTION_LOG (READ)*
+      *                                                                *
+      *  MODIFICATION HISTORY:                                        *
+      *  DATE       INIT   DESCRIPTION                                *
+      *  ---------  -----  ------------------------------------------ *
+      *  2026-08-08 UISAD  INITIAL VERSION                             *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       01  FILLER                           PIC X(27)
+                                  VALUE 'WORKING-STORAGE-BEGINS-HERE'.
+
+      ******************************************************************
+      *                                                                *
+      *         VARIABLE DATA AREA                                     *
+      *                                                                *
+      ******************************************************************
+      *
+       01  WS-CONSTANTS.
+           05  WS-NAME-OF-THIS-MODULE       PIC X(08) VALUE 'F5748C36'.
+           05  WS-400K-ONLINE-IO            PIC X(08) VALUE 'F5748ZQF'.
+
+       01  WS-PARM-CARD.
+           05  WS-RUN-DATE                  PIC X(10) VALUE SPACES.
+
+       01  WS-COUNTER-AREA.
+           05  WS-CUST-COUNT                PIC 9(07) VALUE ZEROES.
+           05  WS-SVC-ROW-COUNT             PIC 9(07) VALUE ZEROES.
+           05  WS-FAMILY-MEMBER-COUNT       PIC 9(07) VALUE ZEROES.
+           05  WS-FAM-IDX                   PIC 9(02) VALUE ZEROES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+               88  WS-EOF-CURSOR                      VALUE 'Y'.
+           05  WS-SVC-EOF-SW                PIC X(01) VALUE 'N'.
+               88  WS-EOF-SVC-CURSOR                  VALUE 'Y'.
+               88  WS-NOT-EOF-SVC-CURSOR              VALUE 'N'.
+
+      * STAND-INS FOR THE CICS EIB BLOCK AND DFHCOMMAREA A REAL CICS
+      * REGION WOULD PASS TO A UIS SERVICES SUBPROGRAM - SEE F5748KU0.
+       01  WS-EIB-STUB-AREA                 PIC X(01) VALUE SPACE.
+       01  WS-DUMMY-COMMAREA                PIC X(01) VALUE SPACE.
+
+       01  ZQF-LINKAGE-AREA0.
+           COPY F5748ZQF REPLACING ==:FD:== BY ==ZQF==.
+
+       01  ZQH-LINKAGE-AREA1.
+           COPY F5748IN0 REPLACING ==:FD:== BY ==ZQH==.
+
+       01  ZQH-LINKAGE-AREA2.
+           COPY F5748ZQH REPLACING ==:FD:== BY ==ZQH==.
+
+           EXEC SQL INCLUDE SQLCA        END-EXEC.
+
+      * DCLGEN FOR T_CUST_DATA
+           EXEC SQL INCLUDE F5748CST     END-EXEC.
+
+      * DCLGEN FOR T_UIS_TRANSACTION_LOG
+           EXEC SQL INCLUDE F5748TLG     END-EXEC.
+
+       01  WS-SVC-ROLLUP-AREA.
+           05  WS-SVC-NAME                  PIC X(30) VALUE SPACES.
+           05  WS-SVC-USE-COUNT             PIC S9(09) USAGE COMP
+                                                        VALUE ZEROES.
+
+           EXEC SQL
+                DECLARE CUST-CSR CURSOR FOR
+                SELECT CUST_NUM, SEG_ID, CUST_NM, CUST_DOB
+                  FROM T_CUST_DATA
+                 ORDER BY CUST_NUM
+           END-EXEC.
+
+           EXEC SQL
+                DECLARE SVC-CSR CURSOR FOR
+                SELECT TLG_SERVICE_NAME, COUNT(*)
+                  FROM T_UIS_TRANSACTION_LOG
+                 WHERE TLG_CUSTOMER_NBR = :CUST-NUM
+                   AND TLG_LOG_TYPE = 'REQUEST'
+                   AND DATE(TLG_LOG_TIMESTAMP) = :WS-RUN-DATE
+                 GROUP BY TLG_SERVICE_NAME
+                 ORDER BY TLG_SERVICE_NAME
+           END-EXEC.
+
+       01  FILLER                                PIC X(32) VALUE
+           'F5748C36 WORKING STORAGE ENDS'.
+      *
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *                          0000-BEGIN                            *
+      ******************************************************************
+       0000-BEGIN.
+
+           PERFORM 1000-INITIALIZE
+              THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-CUSTOMER
+              THRU 2000-EXIT
+              UNTIL WS-EOF-CURSOR.
+
+           PERFORM 8000-CLOSE-CURSOR
+              THRU 8000-EXIT.
+
+           PERFORM 9000-REPORT-SUMMARY
+              THRU 9000-EXIT.
+
+           GOBACK.
+       0000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                       1000-INITIALIZE                          *
+      ******************************************************************
+       1000-INITIALIZE.
+
+           ACCEPT WS-RUN-DATE                FROM SYSIN.
+
+           DISPLAY 'F5748C36 - CUSTOMER 360 REPORT FOR ' WS-RUN-DATE.
+
+           EXEC SQL
+                OPEN CUST-CSR
+           END-EXEC.
+
+           PERFORM 2900-FETCH-NEXT-CUST
+              THRU 2900-EXIT.
+           .
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                    2000-PROCESS-CUSTOMER                       *
+      ******************************************************************
+       2000-PROCESS-CUSTOMER.
+
+           ADD 1                             TO WS-CUST-COUNT.
+
+           DISPLAY ' '.
+           DISPLAY 'CUSTOMER=' CUST-NUM
+                    ' SEGMENT=' SEG-ID
+                    ' NAME='    CUST-NM
+                    ' DOB='     CUST-DOB.
+
+           PERFORM 2100-PRINT-SERVICE-ROLLUP
+              THRU 2100-EXIT.
+
+           PERFORM 2200-PRINT-FAMILY-ROSTER
+              THRU 2200-EXIT.
+
+           PERFORM 2900-FETCH-NEXT-CUST
+              THRU 2900-EXIT.
+           .
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                  2100-PRINT-SERVICE-ROLLUP                     *
+      * ROLLS UP THE CUSTOMER'S UIS SERVICE USAGE FOR WS-RUN-DATE FROM *
+      * T_UIS_TRANSACTION_LOG.                                         *
+      ******************************************************************
+       2100-PRINT-SERVICE-ROLLUP.
+
+           SET WS-NOT-EOF-SVC-CURSOR        TO TRUE.
+
+           EXEC SQL
+                OPEN SVC-CSR
+           END-EXEC.
+
+           PERFORM 2110-FETCH-SVC-ROW
+              THRU 2110-EXIT
+              UNTIL WS-EOF-SVC-CURSOR.
+
+           EXEC SQL
+                CLOSE SVC-CSR
+           END-EXEC.
+           .
+       2100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                   2110-FETCH-SVC-ROW                           *
+      ******************************************************************
+       2110-FETCH-SVC-ROW.
+
+           EXEC SQL
+                FETCH SVC-CSR
+                INTO  :WS-SVC-NAME, :WS-SVC-USE-COUNT
+           END-EXEC.
+
+           IF SQLCODE = 100
+               SET WS-EOF-SVC-CURSOR         TO TRUE
+           ELSE
+               IF SQLCODE NOT = 0
+                   DISPLAY 'F5748C36 - SERVICE ROLLUP FETCH FAILED '
+                            'SQLCODE=' SQLCODE
+                   SET WS-EOF-SVC-CURSOR     TO TRUE
+               ELSE
+                   ADD 1                     TO WS-SVC-ROW-COUNT
+                   DISPLAY '   SERVICE=' WS-SVC-NAME
+                            ' USES='    WS-SVC-USE-COUNT
+               END-IF
+           END-IF.
+           .
+       2110-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                  2200-PRINT-FAMILY-ROSTER                      *
+      * FETCHES THE CUSTOMER'S CURRENT INFORCE FAMILY ROSTER BY        *
+      * CALLING F5748ZQF (GETFAMILY) DIRECTLY.                         *
+      ******************************************************************
+       2200-PRINT-FAMILY-ROSTER.
+
+           MOVE WS-NAME-OF-THIS-MODULE      TO ZQH-PASS-LAST-CONTROL.
+           MOVE CUST-NUM                    TO ZQH-KEY-CUSTOMER-NUMBER.
+           MOVE SEG-ID                      TO ZQH-INF-DDNAME(8:1).
+           MOVE 'F6405IN'                   TO ZQH-INF-DDNAME(1:7).
+
+           SET ZQH-GETFAMILY                TO TRUE.
+
+           CALL WS-400K-ONLINE-IO USING
+                       WS-EIB-STUB-AREA
+                       WS-DUMMY-COMMAREA
+                       ZQF-LINKAGE-AREA0
+                       ZQH-LINKAGE-AREA1
+                       ZQH-LINKAGE-AREA2.
+
+           IF NOT ZQF-SUCCESSFUL
+               DISPLAY '   NO INFORCE FAMILY RECORD ON FILE'
+           ELSE
+               PERFORM VARYING WS-FAM-IDX FROM 1 BY 1
+                         UNTIL WS-FAM-IDX > ZQH-MBRTBL-NUMBER-OF-MEMBERS
+                   ADD 1                    TO WS-FAMILY-MEMBER-COUNT
+                   DISPLAY '   FAMILY MEMBER='
+                            ZQH-MBRTBL-FIRST-NAME(WS-FAM-IDX)
+                            ' '
+                            ZQH-MBRTBL-LAST-NAME(WS-FAM-IDX)
+                            ' RELATIONSHIP='
+                            ZQH-MBRTBL-MBR-RELATIONSHIP(WS-FAM-IDX)
+               END-PERFORM
+           END-IF.
+           .
+       2200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                   2900-FETCH-NEXT-CUST                         *
+      ******************************************************************
+       2900-FETCH-NEXT-CUST.
+
+           EXEC SQL
+                FETCH CUST-CSR
+                INTO  :CUST-NUM, :SEG-ID, :CUST-NM, :CUST-DOB
+           END-EXEC.
+
+           IF SQLCODE = 100
+               SET WS-EOF-CURSOR             TO TRUE
+           ELSE
+               IF SQLCODE NOT = 0
+                   DISPLAY 'F5748C36 - FETCH FAILED SQLCODE=' SQLCODE
+                   SET WS-EOF-CURSOR         TO TRUE
+               END-IF
+           END-IF.
+           .
+       2900-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                     8000-CLOSE-CURSOR                          *
+      ******************************************************************
+       8000-CLOSE-CURSOR.
+
+           EXEC SQL
+                CLOSE CUST-CSR
+           END-EXEC.
+           .
+       8000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                    9000-REPORT-SUMMARY                         *
+      ******************************************************************
+       9000-REPORT-SUMMARY.
+
+           DISPLAY ' '.
+           DISPLAY 'F5748C36 - CUSTOMERS REPORTED    : ' WS-CUST-COUNT.
+           DISPLAY 'F5748C36 - SERVICE ROLLUP ROWS   : '
+                    WS-SVC-ROW-COUNT.
+           DISPLAY 'F5748C36 - FAMILY MEMBERS REPORTED: '
+                    WS-FAMILY-MEMBER-COUNT.
+           .
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM F5748C36.
