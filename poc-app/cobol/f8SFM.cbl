@@ -0,0 +1,376 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F5748SFM.
+       AUTHOR. UIS-AD.
+       DATE-COMPILED. AUG 2026.
+       SECURITY.
+      ******************************************************************
+      *                                                                *
+      *  F5748SFM:     T_UIS_SRV_FN_PGM MAINTENANCE UTILITY            *
+      *                                                                *
+      *  FUNCTION:     THIS IS THE ONLY SUPPORTED WAY TO ADD, CHANGE,  *
+      *                OR RETIRE A ROW ON T_UIS_SRV_FN_PGM - THE TABLE *
+      *                3400-GET-SERVICE-PROG IN F5748I00 USES TO       *
+      *                ROUTE EVERY UIS SERVICE REQUEST TO A PROGRAM.   *
+      *                EVERY CHANGE IS WRITTEN TO T_UIS_SRV_FN_LOG     *
+      *                WITH THE BEFORE/AFTER IMAGE, TIMESTAMP, AND     *
+      *                REQUESTING USERID SO A BAD ROUTING CHANGE CAN   *
+      *                BE TRACED BACK TO WHO MADE IT AND WHEN.         *
+      *                                                                *
+      *  ENVIRONMENT:  BATCH                                          *
+      *                                                                *
+      *  PARAMETERS:   1. SYSIN - ONE MAINTENANCE CARD:                *
+      *                   COLS 01-06  ACTION   (ADD/CHANGE/DELETE)    *
+      *                   COLS 07-10  SRV-FN-CD                       *
+      *                   COLS 11-18  SRV-PGM-NM                      *
+      *                   COLS 19-19  CUST-NUM-VLD-RQR-IND            *
+      *                   COLS 20-49  SRV-DSCR                        *
+      *                   COLS 50-59  EFF-DATE (YYYY-MM-DD)           *
+      *                   COLS 60-69  END-DATE (YYYY-MM-DD)           *
+      *                   COLS 70-77  REQUESTING USERID               *
+      *                   COLS 78-78  SENSITIVE-IND (Y/N)             *
+      *                                                                *
+      *  DB2 TABLES:   T_UIS_SRV_FN_PGM (READ/UPDATE)                  *
+      *                T_UIS_SRV_FN_LOG (INSERT)                       *
+      *                                                                *
+      *  MODIFICATION HISTORY:                                        *
+      *  DATE       INIT   DESCRIPTION                                *
+      *  ---------  -----  ------------------------------------------ *
+      *  2026-08-08 UISAD  INITIAL VERSION                             *
+      *  2026-08-09 UISAD  ADDED SENSITIVE-IND MAINTENANCE             *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       01  FILLER                           PIC X(27)
+                                  VALUE 'WORKING-STORAGE-BEGINS-HERE'.
+
+      ******************************************************************
+      *                                                                *
+      *         VARIABLE DATA AREA                                     *
+      *                                                                *
+      ******************************************************************
+      *
+       01  WS-CONSTANTS.
+           05  WS-NAME-OF-THIS-MODULE       PIC X(08) VALUE 'F5748SFM'.
+
+       01  WS-MAINT-CARD.
+           05  WS-MAINT-ACTION              PIC X(06) VALUE SPACES.
+               88  WS-ACTION-IS-ADD                   VALUE 'ADD'.
+               88  WS-ACTION-IS-CHANGE                VALUE 'CHANGE'.
+               88  WS-ACTION-IS-DELETE                VALUE 'DELETE'.
+               88  WS-ACTION-IS-VALID
+                                   VALUE 'ADD' 'CHANGE' 'DELETE'.
+           05  WS-MAINT-SRV-FN-CD           PIC X(04) VALUE SPACES.
+           05  WS-MAINT-SRV-PGM-NM          PIC X(08) VALUE SPACES.
+           05  WS-MAINT-CUST-VLD-IND        PIC X(01) VALUE SPACES.
+           05  WS-MAINT-SRV-DSCR            PIC X(30) VALUE SPACES.
+           05  WS-MAINT-EFF-DATE            PIC X(10) VALUE SPACES.
+           05  WS-MAINT-END-DATE            PIC X(10) VALUE SPACES.
+           05  WS-MAINT-USERID              PIC X(08) VALUE SPACES.
+           05  WS-MAINT-SENSITIVE-IND       PIC X(01) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-ROW-FOUND-SW              PIC X(01) VALUE 'N'.
+               88  WS-ROW-WAS-FOUND                   VALUE 'Y'.
+
+      ******************************************************************
+      *                                                                *
+      *                    DB2 TABLES AREA                             *
+      *                                                                *
+      ******************************************************************
+      *
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+      * DCLGEN FOR T_UIS_SRV_FN_PGM
+           EXEC SQL
+                INCLUDE F5748SFP
+           END-EXEC.
+
+      * DCLGEN FOR T_UIS_SRV_FN_LOG
+           EXEC SQL
+                INCLUDE F5748SFL
+           END-EXEC.
+
+       01  FILLER                                PIC X(32) VALUE
+           'F5748SFM WORKING STORAGE ENDS'.
+      *
+       PROCEDURE DIVISION.
+      ******************************************************************
+       0000-BEGIN.
+      *
+           PERFORM 1000-INITIALIZE
+              THRU 1000-EXIT.
+
+           IF WS-ACTION-IS-VALID
+               PERFORM 2000-READ-CURRENT-ROW
+                  THRU 2000-EXIT
+
+               EVALUATE TRUE
+                   WHEN WS-ACTION-IS-ADD
+                      PERFORM 3100-ADD-ROW
+                         THRU 3100-EXIT
+                   WHEN WS-ACTION-IS-CHANGE
+                      PERFORM 3200-CHANGE-ROW
+                         THRU 3200-EXIT
+                   WHEN WS-ACTION-IS-DELETE
+                      PERFORM 3300-DELETE-ROW
+                         THRU 3300-EXIT
+               END-EVALUATE
+           ELSE
+               DISPLAY 'F5748SFM - INVALID ACTION ON MAINTENANCE CARD: '
+                        WS-MAINT-ACTION
+           END-IF.
+
+           GOBACK.
+       0000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                       1000-INITIALIZE                          *
+      ******************************************************************
+       1000-INITIALIZE.
+
+           ACCEPT WS-MAINT-CARD              FROM SYSIN.
+
+           DISPLAY 'F5748SFM - ACTION=' WS-MAINT-ACTION
+                    ' SRVFUNC=' WS-MAINT-SRV-FN-CD
+                    ' USERID=' WS-MAINT-USERID.
+           .
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                     2000-READ-CURRENT-ROW                      *
+      * READS THE ROW AS IT EXISTS TODAY SO THE BEFORE IMAGE CAN BE    *
+      * WRITTEN TO THE CHANGE LOG NO MATTER WHAT ACTION IS TAKEN.      *
+      ******************************************************************
+       2000-READ-CURRENT-ROW.
+
+           MOVE 'N'                         TO WS-ROW-FOUND-SW.
+
+           MOVE SPACES                      TO UIS-SRV-PGM-NM
+                                                UIS-SRV-DSCR
+                                                CUST-NUM-VLD-RQR-IND
+                                                UIS-SRV-EFF-DATE
+                                                UIS-SRV-END-DATE
+                                                SENSITIVE-IND.
+
+           EXEC SQL
+                SELECT  UIS_SRV_PGM_NM
+                       ,CUST_NUM_VLD_RQR_IND
+                       ,UIS_SRV_DSCR
+                       ,EFF_DATE
+                       ,END_DATE
+                       ,SENSITIVE_IND
+                  INTO  :UIS-SRV-PGM-NM
+                       ,:CUST-NUM-VLD-RQR-IND
+                       ,:UIS-SRV-DSCR
+                       ,:UIS-SRV-EFF-DATE
+                       ,:UIS-SRV-END-DATE
+                       ,:SENSITIVE-IND
+                  FROM T_UIS_SRV_FN_PGM
+                 WHERE UIS_SRV_FN_CD = :WS-MAINT-SRV-FN-CD
+           END-EXEC.
+
+           IF SQLCODE = 0
+               SET WS-ROW-WAS-FOUND         TO TRUE
+           END-IF.
+           .
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                         3100-ADD-ROW                           *
+      ******************************************************************
+       3100-ADD-ROW.
+
+           IF WS-ROW-WAS-FOUND
+               DISPLAY 'F5748SFM - ADD FAILED, ROW ALREADY EXISTS FOR '
+                        WS-MAINT-SRV-FN-CD
+           ELSE
+               EXEC SQL
+                    INSERT INTO T_UIS_SRV_FN_PGM
+                           ( UIS_SRV_FN_CD
+                           , UIS_SRV_PGM_NM
+                           , CUST_NUM_VLD_RQR_IND
+                           , UIS_SRV_DSCR
+                           , EFF_DATE
+                           , END_DATE
+                           , SENSITIVE_IND )
+                    VALUES ( :WS-MAINT-SRV-FN-CD
+                           , :WS-MAINT-SRV-PGM-NM
+                           , :WS-MAINT-CUST-VLD-IND
+                           , :WS-MAINT-SRV-DSCR
+                           , :WS-MAINT-EFF-DATE
+                           , :WS-MAINT-END-DATE
+                           , :WS-MAINT-SENSITIVE-IND )
+               END-EXEC
+
+               IF SQLCODE = 0
+                   MOVE SPACES               TO SFL-OLD-PGM-NM
+                                                 SFL-OLD-DSCR
+                                                 SFL-OLD-CUST-VLD-IND
+                                                 SFL-OLD-EFF-DATE
+                                                 SFL-OLD-END-DATE
+                                                 SFL-OLD-SENSITIVE-IND
+                   SET SFL-CHANGE-IS-ADD     TO TRUE
+                   PERFORM 9000-WRITE-CHANGE-LOG
+                      THRU 9000-EXIT
+               ELSE
+                   DISPLAY 'F5748SFM - INSERT FAILED SQLCODE=' SQLCODE
+               END-IF
+           END-IF.
+           .
+       3100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                        3200-CHANGE-ROW                         *
+      ******************************************************************
+       3200-CHANGE-ROW.
+
+           IF NOT WS-ROW-WAS-FOUND
+               DISPLAY 'F5748SFM - CHANGE FAILED, NO ROW FOUND FOR '
+                        WS-MAINT-SRV-FN-CD
+           ELSE
+               EXEC SQL
+                    UPDATE T_UIS_SRV_FN_PGM
+                       SET UIS_SRV_PGM_NM       = :WS-MAINT-SRV-PGM-NM
+                         , CUST_NUM_VLD_RQR_IND = :WS-MAINT-CUST-VLD-IND
+                         , UIS_SRV_DSCR         = :WS-MAINT-SRV-DSCR
+                         , EFF_DATE             = :WS-MAINT-EFF-DATE
+                         , END_DATE             = :WS-MAINT-END-DATE
+                         , SENSITIVE_IND        = :WS-MAINT-SENSITIVE-IND
+                     WHERE UIS_SRV_FN_CD        = :WS-MAINT-SRV-FN-CD
+               END-EXEC
+
+               IF SQLCODE = 0
+                   MOVE UIS-SRV-PGM-NM       TO SFL-OLD-PGM-NM
+                   MOVE UIS-SRV-DSCR         TO SFL-OLD-DSCR
+                   MOVE CUST-NUM-VLD-RQR-IND TO SFL-OLD-CUST-VLD-IND
+                   MOVE UIS-SRV-EFF-DATE     TO SFL-OLD-EFF-DATE
+                   MOVE UIS-SRV-END-DATE     TO SFL-OLD-END-DATE
+                   MOVE SENSITIVE-IND        TO SFL-OLD-SENSITIVE-IND
+                   SET SFL-CHANGE-IS-UPDATE  TO TRUE
+                   PERFORM 9000-WRITE-CHANGE-LOG
+                      THRU 9000-EXIT
+               ELSE
+                   DISPLAY 'F5748SFM - UPDATE FAILED SQLCODE=' SQLCODE
+               END-IF
+           END-IF.
+           .
+       3200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                        3300-DELETE-ROW                         *
+      ******************************************************************
+       3300-DELETE-ROW.
+
+           IF NOT WS-ROW-WAS-FOUND
+               DISPLAY 'F5748SFM - DELETE FAILED, NO ROW FOUND FOR '
+                        WS-MAINT-SRV-FN-CD
+           ELSE
+               EXEC SQL
+                    DELETE FROM T_UIS_SRV_FN_PGM
+                     WHERE UIS_SRV_FN_CD = :WS-MAINT-SRV-FN-CD
+               END-EXEC
+
+               IF SQLCODE = 0
+                   MOVE UIS-SRV-PGM-NM       TO SFL-OLD-PGM-NM
+                   MOVE UIS-SRV-DSCR         TO SFL-OLD-DSCR
+                   MOVE CUST-NUM-VLD-RQR-IND TO SFL-OLD-CUST-VLD-IND
+                   MOVE UIS-SRV-EFF-DATE     TO SFL-OLD-EFF-DATE
+                   MOVE UIS-SRV-END-DATE     TO SFL-OLD-END-DATE
+                   MOVE SENSITIVE-IND        TO SFL-OLD-SENSITIVE-IND
+                   MOVE SPACES               TO SFL-NEW-PGM-NM
+                                                 SFL-NEW-DSCR
+                                                 SFL-NEW-CUST-VLD-IND
+                                                 SFL-NEW-EFF-DATE
+                                                 SFL-NEW-END-DATE
+                                                 SFL-NEW-SENSITIVE-IND
+                   SET SFL-CHANGE-IS-DELETE  TO TRUE
+                   PERFORM 9000-WRITE-CHANGE-LOG
+                      THRU 9000-EXIT
+               ELSE
+                   DISPLAY 'F5748SFM - DELETE FAILED SQLCODE=' SQLCODE
+               END-IF
+           END-IF.
+           .
+       3300-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                    9000-WRITE-CHANGE-LOG                       *
+      * COMMON AUDIT-ROW WRITER SHARED BY ADD/CHANGE/DELETE. THE OLD-  *
+      * SIDE FIELDS ARE FILLED BY THE CALLER BEFORE THIS IS PERFORMED. *
+      ******************************************************************
+       9000-WRITE-CHANGE-LOG.
+
+           MOVE WS-MAINT-SRV-FN-CD          TO SFL-SRV-FN-CD.
+           MOVE WS-MAINT-USERID             TO SFL-CHANGE-USERID.
+
+           IF NOT SFL-CHANGE-IS-DELETE
+               MOVE WS-MAINT-SRV-PGM-NM     TO SFL-NEW-PGM-NM
+               MOVE WS-MAINT-SRV-DSCR       TO SFL-NEW-DSCR
+               MOVE WS-MAINT-CUST-VLD-IND   TO SFL-NEW-CUST-VLD-IND
+               MOVE WS-MAINT-EFF-DATE       TO SFL-NEW-EFF-DATE
+               MOVE WS-MAINT-END-DATE       TO SFL-NEW-END-DATE
+               MOVE WS-MAINT-SENSITIVE-IND  TO SFL-NEW-SENSITIVE-IND
+           END-IF.
+
+           EXEC SQL
+                SET :SFL-CHANGE-TS = CURRENT TIMESTAMP
+           END-EXEC.
+
+           EXEC SQL
+                INSERT INTO T_UIS_SRV_FN_LOG
+                       ( SFL_SRV_FN_CD
+                       , SFL_CHANGE_TS
+                       , SFL_CHANGE_USERID
+                       , SFL_CHANGE_TYPE
+                       , SFL_OLD_PGM_NM
+                       , SFL_NEW_PGM_NM
+                       , SFL_OLD_DSCR
+                       , SFL_NEW_DSCR
+                       , SFL_OLD_CUST_VLD_IND
+                       , SFL_NEW_CUST_VLD_IND
+                       , SFL_OLD_EFF_DATE
+                       , SFL_NEW_EFF_DATE
+                       , SFL_OLD_END_DATE
+                       , SFL_NEW_END_DATE
+                       , SFL_OLD_SENSITIVE_IND
+                       , SFL_NEW_SENSITIVE_IND )
+                VALUES ( :SFL-SRV-FN-CD
+                       , :SFL-CHANGE-TS
+                       , :SFL-CHANGE-USERID
+                       , :SFL-CHANGE-TYPE
+                       , :SFL-OLD-PGM-NM
+                       , :SFL-NEW-PGM-NM
+                       , :SFL-OLD-DSCR
+                       , :SFL-NEW-DSCR
+                       , :SFL-OLD-CUST-VLD-IND
+                       , :SFL-NEW-CUST-VLD-IND
+                       , :SFL-OLD-EFF-DATE
+                       , :SFL-NEW-EFF-DATE
+                       , :SFL-OLD-END-DATE
+                       , :SFL-NEW-END-DATE
+                       , :SFL-OLD-SENSITIVE-IND
+                       , :SFL-NEW-SENSITIVE-IND )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'F5748SFM - CHANGE LOG INSERT FAILED SQLCODE='
+                        SQLCODE
+           END-IF.
+           .
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM F5748SFM.
