@@ -0,0 +1,249 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F5748ARC.
+       AUTHOR. UIS-AD.
+       DATE-COMPILED. AUG 2026.
+       SECURITY.
+      ******************************************************************
+      *                                                                *
+      *  F5748ARC:     UIS TRANSACTION LOG RETENTION PURGE/ARCHIVE     *
+      *                                                                *
+      *  FUNCTION:     EVERY CALL INTO F5748I00 WRITES AT LEAST TWO    *
+      *                ROWS (REQUEST AND RESPONSE) INTO               *
+      *                T_UIS_TRANSACTION_LOG VIA 9300-LOG-DATA/        *
+      *                KZ0-DB2-LOG-PGM, AND NOTHING EVER REMOVES THEM. *
+      *                THIS JOB MOVES ROWS OLDER THAN A SUPPLIED       *
+      *                RETENTION CUTOFF DATE OUT TO                    *
+      *                T_UIS_TRANSACTION_LOG_ARCH AND PURGES THEM FROM *
+      *                THE LIVE TABLE, SO THE LIVE TABLE STAYS SMALL   *
+      *                FOR 3210-GET-CUST-DTL AND 3400-GET-SERVICE-     *
+      *                PROG'S DB2 ACCESS.                              *
+      *                                                                *
+      *  ENVIRONMENT:  BATCH.                                          *
+      *                                                                *
+      *  PARAMETERS:   1. SYSIN - CUTOFF-DATE (YYYY-MM-DD) - ROWS WITH *
+      *                   TLG_LOG_TIMESTAMP OLDER THAN THIS DATE ARE   *
+      *                   ARCHIVED AND PURGED. THE SCHEDULER IS        *
+      *                   RESPONSIBLE FOR COMPUTING THIS AS RUN DATE   *
+      *                   MINUS THE RETENTION WINDOW (13 MONTHS AT     *
+      *                   PRESENT) AND SUPPLYING IT HERE.              *
+      *                                                                *
+      *  DB2 TABLES:   T_UIS_TRANSACTION_LOG (READ, DELETE)            *
+      *                T_UIS_TRANSACTION_LOG_ARCH (INSERT)             *
+      *                                                                *
+      *  MODIFICATION HISTORY:                                        *
+      *  DATE       INIT   DESCRIPTION                                *
+      *  ---------  -----  ------------------------------------------ *
+      *  2026-08-08 UISAD  INITIAL VERSION                             *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       01  FILLER                           PIC X(27)
+                                  VALUE 'WORKING-STORAGE-BEGINS-HERE'.
+
+      ******************************************************************
+      *                                                                *
+      *         VARIABLE DATA AREA                                     *
+      *                                                                *
+      ******************************************************************
+      *
+       01  WS-CONSTANTS.
+           05  WS-NAME-OF-THIS-MODULE       PIC X(08) VALUE 'F5748ARC'.
+
+       01  WS-PARM-CARD.
+           05  WS-CUTOFF-DATE               PIC X(10) VALUE SPACES.
+
+       01  WS-COUNTER-AREA.
+           05  WS-ARCHIVED-COUNT            PIC 9(09) VALUE ZEROES.
+           05  WS-PURGE-ERROR-COUNT         PIC 9(09) VALUE ZEROES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+               88  WS-EOF-CURSOR                      VALUE 'Y'.
+
+           EXEC SQL INCLUDE SQLCA        END-EXEC.
+
+      * DCLGEN FOR T_UIS_TRANSACTION_LOG
+           EXEC SQL INCLUDE F5748TLG     END-EXEC.
+
+      * DCLGEN FOR T_UIS_TRANSACTION_LOG_ARCH
+           EXEC SQL INCLUDE F5748TLA     END-EXEC.
+
+           EXEC SQL
+                DECLARE PURGE-CSR CURSOR FOR
+                SELECT TLG_CALLING_PGM,   TLG_TRANID,
+                       TLG_TASK_NBR,      TLG_CUSTOMER_NBR,
+                       TLG_EMPLOYEE_NBR,  TLG_SOURCE_APPLIC,
+                       TLG_LOG_ENVIRONMENT,
+                       TLG_SEGMENT_ID,    TLG_LOG_DESCRIPTION,
+                       TLG_SERVICE_NAME,  TLG_CORRELATION_ID,
+                       TLG_LOG_TYPE,      TLG_LOG_TIMESTAMP,
+                       TLG_LOG_DATA_LENGTH,
+                       TLG_LOG_DATA
+                  FROM T_UIS_TRANSACTION_LOG
+                 WHERE DATE(TLG_LOG_TIMESTAMP) < :WS-CUTOFF-DATE
+                   FOR UPDATE OF TLG_LOG_TYPE
+           END-EXEC.
+
+       01  FILLER                                PIC X(32) VALUE
+           'F5748ARC WORKING STORAGE ENDS'.
+      *
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *                          0000-BEGIN                            *
+      ******************************************************************
+       0000-BEGIN.
+
+           PERFORM 1000-INITIALIZE
+              THRU 1000-EXIT.
+
+           EXEC SQL
+                OPEN PURGE-CSR
+           END-EXEC.
+
+           PERFORM 2000-ARCHIVE-AND-PURGE-ROW
+              THRU 2000-EXIT
+              UNTIL WS-EOF-CURSOR.
+
+           EXEC SQL
+                CLOSE PURGE-CSR
+           END-EXEC.
+
+           PERFORM 9000-REPORT-SUMMARY
+              THRU 9000-EXIT.
+
+           GOBACK.
+       0000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                       1000-INITIALIZE                          *
+      ******************************************************************
+       1000-INITIALIZE.
+
+           ACCEPT WS-CUTOFF-DATE             FROM SYSIN.
+
+           DISPLAY 'F5748ARC - PURGING TRANSACTION LOG ROWS OLDER '
+                    'THAN ' WS-CUTOFF-DATE.
+
+           PERFORM 2900-FETCH-NEXT-ROW
+              THRU 2900-EXIT.
+           .
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                 2000-ARCHIVE-AND-PURGE-ROW                     *
+      * COPIES THE CURRENT CURSOR ROW TO THE ARCHIVE TABLE, THEN       *
+      * DELETES IT FROM THE LIVE TABLE VIA WHERE CURRENT OF.           *
+      ******************************************************************
+       2000-ARCHIVE-AND-PURGE-ROW.
+
+           MOVE TLG-CALLING-PGM             TO TLA-CALLING-PGM.
+           MOVE TLG-TRANID                  TO TLA-TRANID.
+           MOVE TLG-TASK-NBR                TO TLA-TASK-NBR.
+           MOVE TLG-CUSTOMER-NBR            TO TLA-CUSTOMER-NBR.
+           MOVE TLG-EMPLOYEE-NBR            TO TLA-EMPLOYEE-NBR.
+           MOVE TLG-SOURCE-APPLIC           TO TLA-SOURCE-APPLIC.
+           MOVE TLG-LOG-ENVIRONMENT         TO TLA-LOG-ENVIRONMENT.
+           MOVE TLG-SEGMENT-ID              TO TLA-SEGMENT-ID.
+           MOVE TLG-LOG-DESCRIPTION         TO TLA-LOG-DESCRIPTION.
+           MOVE TLG-SERVICE-NAME            TO TLA-SERVICE-NAME.
+           MOVE TLG-CORRELATION-ID          TO TLA-CORRELATION-ID.
+           MOVE TLG-LOG-TYPE                TO TLA-LOG-TYPE.
+           MOVE TLG-LOG-TIMESTAMP           TO TLA-LOG-TIMESTAMP.
+           MOVE TLG-LOG-DATA-LENGTH         TO TLA-LOG-DATA-LENGTH.
+           MOVE TLG-LOG-DATA                TO TLA-LOG-DATA.
+           MOVE FUNCTION CURRENT-DATE       TO TLA-ARCHIVE-TS.
+
+           EXEC SQL
+                INSERT INTO T_UIS_TRANSACTION_LOG_ARCH
+                VALUES ( :TLA-CALLING-PGM,   :TLA-TRANID,
+                         :TLA-TASK-NBR,      :TLA-CUSTOMER-NBR,
+                         :TLA-EMPLOYEE-NBR,  :TLA-SOURCE-APPLIC,
+                         :TLA-LOG-ENVIRONMENT,
+                         :TLA-SEGMENT-ID,    :TLA-LOG-DESCRIPTION,
+                         :TLA-SERVICE-NAME,  :TLA-CORRELATION-ID,
+                         :TLA-LOG-TYPE,      :TLA-LOG-TIMESTAMP,
+                         :TLA-LOG-DATA-LENGTH,
+                         :TLA-LOG-DATA,      :TLA-ARCHIVE-TS )
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'F5748ARC - ARCHIVE INSERT FAILED SQLCODE='
+                        SQLCODE ' ROW LEFT ON LIVE TABLE'
+               ADD 1                         TO WS-PURGE-ERROR-COUNT
+           ELSE
+               EXEC SQL
+                    DELETE FROM T_UIS_TRANSACTION_LOG
+                     WHERE CURRENT OF PURGE-CSR
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   DISPLAY 'F5748ARC - PURGE DELETE FAILED SQLCODE='
+                            SQLCODE
+                   ADD 1                     TO WS-PURGE-ERROR-COUNT
+               ELSE
+                   ADD 1                     TO WS-ARCHIVED-COUNT
+               END-IF
+           END-IF.
+
+           PERFORM 2900-FETCH-NEXT-ROW
+              THRU 2900-EXIT.
+           .
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                   2900-FETCH-NEXT-ROW                          *
+      ******************************************************************
+       2900-FETCH-NEXT-ROW.
+
+           EXEC SQL
+                FETCH PURGE-CSR
+                INTO  :TLG-CALLING-PGM,   :TLG-TRANID,
+                      :TLG-TASK-NBR,      :TLG-CUSTOMER-NBR,
+                      :TLG-EMPLOYEE-NBR,  :TLG-SOURCE-APPLIC,
+                      :TLG-LOG-ENVIRONMENT,
+                      :TLG-SEGMENT-ID,    :TLG-LOG-DESCRIPTION,
+                      :TLG-SERVICE-NAME,  :TLG-CORRELATION-ID,
+                      :TLG-LOG-TYPE,      :TLG-LOG-TIMESTAMP,
+                      :TLG-LOG-DATA-LENGTH,
+                      :TLG-LOG-DATA
+           END-EXEC.
+
+           IF SQLCODE = 100
+               SET WS-EOF-CURSOR             TO TRUE
+           ELSE
+               IF SQLCODE NOT = 0
+                   DISPLAY 'F5748ARC - FETCH FAILED SQLCODE=' SQLCODE
+                   SET WS-EOF-CURSOR         TO TRUE
+               END-IF
+           END-IF.
+           .
+       2900-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                    9000-REPORT-SUMMARY                         *
+      ******************************************************************
+       9000-REPORT-SUMMARY.
+
+           DISPLAY ' '.
+           DISPLAY 'F5748ARC - ROWS ARCHIVED AND PURGED: '
+                    WS-ARCHIVED-COUNT.
+           DISPLAY 'F5748ARC - ROWS LEFT ON ERROR       : '
+                    WS-PURGE-ERROR-COUNT.
+
+           IF WS-PURGE-ERROR-COUNT NOT = ZEROES
+               MOVE 16                       TO RETURN-CODE
+           END-IF.
+           .
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM F5748ARC.
