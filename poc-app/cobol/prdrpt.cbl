@@ -0,0 +1,258 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRDRPT.
+       AUTHOR. NLOPEZ.
+       DATE-COMPILED. AUG 2026.
+       SECURITY.
+      ******************************************************************
+      *                                                                *
+      *  PRDRPT:       PRODUCT PRICE LIST BY DEPARTMENT/DIVISION       *
+      *                                                                *
+      *  FUNCTION:     JOINS Q.PRODUCTS TO Q.ORG SO A PRICE LIST CAN   *
+      *                BE PRINTED GROUPED BY OWNING DEPARTMENT AND     *
+      *                DIVISION INSTEAD OF BEING BUILT BY HAND IN A    *
+      *                SPREADSHEET EACH QUARTER. THE JOIN IS MADE ON   *
+      *                PRODGRP-TEXT = DEPTNAME-TEXT - A PRODUCT'S      *
+      *                GROUP NAME IS CARRIED AS THE OWNING DEPARTMENT'S*
+      *                NAME, SINCE Q.PRODUCTS HAS NO DEPTNUMB COLUMN.  *
+      *                PRODPRICE IS FETCHED WITH ITS IPRODUCTS NULL    *
+      *                INDICATOR (INDSTRUC(4)); WHEN THE COLUMN COMES  *
+      *                BACK NULL, THE SYSIN DEFAULT PRICE IS PRINTED   *
+      *                IN ITS PLACE INSTEAD OF A HARD ZERO. O.DIVISION *
+      *                IS ALSO NULLABLE AND IS FETCHED WITH ITS OWN    *
+      *                IORG INDICATOR (INDSTRUC(4)), DEFAULTED TO      *
+      *                SPACES WHEN NULL.                               *
+      *                                                                *
+      *  ENVIRONMENT:  BATCH.                                         *
+      *                                                                *
+      *  PARAMETERS:   1. SYSIN - DEFAULT-PRICE (999V99, RIGHT-        *
+      *                   JUSTIFIED, ZERO-FILLED) SUBSTITUTED FOR ANY  *
+      *                   PRODUCT WHOSE PRODPRICE COLUMN IS NULL.      *
+      *                                                                *
+      *  DB2 TABLES:   Q.PRODUCTS (READ), Q.ORG (READ)                *
+      *                                                                *
+      *  MODIFICATION HISTORY:                                        *
+      *  DATE       INIT   DESCRIPTION                                *
+      *  ---------  -----  ------------------------------------------ *
+      *  2026-08-08 UISAD  INITIAL VERSION                             *
+      *  2026-08-08 UISAD  ADDED NULL-AWARE PRODPRICE FALLBACK         *
+      *  2026-08-09 UISAD  ADDED NULL INDICATOR FOR O.O_DIVISION - A   *
+      *                    NULL DIVISION IS NOT PART OF THE JOIN AND   *
+      *                    WAS ABENDING THE FETCH WITH SQLCODE -305    *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       01  FILLER                           PIC X(27)
+                                  VALUE 'WORKING-STORAGE-BEGINS-HERE'.
+
+      ******************************************************************
+      *                                                                *
+      *         VARIABLE DATA AREA                                     *
+      *                                                                *
+      ******************************************************************
+      *
+       01  WS-CONSTANTS.
+           05  WS-NAME-OF-THIS-MODULE       PIC X(08) VALUE 'PRDRPT'.
+
+       01  WS-PARM-CARD.
+           05  WS-DEFAULT-PRICE             PIC 9(3)V9(2) VALUE ZEROES.
+
+       01  WS-COUNTER-AREA.
+           05  WS-LINE-COUNT                PIC 9(07) VALUE ZEROES.
+           05  WS-NULL-PRICE-COUNT          PIC 9(07) VALUE ZEROES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+               88  WS-EOF-CURSOR                      VALUE 'Y'.
+
+       01  WS-PRIOR-KEY-AREA.
+           05  WS-PRIOR-DIVISION            PIC X(10) VALUE SPACES.
+           05  WS-PRIOR-DEPTNAME            PIC X(14) VALUE SPACES.
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-PRODNUM               PIC ZZZ9.
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  WS-RPT-PRODNAME              PIC X(11).
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  WS-RPT-PRODPRICE             PIC ZZ9.99.
+
+           EXEC SQL INCLUDE SQLCA        END-EXEC.
+           COPY PRODUCTS.
+           COPY ORG.
+
+           EXEC SQL
+                DECLARE PRODORG-CSR CURSOR FOR
+                SELECT P.PRODNUM, P.PRODNAME, P.PRODGRP, P.PRODPRICE,
+                       O.DEPTNUMB, O.DEPTNAME, O.O_DIVISION
+                  FROM Q.PRODUCTS P, Q.ORG O
+                 WHERE P.PRODGRP = O.DEPTNAME
+                 ORDER BY O.O_DIVISION, O.DEPTNAME, P.PRODNAME
+           END-EXEC.
+
+       01  FILLER                                PIC X(32) VALUE
+           'PRDRPT WORKING STORAGE ENDS'.
+      *
+       PROCEDURE DIVISION.
+      ******************************************************************
+       0000-BEGIN.
+      *
+           PERFORM 1000-INITIALIZE
+              THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-ROW
+              THRU 2000-EXIT
+              UNTIL WS-EOF-CURSOR.
+
+           PERFORM 8000-CLOSE-CURSOR
+              THRU 8000-EXIT.
+
+           PERFORM 9000-REPORT-SUMMARY
+              THRU 9000-EXIT.
+
+           STOP RUN.
+       0000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                       1000-INITIALIZE                          *
+      ******************************************************************
+       1000-INITIALIZE.
+
+           DISPLAY 'PRDRPT - PRODUCT PRICE LIST BY DEPT/DIVISION'.
+
+           ACCEPT WS-PARM-CARD               FROM SYSIN.
+
+           DISPLAY 'PRDRPT - DEFAULT PRICE=' WS-DEFAULT-PRICE.
+
+           EXEC SQL
+                OPEN PRODORG-CSR
+           END-EXEC.
+
+           PERFORM 2100-FETCH-NEXT-ROW
+              THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                      2000-PROCESS-ROW                          *
+      ******************************************************************
+       2000-PROCESS-ROW.
+
+           IF DIVISION-TEXT NOT = WS-PRIOR-DIVISION
+               PERFORM 2200-PRINT-DIVISION-HEADING
+                  THRU 2200-EXIT
+           END-IF.
+
+           IF DEPTNAME-TEXT NOT = WS-PRIOR-DEPTNAME
+               PERFORM 2300-PRINT-DEPARTMENT-HEADING
+                  THRU 2300-EXIT
+           END-IF.
+
+           PERFORM 2400-PRINT-PRODUCT-LINE
+              THRU 2400-EXIT.
+
+           MOVE DIVISION-TEXT               TO WS-PRIOR-DIVISION.
+           MOVE DEPTNAME-TEXT               TO WS-PRIOR-DEPTNAME.
+
+           PERFORM 2100-FETCH-NEXT-ROW
+              THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                    2100-FETCH-NEXT-ROW                         *
+      ******************************************************************
+       2100-FETCH-NEXT-ROW.
+
+           EXEC SQL
+                FETCH PRODORG-CSR
+                INTO :PRODNUM, :PRODNAME, :PRODGRP,
+                     :PRODPRICE :INDSTRUC OF IPRODUCTS(4),
+                     :DEPTNUMB, :DEPTNAME,
+                     :O_DIVISION :INDSTRUC OF IORG(4)
+           END-EXEC.
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+      * Q.ORG'S DIVISION IS NULLABLE AND ISN'T PART OF THE JOIN
+      * PREDICATE, SO A NULL HERE IS A NORMAL ROW, NOT AN ERROR.
+                   IF INDSTRUC OF IORG(4) < ZERO
+                       MOVE SPACES           TO DIVISION-TEXT
+                   END-IF
+               WHEN SQLCODE = 100
+                   MOVE 'Y'                  TO WS-EOF-SW
+               WHEN OTHER
+                   DISPLAY 'PRDRPT - FETCH FAILED SQLCODE=' SQLCODE
+                   MOVE 'Y'                  TO WS-EOF-SW
+           END-EVALUATE.
+       2100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                2200-PRINT-DIVISION-HEADING                     *
+      ******************************************************************
+       2200-PRINT-DIVISION-HEADING.
+
+           DISPLAY ' '.
+           DISPLAY 'DIVISION: ' DIVISION-TEXT.
+           ADD 2                             TO WS-LINE-COUNT.
+       2200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *               2300-PRINT-DEPARTMENT-HEADING                    *
+      ******************************************************************
+       2300-PRINT-DEPARTMENT-HEADING.
+
+           DISPLAY '  DEPARTMENT: ' DEPTNAME-TEXT
+                    '  (DEPTNUMB=' DEPTNUMB ')'.
+           ADD 1                             TO WS-LINE-COUNT.
+       2300-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                  2400-PRINT-PRODUCT-LINE                       *
+      ******************************************************************
+       2400-PRINT-PRODUCT-LINE.
+
+           MOVE PRODNUM                      TO WS-RPT-PRODNUM.
+           MOVE PRODNAME-TEXT                TO WS-RPT-PRODNAME.
+
+           IF INDSTRUC OF IPRODUCTS(4) < ZERO
+               MOVE WS-DEFAULT-PRICE         TO WS-RPT-PRODPRICE
+               ADD 1                         TO WS-NULL-PRICE-COUNT
+           ELSE
+               MOVE PRODPRICE                TO WS-RPT-PRODPRICE
+           END-IF.
+
+           DISPLAY '    ' WS-REPORT-LINE.
+           ADD 1                             TO WS-LINE-COUNT.
+       2400-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                    8000-CLOSE-CURSOR                           *
+      ******************************************************************
+       8000-CLOSE-CURSOR.
+
+           EXEC SQL
+                CLOSE PRODORG-CSR
+           END-EXEC.
+       8000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                   9000-REPORT-SUMMARY                          *
+      ******************************************************************
+       9000-REPORT-SUMMARY.
+
+           DISPLAY ' '.
+           DISPLAY 'PRDRPT - REPORT LINES WRITTEN: ' WS-LINE-COUNT.
+           DISPLAY 'PRDRPT - NULL PRICES DEFAULTED: '
+                    WS-NULL-PRICE-COUNT.
+       9000-EXIT.
+           EXIT.
