@@ -0,0 +1,262 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F5748BLK.
+       AUTHOR. UIS-AD.
+       DATE-COMPILED. AUG 2026.
+       SECURITY.
+      ******************************************************************
+      *                                                                *
+      *  F5748BLK:     UIS BULK REQUEST BATCH DRIVER                   *
+      *                                                                *
+      *  FUNCTION:     F5748I00 ONLY RUNS ONLINE, DRIVEN ONE REQUEST   *
+      *                AT A TIME FROM z/OS CONNECT VIA DFHCOMMAREA.    *
+      *                THIS JOB READS A FLAT FILE OF UIS REQUESTS -    *
+      *                ONE PER CUSTOMER/EMPLOYEE/SERVICE COMBINATION - *
+      *                AND DRIVES EACH ONE THROUGH F5748I00 EXACTLY    *
+      *                AS THE ONLINE CHANNEL WOULD, SO A BULK RE-RUN   *
+      *                (E.G. AFTER AN UPSTREAM DATA FIX) DOESN'T       *
+      *                REQUIRE SCRIPTING THOUSANDS OF INDIVIDUAL API   *
+      *                CALLS. ONE OUTPUT RECORD IS WRITTEN PER INPUT   *
+      *                RECORD, CARRYING THE SAME REPLY/FAILURE DATA    *
+      *                THE ONLINE CALLER WOULD HAVE RECEIVED.          *
+      *                                                                *
+      *  ENVIRONMENT:  BATCH. F5748I00 ITSELF IS A CICS PROGRAM, SO    *
+      *                THIS JOB MUST RUN IN A CICS-ENABLED BATCH       *
+      *                REGION - IT DRIVES F5748I00 WITH EXEC CICS LINK,*
+      *                THE SAME APPROACH F5748SCR USES, RATHER THAN A  *
+      *                DIRECT CALL (F5748I00'S PROCEDURE DIVISION HAS  *
+      *                NO USING CLAUSE TO RECEIVE ONE - IT EXPECTS TO  *
+      *                BE INVOKED THE SAME WAY z/OS CONNECT INVOKES IT,*
+      *                WITH CICS ITSELF SUPPLYING THE EIB AND BINDING  *
+      *                THE COMMAREA PARAMETER TO DFHCOMMAREA).         *
+      *                                                                *
+      *  INPUT:        BULKIN  - ONE FIXED REQUEST HEADER PER RECORD,  *
+      *                          LAID OUT LIKE ZOS-REQUEST-HEADER IN   *
+      *                          F5748I01.CPY (SEQUENTIAL).            *
+      *                                                                *
+      *  OUTPUT:       BULKOUT - ONE REPLY/FAILURE SUMMARY RECORD PER  *
+      *                          INPUT RECORD (SEQUENTIAL).            *
+      *                                                                *
+      *  MODIFICATION HISTORY:                                        *
+      *  DATE       INIT   DESCRIPTION                                *
+      *  ---------  -----  ------------------------------------------ *
+      *  2026-08-08 UISAD  INITIAL VERSION                             *
+      *  2026-08-09 UISAD  ADDED THE MISSING EIB STUB PARAMETER -      *
+      *                    F5748I00 REFERENCES EIBTRNID/EIBTASKN AND   *
+      *                    NEEDS A DFHEIBLK-EQUIVALENT FIRST PARAMETER *
+      *  2026-08-09 UISAD  REPLACED THE DIRECT CALL (WHICH F5748I00    *
+      *                    CANNOT RECEIVE - ITS PROCEDURE DIVISION HAS *
+      *                    NO USING CLAUSE) WITH EXEC CICS LINK, THE   *
+      *                    ONLY WAY F5748I00 IS ACTUALLY INVOKED       *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BULK-REQUEST-FILE         ASSIGN TO BULKIN
+                                             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BULK-REPLY-FILE           ASSIGN TO BULKOUT
+                                             ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BULK-REQUEST-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+       01  BULK-REQUEST-RECORD              PIC X(165).
+
+       FD  BULK-REPLY-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+       01  BULK-REPLY-RECORD.
+           05  BOUT-CUST-NUM                PIC X(10).
+           05  BOUT-EMPE-ID                 PIC X(09).
+           05  BOUT-SERVICE-ID              PIC X(50).
+           05  BOUT-STATUS                  PIC X(02).
+           05  BOUT-NUM-ERR                 PIC 9(03).
+           05  BOUT-FAILURE-CODE            PIC X(04).
+           05  BOUT-FAILURE-MSG             PIC X(60).
+           05  BOUT-REPLY-CUST-NM           PIC X(50).
+           05  BOUT-REPLY-EMPE-FRST-NM      PIC X(50).
+           05  BOUT-REPLY-EMPE-LST-NM       PIC X(50).
+      *
+       WORKING-STORAGE SECTION.
+       01  FILLER                           PIC X(27)
+                                  VALUE 'WORKING-STORAGE-BEGINS-HERE'.
+
+      ******************************************************************
+      *                                                                *
+      *         VARIABLE DATA AREA                                     *
+      *                                                                *
+      ******************************************************************
+      *
+       01  WS-CONSTANTS.
+           05  WS-NAME-OF-THIS-MODULE       PIC X(08) VALUE 'F5748BLK'.
+
+       01  WS-COUNTER-AREA.
+           05  WS-READ-COUNT                PIC 9(07) VALUE ZEROES.
+           05  WS-DRIVE-COUNT               PIC 9(07) VALUE ZEROES.
+           05  WS-DRIVE-SUCCESS-COUNT       PIC 9(07) VALUE ZEROES.
+           05  WS-DRIVE-FAILURE-COUNT       PIC 9(07) VALUE ZEROES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+               88  WS-IS-EOF                          VALUE 'Y'.
+
+      ******************************************************************
+      *         BULK DRIVE COPY OF THE F5748I00 COMMAREA               *
+      ******************************************************************
+       01  WS-BULK-COMMAREA.
+           COPY F5748I01.
+
+       01  FILLER                                PIC X(32) VALUE
+           'F5748BLK WORKING STORAGE ENDS'.
+      *
+      ******************************************************************
+      *                                                                *
+      *                    PROCEDURE DIVISION                         *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+      ******************************************************************
+      *                          0000-BEGIN                            *
+      ******************************************************************
+       0000-BEGIN.
+
+           PERFORM 1000-INITIALIZE
+              THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-REQUEST
+              THRU 2000-EXIT
+              UNTIL WS-IS-EOF.
+
+           PERFORM 8000-CLOSE-FILES
+              THRU 8000-EXIT.
+
+           PERFORM 9000-REPORT-SUMMARY
+              THRU 9000-EXIT.
+
+           GOBACK.
+       0000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                       1000-INITIALIZE                          *
+      ******************************************************************
+       1000-INITIALIZE.
+
+           DISPLAY 'F5748BLK - BULK UIS REQUEST DRIVE STARTING'.
+
+           OPEN INPUT  BULK-REQUEST-FILE.
+           OPEN OUTPUT BULK-REPLY-FILE.
+
+           PERFORM 1100-READ-REQUEST
+              THRU 1100-EXIT.
+           .
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                      1100-READ-REQUEST                         *
+      ******************************************************************
+       1100-READ-REQUEST.
+
+           READ BULK-REQUEST-FILE
+               AT END
+                   SET WS-IS-EOF            TO TRUE
+               NOT AT END
+                   ADD 1                    TO WS-READ-COUNT
+           END-READ.
+           .
+       1100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                     2000-PROCESS-REQUEST                       *
+      * REBUILDS THE F5748I00 COMMAREA FROM THE FLAT REQUEST RECORD,   *
+      * DRIVES F5748I00, WRITES THE REPLY SUMMARY, AND READS THE NEXT  *
+      * INPUT RECORD.                                                  *
+      ******************************************************************
+       2000-PROCESS-REQUEST.
+
+           INITIALIZE WS-BULK-COMMAREA.
+
+           MOVE BULK-REQUEST-RECORD
+             TO ZOS-SRV-CNTRL-PGM-REQUEST.
+
+           EXEC CICS LINK PROGRAM('F5748I00')
+                     COMMAREA(WS-BULK-COMMAREA)
+           END-EXEC.
+
+           ADD 1                             TO WS-DRIVE-COUNT.
+
+           IF ZOS-SUCCESS
+               ADD 1                         TO WS-DRIVE-SUCCESS-COUNT
+           ELSE
+               ADD 1                         TO WS-DRIVE-FAILURE-COUNT
+           END-IF.
+
+           PERFORM 2100-WRITE-REPLY
+              THRU 2100-EXIT.
+
+           PERFORM 1100-READ-REQUEST
+              THRU 1100-EXIT.
+           .
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                      2100-WRITE-REPLY                          *
+      ******************************************************************
+       2100-WRITE-REPLY.
+
+           MOVE SPACES                       TO BULK-REPLY-RECORD.
+
+           MOVE ZOS-REQUEST-CUST-NUM         TO BOUT-CUST-NUM.
+           MOVE ZOS-REQUEST-EMPE-ID          TO BOUT-EMPE-ID.
+           MOVE ZOS-SERVICE-ID               TO BOUT-SERVICE-ID.
+           MOVE ZOS-REQUEST-STATUS           TO BOUT-STATUS.
+           MOVE ZOS-NUM-ERR                  TO BOUT-NUM-ERR.
+           MOVE ZOS-REPLY-CUST-NM            TO BOUT-REPLY-CUST-NM.
+           MOVE ZOS-REPLY-EMPE-FRST-NM       TO BOUT-REPLY-EMPE-FRST-NM.
+           MOVE ZOS-REPLY-EMPE-LST-NM        TO BOUT-REPLY-EMPE-LST-NM.
+
+           IF ZOS-NUM-ERR > 0
+               MOVE ZOS-FAILURE-CODE(1)      TO BOUT-FAILURE-CODE
+               MOVE ZOS-FAILURE-MESSAGE(1)   TO BOUT-FAILURE-MSG
+           END-IF.
+
+           WRITE BULK-REPLY-RECORD.
+           .
+       2100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                       8000-CLOSE-FILES                         *
+      ******************************************************************
+       8000-CLOSE-FILES.
+
+           CLOSE BULK-REQUEST-FILE.
+           CLOSE BULK-REPLY-FILE.
+           .
+       8000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                     9000-REPORT-SUMMARY                        *
+      ******************************************************************
+       9000-REPORT-SUMMARY.
+
+           DISPLAY 'F5748BLK - REQUEST RECORDS READ  : ' WS-READ-COUNT.
+           DISPLAY 'F5748BLK - REQUESTS DRIVEN       : '
+                    WS-DRIVE-COUNT.
+           DISPLAY 'F5748BLK - DRIVES SUCCESSFUL     : '
+                    WS-DRIVE-SUCCESS-COUNT.
+           DISPLAY 'F5748BLK - DRIVES FAILED         : '
+                    WS-DRIVE-FAILURE-COUNT.
+           .
+       9000-EXIT.
+           EXIT.
