@@ -0,0 +1,241 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F5748RPL.
+       AUTHOR. UIS-AD.
+       DATE-COMPILED. AUG 2026.
+       SECURITY.
+      ******************************************************************
+      *                                                                *
+      *  F5748RPL:     UIS REQUEST LOG REPLAY UTILITY                  *
+      *                                                                *
+      *  FUNCTION:     THIS BATCH JOB READS THE 'REQUEST' ROWS F5748I00*
+      *                WROTE TO T_UIS_TRANSACTION_LOG (VIA 9300-LOG-   *
+      *                DATA/KZ0-DB2-LOG-PGM) FOR A GIVEN RUN DATE AND  *
+      *                RE-DRIVES EACH ONE THROUGH F5748I00 SO A NEW   *
+      *                RELEASE OR THE DR REGION CAN BE REGRESSION-     *
+      *                TESTED AGAINST REAL TRAFFIC PATTERNS WITHOUT    *
+      *                WAITING FOR LIVE VOLUME.                        *
+      *                                                                *
+      *  ENVIRONMENT:  BATCH. F5748I00 ITSELF IS A CICS PROGRAM, SO    *
+      *                THIS JOB MUST RUN IN A CICS-ENABLED BATCH       *
+      *                REGION - IT DRIVES F5748I00 WITH EXEC CICS LINK,*
+      *                THE SAME APPROACH F5748SCR USES, RATHER THAN A  *
+      *                DIRECT CALL (F5748I00'S PROCEDURE DIVISION HAS  *
+      *                NO USING CLAUSE TO RECEIVE ONE - IT EXPECTS TO  *
+      *                BE INVOKED THE SAME WAY z/OS CONNECT INVOKES IT,*
+      *                WITH CICS ITSELF SUPPLYING THE EIB AND BINDING  *
+      *                THE COMMAREA PARAMETER TO DFHCOMMAREA).         *
+      *                                                                *
+      *  PARAMETERS:   1. SYSIN - RUN-DATE (YYYY-MM-DD)                *
+      *                                                                *
+      *  DB2 TABLES:   T_UIS_TRANSACTION_LOG (READ)                    *
+      *                                                                *
+      *  MODIFICATION HISTORY:                                        *
+      *  DATE       INIT   DESCRIPTION                                *
+      *  ---------  -----  ------------------------------------------ *
+      *  2026-08-08 UISAD  INITIAL VERSION                             *
+      *  2026-08-09 UISAD  ADDED THE MISSING EIB STUB PARAMETER -      *
+      *                    F5748I00 REFERENCES EIBTRNID/EIBTASKN AND   *
+      *                    NEEDS A DFHEIBLK-EQUIVALENT FIRST PARAMETER *
+      *  2026-08-09 UISAD  REPLACED THE DIRECT CALL (WHICH F5748I00    *
+      *                    CANNOT RECEIVE - ITS PROCEDURE DIVISION HAS *
+      *                    NO USING CLAUSE) WITH EXEC CICS LINK, THE   *
+      *                    ONLY WAY F5748I00 IS ACTUALLY INVOKED       *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       01  FILLER                           PIC X(27)
+                                  VALUE 'WORKING-STORAGE-BEGINS-HERE'.
+
+      ******************************************************************
+      *                                                                *
+      *         VARIABLE DATA AREA                                     *
+      *                                                                *
+      ******************************************************************
+      *
+       01  WS-CONSTANTS.
+           05  WS-NAME-OF-THIS-MODULE       PIC X(08) VALUE 'F5748RPL'.
+
+       01  WS-PARM-CARD.
+           05  WS-RUN-DATE                  PIC X(10) VALUE SPACES.
+
+       01  WS-COUNTER-AREA.
+           05  WS-READ-COUNT                PIC 9(07) VALUE ZEROES.
+           05  WS-REPLAY-COUNT              PIC 9(07) VALUE ZEROES.
+           05  WS-REPLAY-SUCCESS-COUNT      PIC 9(07) VALUE ZEROES.
+           05  WS-REPLAY-FAILURE-COUNT      PIC 9(07) VALUE ZEROES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+               88  WS-EOF-CURSOR                     VALUE 'Y'.
+
+      ******************************************************************
+      *         REPLAY COPY OF THE F5748I00 COMMAREA                   *
+      ******************************************************************
+       01  WS-REPLAY-COMMAREA.
+           COPY F5748I01.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL INCLUDE F5748TLG END-EXEC.
+
+           EXEC SQL
+                DECLARE REPLAY-CSR CURSOR FOR
+                SELECT TLG_LOG_DATA_LENGTH
+                     , TLG_LOG_DATA
+                     , TLG_CORRELATION_ID
+                  FROM T_UIS_TRANSACTION_LOG
+                 WHERE TLG_LOG_TYPE = 'REQUEST'
+                   AND DATE(TLG_LOG_TIMESTAMP) = :WS-RUN-DATE
+           END-EXEC.
+
+      ******************************************************************
+      *                                                                *
+      *                    PROCEDURE DIVISION                         *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+      ******************************************************************
+      *                          0000-BEGIN                            *
+      ******************************************************************
+       0000-BEGIN.
+
+           PERFORM 1000-INITIALIZE
+              THRU 1000-EXIT.
+
+           PERFORM 2000-OPEN-CURSOR
+              THRU 2000-EXIT.
+
+           PERFORM 2100-FETCH-NEXT
+              THRU 2100-EXIT
+              UNTIL WS-EOF-CURSOR.
+
+           PERFORM 2900-CLOSE-CURSOR
+              THRU 2900-EXIT.
+
+           PERFORM 9000-REPORT-SUMMARY
+              THRU 9000-EXIT.
+
+           GOBACK.
+       0000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                       1000-INITIALIZE                          *
+      ******************************************************************
+       1000-INITIALIZE.
+
+           ACCEPT WS-RUN-DATE               FROM SYSIN.
+
+           DISPLAY 'F5748RPL - REPLAYING REQUEST LOG FOR ' WS-RUN-DATE.
+           .
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                       2000-OPEN-CURSOR                         *
+      ******************************************************************
+       2000-OPEN-CURSOR.
+
+           EXEC SQL
+                OPEN REPLAY-CSR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'F5748RPL - OPEN CURSOR FAILED SQLCODE='
+                        SQLCODE
+               GOBACK
+           END-IF.
+           .
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                       2100-FETCH-NEXT                          *
+      ******************************************************************
+       2100-FETCH-NEXT.
+
+           EXEC SQL
+                FETCH REPLAY-CSR
+                INTO  :TLG-LOG-DATA-LENGTH
+                     ,:TLG-LOG-DATA
+                     ,:TLG-CORRELATION-ID
+           END-EXEC.
+
+           IF SQLCODE = 100
+               SET WS-EOF-CURSOR             TO TRUE
+           ELSE
+               IF SQLCODE NOT = 0
+                   DISPLAY 'F5748RPL - FETCH FAILED SQLCODE=' SQLCODE
+                   SET WS-EOF-CURSOR         TO TRUE
+               ELSE
+                   ADD 1                     TO WS-READ-COUNT
+                   PERFORM 2200-REPLAY-REQUEST
+                      THRU 2200-EXIT
+               END-IF
+           END-IF.
+           .
+       2100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                     2200-REPLAY-REQUEST                        *
+      * REBUILDS THE ORIGINAL DFHCOMMAREA FROM THE LOGGED REQUEST      *
+      * BYTES AND RE-DRIVES F5748I00 EXACTLY AS IT RAN THE FIRST TIME. *
+      ******************************************************************
+       2200-REPLAY-REQUEST.
+
+           INITIALIZE WS-REPLAY-COMMAREA.
+
+           MOVE TLG-LOG-DATA(1:223)
+             TO ZOS-SRV-CNTRL-PGM-REQUEST.
+
+           EXEC CICS LINK PROGRAM('F5748I00')
+                     COMMAREA(WS-REPLAY-COMMAREA)
+           END-EXEC.
+
+           ADD 1                             TO WS-REPLAY-COUNT.
+
+           IF ZOS-SUCCESS
+               ADD 1                         TO WS-REPLAY-SUCCESS-COUNT
+           ELSE
+               ADD 1                         TO WS-REPLAY-FAILURE-COUNT
+               DISPLAY 'F5748RPL - REPLAY FAILED FOR CORRELATION ID '
+                        TLG-CORRELATION-ID
+           END-IF.
+           .
+       2200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                      2900-CLOSE-CURSOR                         *
+      ******************************************************************
+       2900-CLOSE-CURSOR.
+
+           EXEC SQL
+                CLOSE REPLAY-CSR
+           END-EXEC.
+           .
+       2900-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                     9000-REPORT-SUMMARY                        *
+      ******************************************************************
+       9000-REPORT-SUMMARY.
+
+           DISPLAY 'F5748RPL - REQUEST ROWS READ    : ' WS-READ-COUNT.
+           DISPLAY 'F5748RPL - REQUESTS REPLAYED     : '
+                    WS-REPLAY-COUNT.
+           DISPLAY 'F5748RPL - REPLAYS SUCCESSFUL    : '
+                    WS-REPLAY-SUCCESS-COUNT.
+           DISPLAY 'F5748RPL - REPLAYS FAILED        : '
+                    WS-REPLAY-FAILURE-COUNT.
+           .
+       9000-EXIT.
+           EXIT.
