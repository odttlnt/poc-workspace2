@@ -12,10 +12,17 @@
        01 WK-AREA1.
           05  FILLER       PIC X(80).
           05  num1         PIC 9(3) value zeros.
-          05  num2         PIC 9(3) value is 005.
+      *
+      * PARM CARD - RUN-DATE/ENVIRONMENT/FEATURE-TOGGLES COME FROM THE
+      * SHARED DATRUNCTL LAYOUT (SEE DATBATCH), LOOP-COUNT IS OUR OWN -
+      * num2 USED TO BE HARDCODED TO 005 HERE, NOW IT'S READ IN
+       01 WS-PARM-CARD.
+           COPY DATRUNCTL.
+           05  num2         PIC 9(3) value zeros.
       *
        COPY DATDEPND.
        COPY DATSHARE.
+       COPY DATBLDID.
       *
       *=============
       *
@@ -23,6 +30,15 @@
       * MAIN PGM DISPLAY
       *
            DISPLAY 'DATDEMO here- v1.2209'.
+           DISPLAY 'BUILD-ID: VARIANT=' BLD-SOURCE-VARIANT
+                    ' PIPELINE=' BLD-PIPELINE-NAME
+                    ' BUILT=' BLD-BUILD-TIMESTAMP.
+      *
+           ACCEPT WS-PARM-CARD FROM SYSIN.
+           DISPLAY 'DATDEMO - RUN-DATE=' DAT-RUN-DATE
+                    ' ENV=' DAT-ENVIRONMENT-FLAG
+                    ' TOGGLES=' DAT-FEATURE-TOGGLES
+                    ' LOOP-COUNT=' num2.
       *
       *    PERFORM FEATURE1-NEW.
       *
