@@ -0,0 +1,197 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F5748SVC.
+       AUTHOR. UIS-AD.
+       DATE-COMPILED. AUG 2026.
+       SECURITY.
+      ******************************************************************
+      *                                                                *
+      *  F5748SVC:     UIS SERVICE CATALOG BROWSE SCREEN               *
+      *                                                                *
+      *  FUNCTION:     3400-GET-SERVICE-PROG IN F5748I00 ONLY EVER     *
+      *                DOES A SINGLE-ROW LOOKUP OF T_UIS_SRV_FN_PGM BY *
+      *                UIS_SRV_FN_CD - THERE IS NO WAY TO BROWSE THE   *
+      *                FULL CATALOG OF REGISTERED SERVICES SHORT OF    *
+      *                QUERYING THE TABLE DIRECTLY IN DB2. THIS SCREEN *
+      *                LISTS EVERY ACTIVE UIS_SRV_FN_CD, UIS_SRV_PGM_  *
+      *                NM, AND UIS_SRV_DSCR SO THE SUPPORT DESK CAN    *
+      *                LOOK UP WHAT A SERVICE CODE DOES WITHOUT ASKING *
+      *                A DEVELOPER TO RUN A QUERY.                     *
+      *                                                                *
+      *  ENVIRONMENT:  ONLINE (CICS PSEUDO-CONVERSATIONAL, TRAN UISC)  *
+      *                                                                *
+      *  PROCESSING:   ON FIRST ENTRY (NO COMMAREA) UP TO 10 ACTIVE    *
+      *                SERVICES (CURRENT DATE BETWEEN EFF_DATE AND     *
+      *                END_DATE) ARE FETCHED FROM T_UIS_SRV_FN_PGM AND *
+      *                DISPLAYED. THIS IS A BROWSE-ONLY SCREEN - NO    *
+      *                FIELD IS KEYED - SO ANY AID KEY ON RE-ENTRY     *
+      *                SIMPLY ENDS THE CONVERSATION.                   *
+      *                                                                *
+      *  PARAMETERS:   1. F5748SC2.CPY  (SYMBOLIC MAP)                *
+      *                                                                *
+      *  DB2 TABLES:   T_UIS_SRV_FN_PGM (READ)                        *
+      *                                                                *
+      *  MODIFICATION HISTORY:                                        *
+      *  DATE       INIT   DESCRIPTION                                *
+      *  ---------  -----  ------------------------------------------ *
+      *  2026-08-08 UISAD  INITIAL VERSION                             *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       01  FILLER                           PIC X(27)
+                                  VALUE 'WORKING-STORAGE-BEGINS-HERE'.
+
+      ******************************************************************
+      *                                                                *
+      *         VARIABLE DATA AREA                                     *
+      *                                                                *
+      ******************************************************************
+      *
+       01  WS-CONSTANTS.
+           05  WS-NAME-OF-THIS-MODULE       PIC X(08) VALUE 'F5748SVC'.
+           05  WS-TRANSACTION-ID            PIC X(04) VALUE 'UISC'.
+           05  WS-MAX-CATALOG-ROWS          PIC 9(02) VALUE 10.
+
+       01  WS-WORKING-FIELDS.
+           05  WS-ROW-COUNT                 PIC 9(02) VALUE ZEROES.
+           05  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+               88  WS-EOF-CURSOR                     VALUE 'Y'.
+
+       01  WS-ERROR-AREA.
+           05  WS-NO-SERVICES-MSG           PIC X(60) VALUE
+         'NO ACTIVE SERVICES ARE REGISTERED.                          '.
+
+           EXEC SQL INCLUDE SQLCA        END-EXEC.
+
+      * DCLGEN FOR T_UIS_SRV_FN_PGM
+           EXEC SQL INCLUDE F5748SFP END-EXEC.
+
+           EXEC SQL
+                DECLARE CATALOG-CSR CURSOR FOR
+                SELECT UIS_SRV_FN_CD, UIS_SRV_PGM_NM, UIS_SRV_DSCR
+                  FROM T_UIS_SRV_FN_PGM
+                 WHERE CURRENT DATE BETWEEN EFF_DATE AND END_DATE
+                 ORDER BY UIS_SRV_FN_CD
+           END-EXEC.
+
+       01  FILLER                                PIC X(32) VALUE
+           'F5748SVC WORKING STORAGE ENDS'.
+      *
+       COPY F5748SC2.
+      *
+       PROCEDURE DIVISION.
+      ******************************************************************
+       0000-BEGIN.
+      *
+           IF EIBCALEN = 0
+              PERFORM 1000-SEND-CATALOG
+                 THRU 1000-EXIT
+              EXEC CICS RETURN
+                   TRANSID(WS-TRANSACTION-ID)
+              END-EXEC
+           ELSE
+              EXEC CICS RETURN
+              END-EXEC
+           END-IF.
+
+           GOBACK.
+       0000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                     1000-SEND-CATALOG                          *
+      * LOADS UP TO WS-MAX-CATALOG-ROWS ACTIVE SERVICES INTO THE MAP   *
+      * AND SENDS THE SCREEN.                                          *
+      ******************************************************************
+       1000-SEND-CATALOG.
+
+           PERFORM 1100-OPEN-CURSOR
+              THRU 1100-EXIT.
+
+           PERFORM 1200-FETCH-ROW
+              THRU 1200-EXIT
+              UNTIL WS-EOF-CURSOR
+                 OR WS-ROW-COUNT = WS-MAX-CATALOG-ROWS.
+
+           PERFORM 1900-CLOSE-CURSOR
+              THRU 1900-EXIT.
+
+           IF WS-ROW-COUNT = 0
+               MOVE WS-NO-SERVICES-MSG      TO MSGO
+           ELSE
+               STRING WS-ROW-COUNT
+                      ' ACTIVE SERVICE(S) FOUND.'
+                      DELIMITED BY SIZE
+                      INTO MSGO
+           END-IF.
+
+           EXEC CICS SEND MAP('F5748SC2')
+                     MAPSET('F5748S2')
+                     FROM(F5748S2O)
+                     ERASE
+           END-EXEC.
+           .
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                     1100-OPEN-CURSOR                           *
+      ******************************************************************
+       1100-OPEN-CURSOR.
+
+           MOVE LOW-VALUES                  TO F5748S2O.
+           MOVE ZEROES                      TO WS-ROW-COUNT.
+
+           EXEC SQL
+                OPEN CATALOG-CSR
+           END-EXEC.
+           .
+       1100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                      1200-FETCH-ROW                            *
+      ******************************************************************
+       1200-FETCH-ROW.
+
+           EXEC SQL
+                FETCH CATALOG-CSR
+                INTO  :UIS-SRV-FN-CD, :UIS-SRV-PGM-NM, :UIS-SRV-DSCR
+           END-EXEC.
+
+           IF SQLCODE = 100
+               SET WS-EOF-CURSOR            TO TRUE
+           ELSE
+               IF SQLCODE NOT = 0
+                   SET WS-EOF-CURSOR        TO TRUE
+               ELSE
+                   ADD 1                    TO WS-ROW-COUNT
+                   MOVE UIS-SRV-FN-CD
+                     TO SVCCDO(WS-ROW-COUNT)
+                   MOVE UIS-SRV-PGM-NM
+                     TO SVCNMO(WS-ROW-COUNT)
+                   MOVE UIS-SRV-DSCR
+                     TO SVCDSO(WS-ROW-COUNT)
+               END-IF
+           END-IF.
+           .
+       1200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *                     1900-CLOSE-CURSOR                          *
+      ******************************************************************
+       1900-CLOSE-CURSOR.
+
+           EXEC SQL
+                CLOSE CATALOG-CSR
+           END-EXEC.
+           .
+       1900-EXIT.
+           EXIT.
+
+       END PROGRAM F5748SVC.
