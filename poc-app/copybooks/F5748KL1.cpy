@@ -0,0 +1,10 @@
+      ******************************************************************
+      * F5748KL1 - LOG USING AREA (LEGACY - LARGELY SUPERSEDED BY THE  *
+      * DIRECT KIQ-LOG-AREA FIELDS USED IN 9300-LOG-DATA)              *
+      ******************************************************************
+       05  :FD:-LOG-STATUS                   PIC X(01).
+           88  :FD:-LOG-WRITE                        VALUE 'W'.
+           88  :FD:-LOG-IS-AUDIT                     VALUE 'A'.
+       05  :FD:-LOG-SOURCE-PROGRAM            PIC X(08).
+       05  :FD:-LOG-TYPE                      PIC X(08).
+       05  :FD:-LOG-DATA-LENGTH               PIC S9(08) COMP.
