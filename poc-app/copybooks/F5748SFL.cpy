@@ -0,0 +1,51 @@
+      ******************************************************************
+      * DCLGEN TABLE(T_UIS_SRV_FN_LOG)                                 *
+      *        STRUCTURE(DCLT-UIS-SRV-FN-LOG)                          *
+      *        APOST  LABEL(YES)  COLSUFFIX(YES)                       *
+      ******************************************************************
+      * CHANGE-LOG / AUDIT TRAIL FOR T_UIS_SRV_FN_PGM. ONE ROW IS      *
+      * WRITTEN BY F5748SFM EVERY TIME A ROW ON T_UIS_SRV_FN_PGM IS    *
+      * ADDED, CHANGED, OR RETIRED, CAPTURING THE BEFORE/AFTER IMAGE   *
+      * AND WHO/WHEN MADE THE CHANGE.                                  *
+      ******************************************************************
+           EXEC SQL DECLARE T_UIS_SRV_FN_LOG TABLE
+           ( SFL_SRV_FN_CD                  CHAR(4) NOT NULL,
+             SFL_CHANGE_TS                  TIMESTAMP NOT NULL,
+             SFL_CHANGE_USERID              CHAR(8) NOT NULL,
+             SFL_CHANGE_TYPE                CHAR(6) NOT NULL,
+             SFL_OLD_PGM_NM                 CHAR(8) NOT NULL,
+             SFL_NEW_PGM_NM                 CHAR(8) NOT NULL,
+             SFL_OLD_DSCR                   CHAR(30) NOT NULL,
+             SFL_NEW_DSCR                   CHAR(30) NOT NULL,
+             SFL_OLD_CUST_VLD_IND           CHAR(1) NOT NULL,
+             SFL_NEW_CUST_VLD_IND           CHAR(1) NOT NULL,
+             SFL_OLD_EFF_DATE               CHAR(10) NOT NULL,
+             SFL_NEW_EFF_DATE               CHAR(10) NOT NULL,
+             SFL_OLD_END_DATE               CHAR(10) NOT NULL,
+             SFL_NEW_END_DATE               CHAR(10) NOT NULL,
+             SFL_OLD_SENSITIVE_IND          CHAR(1) NOT NULL,
+             SFL_NEW_SENSITIVE_IND          CHAR(1) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE T_UIS_SRV_FN_LOG                   *
+      ******************************************************************
+       01  DCLT-UIS-SRV-FN-LOG.
+           10 SFL-SRV-FN-CD                 PIC X(04).
+           10 SFL-CHANGE-TS                 PIC X(26).
+           10 SFL-CHANGE-USERID             PIC X(08).
+           10 SFL-CHANGE-TYPE               PIC X(06).
+              88 SFL-CHANGE-IS-ADD                   VALUE 'ADD'.
+              88 SFL-CHANGE-IS-UPDATE                VALUE 'CHANGE'.
+              88 SFL-CHANGE-IS-DELETE                VALUE 'DELETE'.
+           10 SFL-OLD-PGM-NM                PIC X(08).
+           10 SFL-NEW-PGM-NM                PIC X(08).
+           10 SFL-OLD-DSCR                  PIC X(30).
+           10 SFL-NEW-DSCR                  PIC X(30).
+           10 SFL-OLD-CUST-VLD-IND          PIC X(01).
+           10 SFL-NEW-CUST-VLD-IND          PIC X(01).
+           10 SFL-OLD-EFF-DATE              PIC X(10).
+           10 SFL-NEW-EFF-DATE              PIC X(10).
+           10 SFL-OLD-END-DATE              PIC X(10).
+           10 SFL-NEW-END-DATE              PIC X(10).
+           10 SFL-OLD-SENSITIVE-IND         PIC X(01).
+           10 SFL-NEW-SENSITIVE-IND         PIC X(01).
