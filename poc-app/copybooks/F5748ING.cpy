@@ -0,0 +1,5 @@
+      ******************************************************************
+      * F5748ING - INFORCE FILE SEGMENT (RESERVED FOR FUTURE USE)      *
+      ******************************************************************
+       01  :FD:-ING-AREA.
+           05  :FD:-ING-FILLER             PIC X(10).
