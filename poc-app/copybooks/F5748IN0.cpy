@@ -0,0 +1,11 @@
+      ******************************************************************
+      * F5748IN0 - INFORCE ONLINE I/O LINKAGE (KEYS/CONTROL)           *
+      ******************************************************************
+       05  :FD:-PASS-LAST-CONTROL           PIC X(08).
+       05  :FD:-FUNCTION-SW                 PIC X(01).
+           88  :FD:-GETFAMILY                        VALUE 'F'.
+           88  :FD:-GETLISTOFMEMBERS                 VALUE 'M'.
+       05  :FD:-KEY-CUSTOMER-NUMBER         PIC X(10).
+       05  :FD:-KEY-EMPLOYEE                PIC X(09).
+       05  :FD:-INF-DDNAME                  PIC X(08).
+       05  :FD:-KEY-TIMESTAMP               PIC 9(14).
