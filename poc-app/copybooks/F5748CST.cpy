@@ -0,0 +1,19 @@
+      ******************************************************************
+      * DCLGEN TABLE(T_CUST_DATA)                                      *
+      *        STRUCTURE(DCLT-CUST-DATA)                                *
+      *        APOST  LABEL(YES)  COLSUFFIX(YES)                       *
+      ******************************************************************
+           EXEC SQL DECLARE T_CUST_DATA TABLE
+           ( CUST_NUM                       CHAR(10) NOT NULL,
+             SEG_ID                         CHAR(1) NOT NULL,
+             CUST_NM                        CHAR(50) NOT NULL,
+             CUST_DOB                       CHAR(08) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE T_CUST_DATA                        *
+      ******************************************************************
+       01  DCLT-CUST-DATA.
+           10 CUST-NUM                      PIC X(10).
+           10 SEG-ID                        PIC X(01).
+           10 CUST-NM                       PIC X(50).
+           10 CUST-DOB                      PIC X(08).
