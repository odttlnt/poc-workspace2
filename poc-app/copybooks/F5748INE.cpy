@@ -0,0 +1,5 @@
+      ******************************************************************
+      * F5748INE - INFORCE FILE SEGMENT (RESERVED FOR FUTURE USE)      *
+      ******************************************************************
+       01  :FD:-INE-AREA.
+           05  :FD:-INE-FILLER             PIC X(10).
