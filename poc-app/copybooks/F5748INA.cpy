@@ -0,0 +1,5 @@
+      ******************************************************************
+      * F5748INA - INFORCE FILE SEGMENT (RESERVED FOR FUTURE USE)      *
+      ******************************************************************
+       01  :FD:-INA-AREA.
+           05  :FD:-INA-FILLER             PIC X(10).
