@@ -0,0 +1,5 @@
+      ******************************************************************
+      * F5748IN3 - INFORCE FILE SEGMENT (RESERVED FOR FUTURE USE)     *
+      ******************************************************************
+       01  :FD:-IN3-AREA.
+           05  :FD:-IN3-FILLER            PIC X(10).
