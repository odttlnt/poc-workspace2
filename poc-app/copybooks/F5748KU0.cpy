@@ -0,0 +1,5 @@
+      ******************************************************************
+      * F5748KU0 - STANDARD FIRST PARAMETER (CICS EIB BLOCK) FOR EVERY *
+      * CALL INTO A UIS SERVICES SUBPROGRAM.                           *
+      ******************************************************************
+           DFHEIBLK
