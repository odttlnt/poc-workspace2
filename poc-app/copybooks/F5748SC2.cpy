@@ -0,0 +1,47 @@
+      ******************************************************************
+      * SYMBOLIC MAP FOR MAP(F5748SC2) MAPSET(F5748S2)                 *
+      * SCREEN:  UIS SERVICE CATALOG BROWSE (TRAN UISC)                *
+      * USED BY: F5748SVC                                              *
+      *                                                                *
+      * FIELDS:  SVCTBL IS A 10-ROW REPEATING GROUP, ONE ROW PER       *
+      *          ACTIVE T_UIS_SRV_FN_PGM ENTRY (SVCCD/SVCNM/SVCDS ARE  *
+      *          PROTECTED, DISPLAY-ONLY). MSG CARRIES A ROW COUNT OR  *
+      *          NOT-FOUND MESSAGE. NO FIELD ON THIS SCREEN IS KEYED   *
+      *          BY THE OPERATOR - IT IS A BROWSE-ONLY SCREEN.         *
+      ******************************************************************
+      *
+       01  F5748S2I.
+           02  FILLER                       PIC X(12).
+           02  SVCTBL OCCURS 10 TIMES.
+               03  SVCCDL                   COMP PIC S9(4).
+               03  SVCCDF                   PICTURE X.
+               03  FILLER REDEFINES SVCCDF.
+                   04  SVCCDA               PICTURE X.
+               03  SVCCDI                   PIC X(04).
+               03  SVCNML                   COMP PIC S9(4).
+               03  SVCNMF                   PICTURE X.
+               03  FILLER REDEFINES SVCNMF.
+                   04  SVCNMA               PICTURE X.
+               03  SVCNMI                   PIC X(08).
+               03  SVCDSL                   COMP PIC S9(4).
+               03  SVCDSF                   PICTURE X.
+               03  FILLER REDEFINES SVCDSF.
+                   04  SVCDSA               PICTURE X.
+               03  SVCDSI                   PIC X(30).
+           02  MSGL                         COMP PIC S9(4).
+           02  MSGF                         PICTURE X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA                     PICTURE X.
+           02  MSGI                         PIC X(60).
+      *
+       01  F5748S2O REDEFINES F5748S2I.
+           02  FILLER                       PIC X(12).
+           02  SVCTBLO OCCURS 10 TIMES.
+               03  FILLER                   PIC X(03).
+               03  SVCCDO                   PIC X(04).
+               03  FILLER                   PIC X(03).
+               03  SVCNMO                   PIC X(08).
+               03  FILLER                   PIC X(03).
+               03  SVCDSO                   PIC X(30).
+           02  FILLER                       PIC X(03).
+           02  MSGO                         PIC X(60).
