@@ -0,0 +1,29 @@
+      ******************************************************************
+      * DCLGEN TABLE(T_UIS_DUP_REQUEST)                                 *
+      *        STRUCTURE(DCLT-UIS-DUP-REQUEST)                          *
+      *        APOST  LABEL(YES)  COLSUFFIX(YES)                        *
+      ******************************************************************
+      * ONE ROW PER RACF ID/CUSTOMER/SERVICE FUNCTION/SERVICE ID       *
+      * COMBINATION WITH AN 'UPDATE' REQUEST CURRENTLY IN FLIGHT. A    *
+      * SECOND 'UPDATE' REQUEST FOR THE SAME COMBINATION ARRIVING      *
+      * WITHIN WS-DUP-REQUEST-WINDOW-SECONDS OF DUP_REQUEST_TS IS      *
+      * REJECTED AS A DUPLICATE (E.G. A RETRY FROM A CALLER THAT       *
+      * TIMED OUT WAITING ON THE ORIGINAL RESPONSE) - SEE              *
+      * 3070-CHECK-DUPLICATE-REQUEST.                                  *
+      ******************************************************************
+           EXEC SQL DECLARE T_UIS_DUP_REQUEST TABLE
+           ( DUP_RACF_ID                    CHAR(8) NOT NULL,
+             DUP_CUST_NUM                   CHAR(10) NOT NULL,
+             DUP_SRV_FN_CD                  CHAR(4) NOT NULL,
+             DUP_SERVICE_ID                 CHAR(50) NOT NULL,
+             DUP_REQUEST_TS                 TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE T_UIS_DUP_REQUEST                   *
+      ******************************************************************
+       01  DCLT-UIS-DUP-REQUEST.
+           10 DUP-RACF-ID                   PIC X(08).
+           10 DUP-CUST-NUM                  PIC X(10).
+           10 DUP-SRV-FN-CD                 PIC X(04).
+           10 DUP-SERVICE-ID                PIC X(50).
+           10 DUP-REQUEST-TS                PIC X(26).
