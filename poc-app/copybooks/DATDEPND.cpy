@@ -0,0 +1,9 @@
+      ******************************************************************
+      * DATDEPND                                                       *
+      * COMMON DEPENDENCY-LEVEL / VERSION FIELD FOR THE DAT* DEMO      *
+      * FAMILY (DATDEMO, DATVSC). EVERY PROGRAM THAT COPIES THIS       *
+      * DISPLAYS WS-VER RIGHT AFTER THE COPY SO SUPPORT CAN TELL WHICH *
+      * BUILD OF THE SHARED DEMO CODE IS LOADED.                       *
+      ******************************************************************
+      *
+       01  WS-VER                          PIC X(10) VALUE 'DATDEPND01'.
