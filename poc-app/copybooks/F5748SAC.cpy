@@ -0,0 +1,24 @@
+      ******************************************************************
+      * DCLGEN TABLE(T_UIS_APPRVD_CALLER)                               *
+      *        STRUCTURE(DCLT-UIS-APPRVD-CALLER)                        *
+      *        APOST  LABEL(YES)  COLSUFFIX(YES)                        *
+      ******************************************************************
+      * ONE ROW PER SOURCE APPLICATION NAME (ZOS-SRC-APP-NM) THAT IS   *
+      * APPROVED TO CALL THE UIS SERVICE CONTROL PROGRAM. A SOURCE     *
+      * APPLICATION WITH NO ROW, OR ONLY A ROW OUTSIDE ITS EFFECTIVE   *
+      * WINDOW, IS NOT APPROVED - SEE 3060-CHECK-APPROVED-CALLER.      *
+      ******************************************************************
+           EXEC SQL DECLARE T_UIS_APPRVD_CALLER TABLE
+           ( SRC_APP_NM                     CHAR(10) NOT NULL,
+             APPRVD_CALLER_DSCR             CHAR(30) NOT NULL,
+             EFF_DATE                       DATE NOT NULL,
+             END_DATE                       DATE NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE T_UIS_APPRVD_CALLER                 *
+      ******************************************************************
+       01  DCLT-UIS-APPRVD-CALLER.
+           10 SAC-SRC-APP-NM                PIC X(10).
+           10 SAC-APPRVD-CALLER-DSCR        PIC X(30).
+           10 SAC-EFF-DATE                  PIC X(10).
+           10 SAC-END-DATE                  PIC X(10).
