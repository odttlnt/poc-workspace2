@@ -0,0 +1,29 @@
+      ******************************************************************
+      * DCLGEN TABLE(T_UIS_SRV_FN_PGM)                                 *
+      *        STRUCTURE(DCLT-UIS-SRV-FN-PGM)                          *
+      *        APOST  LABEL(YES)  COLSUFFIX(YES)                       *
+      ******************************************************************
+           EXEC SQL DECLARE T_UIS_SRV_FN_PGM TABLE
+           ( UIS_SRV_FN_CD                  CHAR(4) NOT NULL,
+             UIS_SRV_PGM_NM                 CHAR(8) NOT NULL,
+             CUST_NUM_VLD_RQR_IND           CHAR(1) NOT NULL,
+             UIS_SRV_DSCR                   CHAR(30) NOT NULL,
+             EFF_DATE                       DATE NOT NULL,
+             END_DATE                       DATE NOT NULL,
+             SENSITIVE_IND                  CHAR(1) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE T_UIS_SRV_FN_PGM                   *
+      ******************************************************************
+       01  DCLT-UIS-SRV-FN-PGM.
+           10 UIS-SRV-FN-CD                 PIC X(04).
+           10 UIS-SRV-PGM-NM                PIC X(08).
+           10 CUST-NUM-VLD-RQR-IND          PIC X(01).
+              88 CUST-NUM-VALIDATION-REQUIRED       VALUE 'Y'.
+              88 CUST-NUM-VALIDATION-NOT-REQD       VALUE 'N'.
+           10 UIS-SRV-DSCR                  PIC X(30).
+           10 UIS-SRV-EFF-DATE              PIC X(10).
+           10 UIS-SRV-END-DATE              PIC X(10).
+           10 SENSITIVE-IND                 PIC X(01).
+              88 UIS-SRV-IS-SENSITIVE                VALUE 'Y'.
+              88 UIS-SRV-NOT-SENSITIVE               VALUE 'N'.
