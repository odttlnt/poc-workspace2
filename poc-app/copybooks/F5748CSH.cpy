@@ -0,0 +1,24 @@
+      ******************************************************************
+      * DCLGEN TABLE(T_CUST_SEG_HIST)                                  *
+      *        STRUCTURE(DCLT-CUST-SEG-HIST)                           *
+      *        APOST  LABEL(YES)  COLSUFFIX(YES)                       *
+      ******************************************************************
+      * ONE ROW PER SEGMENT A CUSTOMER HAS BEEN TRANSFERRED OFF OF.    *
+      * T_CUST_DATA.SEG_ID ONLY EVER HOLDS THE CUSTOMER'S CURRENT UIS  *
+      * SEGMENT - THIS TABLE IS THE HISTORY OF WHERE THEY USED TO BE,  *
+      * SO 3300-GET-EMPLOYEE-FAMILY CAN FALL BACK TO A PRIOR SEGMENT'S *
+      * INFORCE FILE WHEN A TRANSFERRED CUSTOMER'S EMPLOYEE HISTORY    *
+      * STILL ONLY EXISTS THERE.                                       *
+      ******************************************************************
+           EXEC SQL DECLARE T_CUST_SEG_HIST TABLE
+           ( CSH_CUST_NUM                   CHAR(10) NOT NULL,
+             CSH_PRIOR_SEG_ID               CHAR(1) NOT NULL,
+             CSH_XFER_TS                    TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE T_CUST_SEG_HIST                    *
+      ******************************************************************
+       01  DCLT-CUST-SEG-HIST.
+           10 CSH-CUST-NUM                  PIC X(10).
+           10 CSH-PRIOR-SEG-ID              PIC X(01).
+           10 CSH-XFER-TS                   PIC X(26).
