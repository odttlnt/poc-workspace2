@@ -0,0 +1,30 @@
+      ******************************************************************
+      * DATMAP                                                         *
+      * SYMBOLIC MAP FOR MAP(DATMAP) MAPSET(DATMLIS)                   *
+      * SCREEN:  DAT0 TEST/DEMO SCREEN                                 *
+      * USED BY: DATXCICS                                              *
+      *                                                                *
+      * FIELDS:  CMD IS A SHORT OPERATOR-KEYED COMMAND FIELD, MSG IS   *
+      *          A PROTECTED, DISPLAY-ONLY STATUS/HELP LINE SET BY     *
+      *          DATXCICS ON EACH RE-DISPLAY.                          *
+      ******************************************************************
+      *
+       01  DATMLISI.
+           02  FILLER                       PIC X(12).
+           02  CMDL                         COMP PIC S9(4).
+           02  CMDF                         PICTURE X.
+           02  FILLER REDEFINES CMDF.
+               03  CMDA                     PICTURE X.
+           02  CMDI                         PIC X(08).
+           02  MSGL                         COMP PIC S9(4).
+           02  MSGF                         PICTURE X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA                     PICTURE X.
+           02  MSGI                         PIC X(60).
+      *
+       01  DATMLISO REDEFINES DATMLISI.
+           02  FILLER                       PIC X(12).
+           02  FILLER                       PIC X(03).
+           02  CMDO                         PIC X(08).
+           02  FILLER                       PIC X(03).
+           02  MSGO                         PIC X(60).
