@@ -0,0 +1,21 @@
+      ******************************************************************
+      * F5748KIQ - DCLGEN FOR T_UIS_TRANSACTION_LOG (F5748KIQ)         *
+      * PASSED TO KZ0-DB2-LOG-PGM ON EVERY 9300-LOG-DATA CALL.         *
+      ******************************************************************
+       05  :FD:-CALLING-PGM                  PIC X(08).
+       05  :FD:-TRANID                       PIC X(04).
+       05  :FD:-TASK-NBR                     PIC 9(05).
+       05  :FD:-CUSTOMER-NBR                 PIC X(10).
+       05  :FD:-EMPLOYEE-NBR                 PIC X(09).
+       05  :FD:-SOURCE-APPLIC                PIC X(10).
+       05  :FD:-LOG-ENVIRONMENT              PIC X(02).
+       05  :FD:-SEGMENT-ID                   PIC X(01).
+       05  :FD:-LOG-DESCRIPTION              PIC X(30).
+       05  :FD:-SERVICE-NAME                 PIC X(30).
+       05  :FD:-MQ-MESSAGE-ID                PIC X(50).
+       05  :FD:-CORRELATION-ID               PIC X(50).
+       05  :FD:-LOG-TYPE                     PIC X(08).
+       05  :FD:-LOG-TIMESTAMP                PIC X(26).
+       05  :FD:-DB2-ELAPSED-MS               PIC 9(07).
+       05  :FD:-LOG-DATA-LENGTH              PIC S9(08) COMP.
+       05  :FD:-LOG-DATA                     PIC X(31600).
