@@ -0,0 +1,16 @@
+      ******************************************************************
+      * DATSHARE                                                       *
+      * SHARED WORKING-STORAGE BLOCK FOR THE DAT* DEMO/SKELETON        *
+      * PROGRAM FAMILY (DATDEMO, DATBATCH, DATVSC, DATXCICS). CARRIES  *
+      * THE COMMON VERSION LITERAL AND SWITCHES THESE PROGRAMS SHARE   *
+      * SO A CHANGE TO THE FAMILY'S BASELINE ONLY HAS TO BE MADE ONCE, *
+      * HERE, INSTEAD OF IN EVERY PROGRAM THAT COPIES IT.              *
+      ******************************************************************
+      *
+       01  DAT-SHARED-AREA.
+           05  DAT-SHARED-VERSION          PIC X(10) VALUE 'DATSHR0100'.
+           05  DAT-SHARED-FLAGS.
+               10  DAT-SHARED-TEST-MODE-SW  PIC X(01) VALUE 'N'.
+                   88  DAT-SHARED-TEST-MODE           VALUE 'Y'.
+               10  DAT-SHARED-TRACE-SW      PIC X(01) VALUE 'N'.
+                   88  DAT-SHARED-TRACE-ON            VALUE 'Y'.
