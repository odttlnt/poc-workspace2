@@ -0,0 +1,9 @@
+      ******************************************************************
+      * F5748KZ0 - UIS PROGRAM NAME CONSTANTS                          *
+      ******************************************************************
+       05  KZ0-OLS-SERVICES-PGM              PIC X(08)
+                                             VALUE 'F5748KZS'.
+       05  KZ0-DB2-LOG-PGM                   PIC X(08)
+                                             VALUE 'F5748KLG'.
+       05  KZ0-MQ-ALERT-PGM                  PIC X(08)
+                                             VALUE 'F5748MQP'.
