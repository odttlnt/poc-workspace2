@@ -0,0 +1,8 @@
+      ******************************************************************
+      * F5748ZQF - INFORCE ONLINE I/O LINKAGE (RETURN STATUS)          *
+      ******************************************************************
+       05  :FD:-STATUS-CD                   PIC X(02).
+           88  :FD:-SUCCESSFUL                       VALUE '00'.
+           88  :FD:-RECORD-BUSY                       VALUE '04'.
+       05  :FD:-RETURN-CODE                 PIC 9(04).
+       05  :FD:-FUNCTION-CD                 PIC X(01).
