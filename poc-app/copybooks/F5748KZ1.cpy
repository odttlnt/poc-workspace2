@@ -0,0 +1,8 @@
+      ******************************************************************
+      * F5748KZ1 - OLS SECURITY TRANSACTION DATA                       *
+      ******************************************************************
+       05  :FD:-US-UPDATE-USERID             PIC X(08).
+       05  :FD:-US-CUSTOMER-NUMBER            PIC X(10).
+       05  :FD:-US-SEGMENT                    PIC X(01).
+       05  :FD:-US-REQUEST-SW                 PIC X(01).
+           88  :FD:-US-UPDATE-EMPLOYEE                 VALUE 'E'.
