@@ -0,0 +1,23 @@
+      ******************************************************************
+      * DCLGEN TABLE(T_UIS_FAILURE_MSG)                                *
+      *        STRUCTURE(DCLT-UIS-FAILURE-MSG)                         *
+      *        APOST  LABEL(YES)  COLSUFFIX(YES)                       *
+      ******************************************************************
+      * TRANSLATED/OVERRIDE TEXT FOR A ZOS-FAILURE-CODE, KEYED BY      *
+      * LOCALE. A FAILURE CODE/LOCALE COMBINATION WITH NO ROW HERE     *
+      * FALLS BACK TO THE COMPILED-IN ENGLISH MESSAGE IN WS-ERROR-AREA *
+      * SO ONBOARDING A NEW LOCALE OR CORRECTING A TRANSLATION DOESN'T *
+      * REQUIRE A RECOMPILE OF F5748I00.                               *
+      ******************************************************************
+           EXEC SQL DECLARE T_UIS_FAILURE_MSG TABLE
+           ( FMSG_FAILURE_CODE              DECIMAL(4,0) NOT NULL,
+             FMSG_LOCALE_CD                 CHAR(5) NOT NULL,
+             FMSG_MSG_TEXT                  CHAR(60) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE T_UIS_FAILURE_MSG                  *
+      ******************************************************************
+       01  DCLT-UIS-FAILURE-MSG.
+           10 FMSG-FAILURE-CODE             PIC 9(04).
+           10 FMSG-LOCALE-CD                PIC X(05).
+           10 FMSG-MSG-TEXT                 PIC X(60).
