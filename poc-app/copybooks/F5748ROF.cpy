@@ -0,0 +1,25 @@
+      ******************************************************************
+      * F5748ROF - BYTE OFFSETS FOR PULLING FIELDS OUT OF A 'RESPONSE'-*
+      * TYPE T_UIS_TRANSACTION_LOG ROW BY SUBSTR() POSITION.           *
+      * 0000-BEGIN IN F5748I00 PREFIXES EVERY 'RESPONSE' ROW WITH A    *
+      * 14-DIGIT TIMESTAMP PLUS A '|' DELIMITER (WS-INFORCE-TS-NINES)  *
+      * AHEAD OF THE ACTUAL ZOS-SRV-CNTRL-PGM-RESPONSE BYTES, SO EVERY *
+      * POSITION IN F5748I01.CPY'S REQUEST HEADER IS SHIFTED 15 BYTES  *
+      * TO THE RIGHT ON A 'RESPONSE' ROW (A 'REQUEST' ROW HAS NO SUCH  *
+      * PREFIX AND USES THE UNSHIFTED POSITIONS DIRECTLY). SHARED BY   *
+      * F5748REJ AND F5748EOD SO THE TWO REPORTS CANNOT DRIFT APART ON *
+      * THIS OFFSET.                                                   *
+      *   ZOS-SRC-RACF-ID       UNSHIFTED BYTES     1-    8            *
+      *   ZOS-SRV-FUNC-CD       UNSHIFTED BYTES   127-  130            *
+      *   ZOS-REQUEST-STATUS    UNSHIFTED BYTES   224-  225            *
+      *   ZOS-OPERATION-MODE    UNSHIFTED BYTE        229              *
+      *   ZOS-REQUEST-BATCH-CNT UNSHIFTED BYTES 15475-15476            *
+      * IF F5748I01.CPY'S REQUEST HEADER LAYOUT OR THE 15-BYTE PREFIX  *
+      * IN 0000-BEGIN EVER CHANGE, THESE POSITIONS MUST BE UPDATED.    *
+      ******************************************************************
+       05  WS-RESP-RACF-ID-POS          PIC S9(4) USAGE COMP VALUE 16.
+       05  WS-RESP-SRV-FUNC-CD-POS      PIC S9(4) USAGE COMP VALUE 142.
+       05  WS-RESP-STATUS-POS           PIC S9(4) USAGE COMP VALUE 239.
+       05  WS-RESP-OPER-MODE-POS        PIC S9(4) USAGE COMP VALUE 244.
+       05  WS-RESP-BATCH-COUNT-POS      PIC S9(4) USAGE COMP
+                                                   VALUE 15490.
