@@ -0,0 +1,24 @@
+      ******************************************************************
+      * DCLGEN TABLE(T_DAT0_STAGING)                                   *
+      *        STRUCTURE(DCLT-DAT0-STAGING)                            *
+      *        APOST  LABEL(YES)  COLSUFFIX(YES)                       *
+      ******************************************************************
+      * ONE ROW PER DAT0 SCREEN SUBMISSION. DATXCICS INSERTS A ROW     *
+      * HERE EVERY TIME THE OPERATOR PRESSES ENTER ON THE DATMAP       *
+      * SCREEN, SO THE KEYED CMD VALUE IS CAPTURED INSTEAD OF BEING    *
+      * DISCARDED WHEN THE SCREEN IS RE-DISPLAYED. THIS IS A WORKING   *
+      * TEMPLATE FOR THE RECEIVE-AND-PERSIST PATTERN THE UPCOMING UIS  *
+      * MAINTENANCE SCREENS WILL FOLLOW.                               *
+      ******************************************************************
+           EXEC SQL DECLARE T_DAT0_STAGING TABLE
+           ( STG_RACF_ID                  CHAR(8) NOT NULL,
+             STG_CMD                      CHAR(8) NOT NULL,
+             STG_SUBMIT_TS                TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE T_DAT0_STAGING                     *
+      ******************************************************************
+       01  DCLT-DAT0-STAGING.
+           10 STG-RACF-ID                   PIC X(08).
+           10 STG-CMD                       PIC X(08).
+           10 STG-SUBMIT-TS                 PIC X(26).
