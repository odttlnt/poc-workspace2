@@ -0,0 +1,5 @@
+      ******************************************************************
+      * F5748IN2 - INFORCE FILE SEGMENT (RESERVED FOR FUTURE USE)     *
+      ******************************************************************
+       01  :FD:-IN2-AREA.
+           05  :FD:-IN2-FILLER            PIC X(10).
