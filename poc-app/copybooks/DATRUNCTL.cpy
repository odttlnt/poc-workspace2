@@ -0,0 +1,24 @@
+      ******************************************************************
+      * DATRUNCTL                                                      *
+      * COMMON DAT* FAMILY RUN-CONTROL FIELDS - RUN DATE, ENVIRONMENT  *
+      * INDICATOR, AND A SET OF GENERIC FEATURE TOGGLES. COPY THIS AT  *
+      * THE 05 LEVEL AS THE FIRST ENTRY IN A JOB'S OWN 01-LEVEL        *
+      * PARAMETER-CARD GROUP SO EVERY DAT* BATCH JOB READS RUN DATE,   *
+      * ENVIRONMENT, AND FEATURE SWITCHES THE SAME WAY FROM SYSIN      *
+      * INSTEAD OF HARDCODING THEM INTO THE PROGRAM SOURCE. ANY        *
+      * JOB-SPECIFIC PARAMETERS FOLLOW THIS COMMON PORTION IN THE      *
+      * CALLING PROGRAM'S OWN GROUP - SEE THAT PROGRAM'S OWN           *
+      * PARAMETERS COMMENT BLOCK FOR ITS FULL CARD LAYOUT.             *
+      *                                                                *
+      * COLS 01-10  DAT-RUN-DATE            (YYYY-MM-DD)               *
+      * COL  11     DAT-ENVIRONMENT-FLAG    (P = PROD, T = TEST)       *
+      * COLS 12-16  DAT-FEATURE-TOGGLE(1-5) (Y = ON, N = OFF)          *
+      ******************************************************************
+      *
+       05  DAT-RUN-CONTROL.
+           10  DAT-RUN-DATE                  PIC X(10).
+           10  DAT-ENVIRONMENT-FLAG          PIC X(01).
+               88  DAT-ENVIRONMENT-IS-PROD             VALUE 'P'.
+               88  DAT-ENVIRONMENT-IS-TEST             VALUE 'T'.
+           10  DAT-FEATURE-TOGGLES.
+               15  DAT-FEATURE-TOGGLE        PIC X(01) OCCURS 5 TIMES.
