@@ -0,0 +1,7 @@
+      ******************************************************************
+      * F6412IC - ORIGINAL INFORCE CONTROL AREA                        *
+      ******************************************************************
+       05  :FD:-INFCNTRL-KEY.
+           10  :FD:-INFCNTRL-CUST-NUM       PIC X(10).
+           10  :FD:-INFCNTRL-SEG-ID         PIC X(01).
+       05  :FD:-INFCNTRL-STATUS             PIC X(01).
