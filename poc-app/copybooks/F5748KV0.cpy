@@ -0,0 +1,5 @@
+      ******************************************************************
+      * F5748KV0 - VALIDATION CONTROL AREA                              *
+      ******************************************************************
+       05  :FD:-RETURN-CODE                  PIC 9(02).
+       05  :FD:-VALIDATION-SW                 PIC X(01).
