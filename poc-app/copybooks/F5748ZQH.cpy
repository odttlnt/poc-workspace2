@@ -0,0 +1,11 @@
+      ******************************************************************
+      * F5748ZQH - INFORCE FAMILY/MEMBER TABLE                         *
+      ******************************************************************
+       05  :FD:-MBRTBL-NUMBER-OF-MEMBERS    PIC 9(03).
+       05  :FD:-MBRTBL OCCURS 20 TIMES.
+           10  :FD:-MBRTBL-MBR-SRC-SEQ-NUM  PIC 9(02).
+           10  :FD:-MBRTBL-MBR-RELATIONSHIP PIC 9(02).
+           10  :FD:-MBRTBL-FIRST-NAME       PIC X(20).
+           10  :FD:-MBRTBL-LAST-NAME        PIC X(25).
+           10  :FD:-MBRTBL-PREFIX           PIC X(10).
+           10  :FD:-MBRTBL-DOB              PIC 9(08).
