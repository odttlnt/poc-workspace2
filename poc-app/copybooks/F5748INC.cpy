@@ -0,0 +1,5 @@
+      ******************************************************************
+      * F5748INC - INFORCE FILE SEGMENT (RESERVED FOR FUTURE USE)      *
+      ******************************************************************
+       01  :FD:-INC-AREA.
+           05  :FD:-INC-FILLER             PIC X(10).
