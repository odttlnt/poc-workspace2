@@ -0,0 +1,152 @@
+      ******************************************************************
+      * F5748I01                                                       *
+      * DFHCOMMAREA LAYOUT FOR F5748I00 (UIS SERVICE CONTROL)          *
+      * SHARED BY z/OS CONNECT, ANY CICS CALLER, AND EVERY UIS SERVICE *
+      * PROGRAM LINKED TO FROM 5500-CALL-SERVICE-PROG.                 *
+      ******************************************************************
+      *
+       05  ZOS-REQUEST-HEADER.
+           10  ZOS-SRC-RACF-ID              PIC X(08).
+           10  ZOS-SRC-APP-NM               PIC X(10).
+           10  ZOS-SRC-ENVRN-CD             PIC X(02).
+           10  ZOS-REQUEST-OPERATION        PIC X(08).
+           10  ZOS-REQUEST-TIMESTAMP        PIC X(26).
+           10  ZOS-REQUEST-CUST-NUM         PIC X(10).
+           10  ZOS-REQUEST-EMPE-ID          PIC X(09).
+           10  ZOS-REQUEST-ADDTNL-AREA      PIC X(03).
+           10  ZOS-SERVICE-ID               PIC X(50).
+           10  ZOS-SRV-FUNC-CD              PIC X(04).
+           10  ZOS-SRV-NM                   PIC X(30).
+           10  ZOS-REQUEST-LOCALE-CD        PIC X(05).
+           10  ZOS-REQUEST-SRCH-CUST-NM     PIC X(50).
+           10  ZOS-REQUEST-SRCH-DOB         PIC X(08).
+      *
+      * THIS ITEM LETS 9300-LOG-DATA MOVE THE WHOLE INBOUND REQUEST (AS
+      * RECEIVED) TO THE LOG BUFFER AS A SINGLE STRING. THERE IS NO
+      * EQUIVALENT WHOLE-RECORD ALIAS FOR THE OUTBOUND RESPONSE - A
+      * REDEFINES OF THIS 223-BYTE HEADER SIZED TO COVER THE REST OF
+      * THE RECORD WOULD INFLATE THE HEADER'S OWN STORAGE TO THAT
+      * SIZE AND PUSH EVERY FIELD BELOW (ZOS-REQUEST-STATUS-AREA
+      * ONWARD) OUT BY THE SAME AMOUNT. 0000-BEGIN LOGS THE RESPONSE
+      * BY REFERRING TO DFHCOMMAREA (THE WHOLE RECORD) DIRECTLY
+      * INSTEAD.
+      *
+       05  ZOS-SRV-CNTRL-PGM-REQUEST REDEFINES ZOS-REQUEST-HEADER
+                                            PIC X(00223).
+      *
+       05  ZOS-REQUEST-STATUS-AREA.
+           10  ZOS-REQUEST-STATUS           PIC X(02).
+               88  ZOS-SUCCESS                       VALUE '00'.
+               88  ZOS-FAILURE                       VALUE '08'.
+               88  ZOS-VALIDATION-ERR                VALUE '10'.
+               88  ZOS-NO-CUST-NUM                    VALUE '11'.
+               88  ZOS-INVALID-CUST                   VALUE '12'.
+               88  ZOS-NO-EMPE-ID                      VALUE '13'.
+               88  ZOS-INVALID-EMPE                   VALUE '14'.
+               88  ZOS-USER-NOT-AUTHORIZED            VALUE '15'.
+               88  ZOS-USER-HAS-NO-ACCESS             VALUE '16'.
+               88  ZOS-QUOTA-EXCEEDED                 VALUE '17'.
+               88  ZOS-DUPLICATE-REQUEST              VALUE '18'.
+               88  ZOS-SOURCE-NOT-APPROVED             VALUE '19'.
+               88  ZOS-UNDO-LOG-NOT-FOUND              VALUE '20'.
+           10  ZOS-NUM-ERR                  PIC 9(03).
+           10  ZOS-OPERATION-MODE           PIC X(01).
+               88  ZOS-VALIDATE-ONLY                  VALUE 'V'.
+               88  ZOS-NORMAL-PROCESSING              VALUE ' '.
+      *
+       05  ZOS-FAILURE-DATA OCCURS 100 TIMES.
+           10  ZOS-FAILURE-CODE             PIC X(04).
+           10  ZOS-FAILURE-CODE-N REDEFINES ZOS-FAILURE-CODE
+                                            PIC 9(04).
+           10  ZOS-FAILURE-MESSAGE          PIC X(60).
+      *
+       05  ZOS-FAILURE-DATA-2 OCCURS 100 TIMES.
+           10  ZOS-ERR-CODE-2               PIC 9(04).
+           10  ZOS-ERR-DESC-2               PIC X(60).
+      *
+       05  ZOS-REPLY-AREA.
+           10  ZOS-REPLY-CUST-NM            PIC X(50).
+           10  ZOS-REPLY-EMPE-FRST-NM       PIC X(50).
+           10  ZOS-REPLY-EMPE-LST-NM        PIC X(50).
+           10  ZOS-REPLY-EMPE-FIRST-NM2     PIC X(50).
+           10  ZOS-REPLY-EMPE-PRFIX         PIC X(10).
+           10  ZOS-REPLY-EMPE-FULL-NAME     PIC X(120).
+           10  ZOS-REPLY-USER-AUTH-LEVEL    PIC X(01).
+           10  ZOS-REPLY-TIMESTAMP          PIC X(26).
+           10  ZOS-REPLY-SRV-DSCR           PIC X(30).
+           10  ZOS-REPLY-SEGMENT-ID         PIC X(01).
+           10  ZOS-REPLY-INFORCE-STALE-IND  PIC X(01).
+               88  ZOS-REPLY-INFORCE-IS-STALE         VALUE 'Y'.
+           10  ZOS-REPLY-HOUSEHOLD-COUNT    PIC 9(03).
+           10  ZOS-REPLY-HOUSEHOLD-MEMBER OCCURS 20 TIMES.
+               15  ZOS-REPLY-HH-FIRST-NM    PIC X(20).
+               15  ZOS-REPLY-HH-LAST-NM     PIC X(25).
+               15  ZOS-REPLY-HH-RELATE-CD   PIC 9(02).
+               15  ZOS-REPLY-HH-RELATE-DSC  PIC X(15).
+           10  ZOS-REPLY-SRCH-CAND-COUNT    PIC 9(03).
+           10  ZOS-REPLY-SRCH-CANDIDATE OCCURS 10 TIMES.
+               15  ZOS-REPLY-SRCH-CUST-NUM  PIC X(10).
+               15  ZOS-REPLY-SRCH-CUST-NM   PIC X(50).
+               15  ZOS-REPLY-SRCH-SEG-ID    PIC X(01).
+           10  ZOS-REPLY-ADDNTL-AREA        PIC X(200).
+      *
+      * BATCH-OF-REQUESTS EXTENSION - LETS ONE CALL CARRY UP TO 10
+      * SERVICE REQUESTS SO A DASHBOARD-STYLE CALLER CAN GET SEVERAL
+      * UIS DATA POINTS WITHOUT REPEATING 1000-INITIALIZE AND THE OLS
+      * SECURITY CHECK FOR EACH ONE (SEE 6000-PROCESS-REQUEST-ARRAY).
+      * ZOS-REQUEST-CUST-NUM/-EMPE-ID ABOVE ARE SHARED BY EVERY ITEM
+      * IN THE BATCH - ONLY THE SERVICE IDENTIFICATION CHANGES PER
+      * ITEM. ADDED AT THE END OF THE RECORD SO NONE OF THE EXISTING
+      * FIELD POSITIONS ABOVE ARE DISTURBED. WHEN ZOS-REQUEST-BATCH-
+      * COUNT IS ZERO THE CALL IS PROCESSED THE ORIGINAL, SINGLE-
+      * SERVICE WAY USING ZOS-SRV-FUNC-CD/ZOS-SRV-NM/ZOS-SERVICE-ID.
+      *
+       05  ZOS-REQUEST-BATCH-COUNT          PIC 9(02) VALUE ZEROES.
+       05  ZOS-REQUEST-BATCH-ITEM OCCURS 10 TIMES.
+           10  ZOS-BATCH-SRV-FUNC-CD        PIC X(04).
+           10  ZOS-BATCH-SRV-NM             PIC X(30).
+           10  ZOS-BATCH-SERVICE-ID         PIC X(50).
+       05  ZOS-REPLY-BATCH-COUNT            PIC 9(02) VALUE ZEROES.
+       05  ZOS-REPLY-BATCH-ITEM OCCURS 10 TIMES.
+           10  ZOS-BATCH-REPLY-STATUS       PIC X(02).
+           10  ZOS-BATCH-REPLY-NUM-ERR      PIC 9(03).
+           10  ZOS-BATCH-REPLY-FAIL-CD      PIC X(04).
+           10  ZOS-BATCH-REPLY-FAIL-MSG     PIC X(60).
+           10  ZOS-BATCH-REPLY-SRV-DSCR     PIC X(30).
+           10  ZOS-BATCH-REPLY-DATA         PIC X(200).
+      * THE THREE ITEMS BELOW ARE A PER-ITEM SNAPSHOT OF THE SHARED
+      * ZOS-REPLY-CUST-NM/-HOUSEHOLD-COUNT/-SRCH-CAND-COUNT FIELDS,
+      * TAKEN BEFORE 6100-PROCESS-ONE-BATCH-ITEM MOVES ON TO THE NEXT
+      * ITEM AND RESETS THEM. THE FULL HOUSEHOLD ROSTER AND SEARCH-
+      * CANDIDATE LIST STAY IN THE SHARED, NON-OCCURS REPLY AREA ABOVE
+      * (REFLECTING ONLY THE LAST BATCH ITEM THAT POPULATED THEM) -
+      * A CALLER NEEDING THE FULL ROSTER OR CANDIDATE LIST FOR A GIVEN
+      * SERVICE SHOULD CALL THAT SERVICE NON-BATCHED.
+           10  ZOS-BATCH-REPLY-CUST-NM      PIC X(50).
+           10  ZOS-BATCH-REPLY-HH-COUNT     PIC 9(03).
+           10  ZOS-BATCH-REPLY-SRCH-COUNT   PIC 9(03).
+      *
+      * UNDO EXTENSION - LETS A SUPPORT ANALYST OR AN AUTOMATED RECOVERY
+      * JOB ASK F5748I00 TO REVERSE A PARTIALLY COMPLETED SERVICE
+      * UPDATE INSTEAD OF RECONSTRUCTING IT BY HAND FROM THE LOG TABLE.
+      * SET ZOS-REQUEST-OPERATION TO 'UNDO' AND SUPPLY THE WS-LOG-ID OF
+      * THE FAILED TRANSACTION (TLG_CORRELATION_ID ON THE LOG TABLE)
+      * IN ZOS-REQUEST-UNDO-LOG-ID - SEE 5800-UNDO-SERVICE-UPDATE.
+      * ADDED AT THE END OF THE RECORD SO NONE OF THE EXISTING FIELD
+      * POSITIONS ABOVE ARE DISTURBED.
+      *
+       05  ZOS-REQUEST-UNDO-LOG-ID          PIC X(50).
+      *
+      * JSON PASSTHROUGH EXTENSION - A NON-CICS CALLER (E.G. A BATCH
+      * DRIVE JOB LIKE F5748BLK/F5748RPL, OR ANY CONSUMER OUTSIDE THE
+      * z/OS CONNECT API THAT ALREADY MAPS THIS COMMAREA TO JSON) SETS
+      * ZOS-REQUEST-JSON-IND TO 'Y' TO ALSO GET THE REPLY AS A SINGLE
+      * JSON DOCUMENT IN ZOS-REPLY-JSON, SO IT DOES NOT HAVE TO KNOW
+      * THE COMMAREA'S FIELD LAYOUT TO PULL OUT STATUS AND FAILURE
+      * DATA - SEE 9500-BUILD-JSON-REPLY. ADDED AT THE END OF THE
+      * RECORD SO NONE OF THE EXISTING FIELD POSITIONS ABOVE ARE
+      * DISTURBED.
+      *
+       05  ZOS-REQUEST-JSON-IND             PIC X(01) VALUE 'N'.
+           88  ZOS-REQUEST-WANTS-JSON               VALUE 'Y'.
+       05  ZOS-REPLY-JSON                   PIC X(02000) VALUE SPACES.
