@@ -0,0 +1,17 @@
+      ******************************************************************
+      * DATBLDID                                                       *
+      * STANDARD BUILD-INFO RECORD FOR THE DAT* PROGRAM FAMILY. EVERY  *
+      * DAT* PROGRAM DISPLAYS THIS ON STARTUP SO OPS CAN TELL WHICH    *
+      * SOURCE VARIANT AND BUILD PIPELINE PRODUCED THE RUNNING LOAD    *
+      * MODULE INSTEAD OF COMPARING DISPLAY TEXT BY EYE. THIS COPY OF  *
+      * THE RECORD IS STAMPED FOR THE MAIN POC-APP TREE - THE          *
+      * COBOL-DUAL AND GHACTION-POC-APP TREES CARRY THEIR OWN COPY     *
+      * WITH THEIR OWN VALUES, THE SAME WAY DATSUB/DATDEMO ALREADY     *
+      * DIVERGE PER PIPELINE.                                          *
+      ******************************************************************
+      *
+       01  DAT-BUILD-INFO.
+           05  BLD-SOURCE-VARIANT           PIC X(10) VALUE 'MAIN'.
+           05  BLD-PIPELINE-NAME            PIC X(10) VALUE 'POC-APP'.
+           05  BLD-BUILD-TIMESTAMP          PIC X(19) VALUE
+               '2026-08-08-00.00.00'.
