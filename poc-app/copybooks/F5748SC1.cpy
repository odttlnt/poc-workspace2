@@ -0,0 +1,64 @@
+      ******************************************************************
+      * SYMBOLIC MAP FOR MAP(F5748SC1) MAPSET(F5748S1)                 *
+      * SCREEN:  UIS CUSTOMER/EMPLOYEE INQUIRY (TRAN UISI)              *
+      * USED BY: F5748SCR                                              *
+      *                                                                *
+      * FIELDS:  CUSTNO/EMPID ARE KEYED BY THE OPERATOR. CUSTNM/SEGID/ *
+      *          EMPFN/EMPLN/MSG ARE PROTECTED, DISPLAY-ONLY RESULT    *
+      *          FIELDS POPULATED FROM THE F5748I00 REPLY.             *
+      ******************************************************************
+      *
+       01  F5748S1I.
+           02  FILLER                       PIC X(12).
+           02  CUSTNOL                      COMP PIC S9(4).
+           02  CUSTNOF                      PICTURE X.
+           02  FILLER REDEFINES CUSTNOF.
+               03  CUSTNOA                  PICTURE X.
+           02  CUSTNOI                      PIC X(10).
+           02  EMPIDL                       COMP PIC S9(4).
+           02  EMPIDF                       PICTURE X.
+           02  FILLER REDEFINES EMPIDF.
+               03  EMPIDA                   PICTURE X.
+           02  EMPIDI                       PIC X(09).
+           02  CUSTNML                      COMP PIC S9(4).
+           02  CUSTNMF                      PICTURE X.
+           02  FILLER REDEFINES CUSTNMF.
+               03  CUSTNMA                  PICTURE X.
+           02  CUSTNMI                      PIC X(50).
+           02  SEGIDL                       COMP PIC S9(4).
+           02  SEGIDF                       PICTURE X.
+           02  FILLER REDEFINES SEGIDF.
+               03  SEGIDA                   PICTURE X.
+           02  SEGIDI                       PIC X(01).
+           02  EMPFNL                       COMP PIC S9(4).
+           02  EMPFNF                       PICTURE X.
+           02  FILLER REDEFINES EMPFNF.
+               03  EMPFNA                   PICTURE X.
+           02  EMPFNI                       PIC X(50).
+           02  EMPLNL                       COMP PIC S9(4).
+           02  EMPLNF                       PICTURE X.
+           02  FILLER REDEFINES EMPLNF.
+               03  EMPLNA                   PICTURE X.
+           02  EMPLNI                       PIC X(50).
+           02  MSGL                         COMP PIC S9(4).
+           02  MSGF                         PICTURE X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA                     PICTURE X.
+           02  MSGI                         PIC X(60).
+      *
+       01  F5748S1O REDEFINES F5748S1I.
+           02  FILLER                       PIC X(12).
+           02  FILLER                       PIC X(03).
+           02  CUSTNOO                      PIC X(10).
+           02  FILLER                       PIC X(03).
+           02  EMPIDO                       PIC X(09).
+           02  FILLER                       PIC X(03).
+           02  CUSTNMO                      PIC X(50).
+           02  FILLER                       PIC X(03).
+           02  SEGIDO                       PIC X(01).
+           02  FILLER                       PIC X(03).
+           02  EMPFNO                       PIC X(50).
+           02  FILLER                       PIC X(03).
+           02  EMPLNO                       PIC X(50).
+           02  FILLER                       PIC X(03).
+           02  MSGO                         PIC X(60).
