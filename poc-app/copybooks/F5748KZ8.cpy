@@ -0,0 +1,10 @@
+      ******************************************************************
+      * F5748KZ8 - OLS SECURITY SERVICE REQUEST/RESPONSE                *
+      ******************************************************************
+       05  :FD:-REQUEST-TYPE                 PIC X(01).
+           88  :FD:-USER-LVL-REQUEST                  VALUE 'L'.
+       05  :FD:-REQUEST-STATUS                PIC X(02).
+           88  :FD:-REQUEST-SUCCESSFUL                VALUE '00'.
+           88  :FD:-USER-HAS-READ-ACCESS-ONLY          VALUE '04'.
+           88  :FD:-USER-HAS-SUPERVISOR-OVERRIDE       VALUE '02'.
+       05  :FD:-OVERRIDE-USERID                PIC X(08).
