@@ -0,0 +1,47 @@
+      ******************************************************************
+      * DCLGEN TABLE(T_UIS_TRANSACTION_LOG_ARCH)                       *
+      *        STRUCTURE(DCLT-UIS-TRANSACTION-LOG-ARCH)                *
+      *        APOST  LABEL(YES)  COLSUFFIX(YES)                       *
+      ******************************************************************
+      * ARCHIVE COPY OF T_UIS_TRANSACTION_LOG - SAME COLUMNS, NO       *
+      * RETENTION LIMIT. ROWS ARE MOVED HERE FROM THE LIVE TABLE BY    *
+      * F5748ARC ONCE THEY AGE PAST THE RETENTION WINDOW.              *
+      ******************************************************************
+           EXEC SQL DECLARE T_UIS_TRANSACTION_LOG_ARCH TABLE
+           ( TLA_CALLING_PGM                CHAR(8) NOT NULL,
+             TLA_TRANID                     CHAR(4) NOT NULL,
+             TLA_TASK_NBR                   DECIMAL(5,0) NOT NULL,
+             TLA_CUSTOMER_NBR               CHAR(10) NOT NULL,
+             TLA_EMPLOYEE_NBR               CHAR(9) NOT NULL,
+             TLA_SOURCE_APPLIC               CHAR(10) NOT NULL,
+             TLA_LOG_ENVIRONMENT            CHAR(2) NOT NULL,
+             TLA_SEGMENT_ID                 CHAR(1) NOT NULL,
+             TLA_LOG_DESCRIPTION            CHAR(30) NOT NULL,
+             TLA_SERVICE_NAME               CHAR(30) NOT NULL,
+             TLA_CORRELATION_ID             CHAR(50) NOT NULL,
+             TLA_LOG_TYPE                   CHAR(8) NOT NULL,
+             TLA_LOG_TIMESTAMP              TIMESTAMP NOT NULL,
+             TLA_LOG_DATA_LENGTH            INTEGER NOT NULL,
+             TLA_LOG_DATA                   CHAR(31600) NOT NULL,
+             TLA_ARCHIVE_TS                 TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE T_UIS_TRANSACTION_LOG_ARCH         *
+      ******************************************************************
+       01  DCLT-UIS-TRANSACTION-LOG-ARCH.
+           10 TLA-CALLING-PGM               PIC X(08).
+           10 TLA-TRANID                    PIC X(04).
+           10 TLA-TASK-NBR                  PIC S9(05)V USAGE COMP-3.
+           10 TLA-CUSTOMER-NBR              PIC X(10).
+           10 TLA-EMPLOYEE-NBR              PIC X(09).
+           10 TLA-SOURCE-APPLIC             PIC X(10).
+           10 TLA-LOG-ENVIRONMENT           PIC X(02).
+           10 TLA-SEGMENT-ID                PIC X(01).
+           10 TLA-LOG-DESCRIPTION           PIC X(30).
+           10 TLA-SERVICE-NAME              PIC X(30).
+           10 TLA-CORRELATION-ID            PIC X(50).
+           10 TLA-LOG-TYPE                  PIC X(08).
+           10 TLA-LOG-TIMESTAMP             PIC X(26).
+           10 TLA-LOG-DATA-LENGTH           PIC S9(09) USAGE COMP.
+           10 TLA-LOG-DATA                  PIC X(31600).
+           10 TLA-ARCHIVE-TS                PIC X(26).
