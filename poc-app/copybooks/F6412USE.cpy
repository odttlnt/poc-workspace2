@@ -0,0 +1,7 @@
+      ******************************************************************
+      * F6412USE - STANDARD CES USING AREA                             *
+      * COMMON HEADER PASSED ON THE FRONT OF EVERY CES-STYLE LINK       *
+      ******************************************************************
+       05  CES-RETURN-CODE                  PIC S9(04) COMP.
+       05  CES-REASON-CODE                  PIC S9(04) COMP.
+       05  CES-FILLER                       PIC X(20).
