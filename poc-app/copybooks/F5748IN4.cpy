@@ -0,0 +1,5 @@
+      ******************************************************************
+      * F5748IN4 - INFORCE FILE SEGMENT (RESERVED FOR FUTURE USE)     *
+      ******************************************************************
+       01  :FD:-IN4-AREA.
+           05  :FD:-IN4-FILLER            PIC X(10).
