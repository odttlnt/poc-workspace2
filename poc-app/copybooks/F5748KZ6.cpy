@@ -0,0 +1,13 @@
+      ******************************************************************
+      * F5748KZ6 - SEGMENT SERVICE REQUEST (BATCH-OF-REQUESTS ARRAY)   *
+      * USED WHEN A SINGLE F5748I00 CALL CARRIES MORE THAN ONE UIS     *
+      * SERVICE REQUEST (SEE 6000-PROCESS-REQUEST-ARRAY).              *
+      ******************************************************************
+       05  :FD:-REQUEST-COUNT                PIC 9(02).
+       05  :FD:-SERVICE-REQUEST OCCURS 10 TIMES.
+           10  :FD:-SRV-FUNC-CD              PIC X(04).
+           10  :FD:-SRV-NM                   PIC X(30).
+           10  :FD:-CUST-NUM                 PIC X(10).
+           10  :FD:-EMPE-ID                  PIC X(09).
+           10  :FD:-REQUEST-OPERATION        PIC X(08).
+           10  :FD:-RESPONSE-STATUS          PIC X(02).
