@@ -0,0 +1,23 @@
+      ******************************************************************
+      * DCLGEN TABLE(T_UIS_SRV_HEALTH)                                 *
+      *        STRUCTURE(DCLT-UIS-SRV-HEALTH)                          *
+      *        APOST  LABEL(YES)  COLSUFFIX(YES)                       *
+      ******************************************************************
+      * ONE ROW PER SERVICE PROGRAM CURRENTLY TRIPPING THE 5000-LINK-  *
+      * PROG CIRCUIT BREAKER. A SERVICE PROGRAM WITH NO ROW HERE HAS   *
+      * NO RECENT FAILURES AND IS LINKED TO NORMALLY. SHL_FAIL_COUNT   *
+      * IS RESET (THE ROW IS DELETED) THE NEXT TIME THAT PROGRAM       *
+      * LINKS SUCCESSFULLY.                                            *
+      ******************************************************************
+           EXEC SQL DECLARE T_UIS_SRV_HEALTH TABLE
+           ( SHL_SRV_PGM_NM               CHAR(8) NOT NULL,
+             SHL_FAIL_COUNT               INTEGER NOT NULL,
+             SHL_LAST_FAIL_TS             TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE T_UIS_SRV_HEALTH                   *
+      ******************************************************************
+       01  DCLT-UIS-SRV-HEALTH.
+           10 SHL-SRV-PGM-NM                PIC X(08).
+           10 SHL-FAIL-COUNT                PIC S9(09) USAGE COMP.
+           10 SHL-LAST-FAIL-TS              PIC X(26).
