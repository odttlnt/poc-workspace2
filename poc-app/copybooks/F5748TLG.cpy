@@ -0,0 +1,41 @@
+      ******************************************************************
+      * DCLGEN TABLE(T_UIS_TRANSACTION_LOG)                            *
+      *        STRUCTURE(DCLT-UIS-TRANSACTION-LOG)                     *
+      *        APOST  LABEL(YES)  COLSUFFIX(YES)                       *
+      ******************************************************************
+           EXEC SQL DECLARE T_UIS_TRANSACTION_LOG TABLE
+           ( TLG_CALLING_PGM                CHAR(8) NOT NULL,
+             TLG_TRANID                     CHAR(4) NOT NULL,
+             TLG_TASK_NBR                   DECIMAL(5,0) NOT NULL,
+             TLG_CUSTOMER_NBR               CHAR(10) NOT NULL,
+             TLG_EMPLOYEE_NBR               CHAR(9) NOT NULL,
+             TLG_SOURCE_APPLIC               CHAR(10) NOT NULL,
+             TLG_LOG_ENVIRONMENT            CHAR(2) NOT NULL,
+             TLG_SEGMENT_ID                 CHAR(1) NOT NULL,
+             TLG_LOG_DESCRIPTION            CHAR(30) NOT NULL,
+             TLG_SERVICE_NAME               CHAR(30) NOT NULL,
+             TLG_CORRELATION_ID             CHAR(50) NOT NULL,
+             TLG_LOG_TYPE                   CHAR(8) NOT NULL,
+             TLG_LOG_TIMESTAMP              TIMESTAMP NOT NULL,
+             TLG_LOG_DATA_LENGTH            INTEGER NOT NULL,
+             TLG_LOG_DATA                   CHAR(31600) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE T_UIS_TRANSACTION_LOG              *
+      ******************************************************************
+       01  DCLT-UIS-TRANSACTION-LOG.
+           10 TLG-CALLING-PGM               PIC X(08).
+           10 TLG-TRANID                    PIC X(04).
+           10 TLG-TASK-NBR                  PIC S9(05)V USAGE COMP-3.
+           10 TLG-CUSTOMER-NBR              PIC X(10).
+           10 TLG-EMPLOYEE-NBR              PIC X(09).
+           10 TLG-SOURCE-APPLIC             PIC X(10).
+           10 TLG-LOG-ENVIRONMENT           PIC X(02).
+           10 TLG-SEGMENT-ID                PIC X(01).
+           10 TLG-LOG-DESCRIPTION           PIC X(30).
+           10 TLG-SERVICE-NAME              PIC X(30).
+           10 TLG-CORRELATION-ID            PIC X(50).
+           10 TLG-LOG-TYPE                  PIC X(08).
+           10 TLG-LOG-TIMESTAMP             PIC X(26).
+           10 TLG-LOG-DATA-LENGTH           PIC S9(09) USAGE COMP.
+           10 TLG-LOG-DATA                  PIC X(31600).
