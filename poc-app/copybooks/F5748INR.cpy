@@ -0,0 +1,5 @@
+      ******************************************************************
+      * F5748INR - INFORCE FILE SEGMENT (RESERVED FOR FUTURE USE)      *
+      ******************************************************************
+       01  :FD:-INR-AREA.
+           05  :FD:-INR-FILLER             PIC X(10).
