@@ -0,0 +1,5 @@
+      ******************************************************************
+      * F5748INM - INFORCE FILE SEGMENT (RESERVED FOR FUTURE USE)      *
+      ******************************************************************
+       01  :FD:-INM-AREA.
+           05  :FD:-INM-FILLER             PIC X(10).
