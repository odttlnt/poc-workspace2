@@ -0,0 +1,5 @@
+      ******************************************************************
+      * F5748IN1 - INFORCE FILE SEGMENT (RESERVED FOR FUTURE USE)     *
+      ******************************************************************
+       01  :FD:-IN1-AREA.
+           05  :FD:-IN1-FILLER            PIC X(10).
