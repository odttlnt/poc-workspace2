@@ -0,0 +1,28 @@
+      ******************************************************************
+      * DCLGEN TABLE(T_UIS_RACF_QUOTA)                                 *
+      *        STRUCTURE(DCLT-UIS-RACF-QUOTA)                          *
+      *        APOST  LABEL(YES)  COLSUFFIX(YES)                       *
+      ******************************************************************
+      * ONE ROW PER RACF ID/SERVICE FUNCTION CODE COMBINATION THAT IS  *
+      * BEING THROTTLED. QTA_WINDOW_HOUR IS THE YYYY-MM-DD-HH OF THE   *
+      * HOUR QTA_CALL_COUNT IS BEING ACCUMULATED FOR - WHEN A NEW      *
+      * REQUEST ARRIVES IN A LATER HOUR THE COUNT IS RESET TO 1 AND    *
+      * THE WINDOW IS ADVANCED. A RACF ID/SERVICE COMBINATION WITH NO  *
+      * ROW HERE IS NOT THROTTLED.                                     *
+      ******************************************************************
+           EXEC SQL DECLARE T_UIS_RACF_QUOTA TABLE
+           ( QTA_RACF_ID                    CHAR(8) NOT NULL,
+             QTA_SRV_FN_CD                  CHAR(4) NOT NULL,
+             QTA_MAX_CALLS_HR               INTEGER NOT NULL,
+             QTA_CALL_COUNT                 INTEGER NOT NULL,
+             QTA_WINDOW_HOUR                CHAR(13) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE T_UIS_RACF_QUOTA                   *
+      ******************************************************************
+       01  DCLT-UIS-RACF-QUOTA.
+           10 QTA-RACF-ID                   PIC X(08).
+           10 QTA-SRV-FN-CD                 PIC X(04).
+           10 QTA-MAX-CALLS-HR              PIC S9(09) USAGE COMP.
+           10 QTA-CALL-COUNT                PIC S9(09) USAGE COMP.
+           10 QTA-WINDOW-HOUR               PIC X(13).
